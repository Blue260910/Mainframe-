@@ -46,6 +46,16 @@
              10 WRK-DATAANO   PIC X(04).
           05 WRK-EMAIL        PIC X(40).
           05 WRK-STATUS       PIC X(01).
+          05 WRK-VERSAO       PIC 9(10) VALUE ZEROS.
+          05 WRK-ACAO         PIC X(01) VALUE 'C'.
+
+      *-----------------------------------------------------------------
+      * WRK-DADOS-VSAM: same 110-byte layout as F21COVSA's WRK-DADOS.
+      * FUNC's established record length is 110 bytes (no ACAO); used
+      * only as the FROM buffer for WRITE FILE('FUNC') in 2300-INCLUSAO
+      * so that write does not send WRK-ACAO's extra byte and LENGERR.
+      *-----------------------------------------------------------------
+       01 WRK-DADOS-VSAM REDEFINES WRK-DADOS PIC X(110).
 
        77 WK-RESP            PIC S9(04) COMP.
        77 WRK-RET-MAPA       PIC S9(04) COMP.
@@ -122,12 +132,20 @@
       *-------------CONSULTA---------------------------------------
              WHEN '5'
                 MOVE IDI TO WRK-CHAVE
+                MOVE 'C' TO WRK-ACAO
                EXEC CICS LINK
                    PROGRAM('F21COVSA')
                    COMMAREA(WRK-DADOS)
                    RESP(WK-RESP)
                END-EXEC
               PERFORM 2200-VERIFICACAO-CONSULTA
+             WHEN '6'
+                PERFORM 2300-INCLUSAO
+             WHEN '7'
+                PERFORM 2400-EXCLUSAO
+      *-------------ALTERACAO--------------------------------------
+             WHEN '8'
+                PERFORM 2500-ALTERACAO
              END-EVALUATE.
        2000-99-FIM.                        EXIT.
       *---------------------------------------------------------------*
@@ -143,6 +161,7 @@
                  MOVE WRK-DATAMES    TO DATAMESO
                  MOVE WRK-DATAANO    TO DATAANOO
                  MOVE WRK-EMAIL      TO EMAILO
+                 MOVE WRK-VERSAO     TO VERSAOO
                  MOVE 'ENCONTRADO  ' TO MSGO
                 WHEN OTHER
                      INITIALIZE MAPA01I
@@ -155,10 +174,105 @@
                             MOVE 'SALARIO COM INCONSISTENCIA' TO MSGO
                        WHEN '4'
                             MOVE 'EMAIL EM BRANCO' TO MSGO
+                       WHEN '7'
+                            MOVE 'SETOR EM BRANCO' TO MSGO
                      END-EVALUATE
                END-EVALUATE.
 
        2200-99-FIM.                        EXIT.
+      *---------------------------------------------------------------*
+       2300-INCLUSAO                                           SECTION.
+      *---------------------------------------------------------------*
+               MOVE IDI        TO WRK-CHAVE.
+               MOVE NOMEI      TO WRK-NOME.
+               MOVE SETORI     TO WRK-SETOR.
+               MOVE SALARIOI   TO WRK-SALARIO.
+               MOVE DATADIAI   TO WRK-DATADIA.
+               MOVE DATAMESI   TO WRK-DATAMES.
+               MOVE DATAANOI   TO WRK-DATAANO.
+               MOVE EMAILI     TO WRK-EMAIL.
+               MOVE 1          TO WRK-VERSAO.
+
+               EXEC CICS WRITE
+                    FILE('FUNC')
+                    FROM(WRK-DADOS-VSAM)
+                    RIDFLD(WRK-CHAVE)
+                    RESP(WK-RESP)
+               END-EXEC.
+
+               EVALUATE WK-RESP
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'REGISTRO: '  TO MSGO
+                     MOVE WRK-CHAVE     TO MSGO(11:5)
+                     MOVE 'INCLUIDO'    TO MSGO(17:8)
+                WHEN DFHRESP(DUPREC)
+                     MOVE 'REGISTRO: '  TO MSGO
+                     MOVE WRK-CHAVE     TO MSGO(11:5)
+                     MOVE 'JA EXISTE'   TO MSGO(17:9)
+                WHEN OTHER
+                     MOVE 'ERRO NA INCLUSAO' TO MSGO
+               END-EVALUATE.
+       2300-99-FIM.                        EXIT.
+      *---------------------------------------------------------------*
+       2400-EXCLUSAO                                           SECTION.
+      *---------------------------------------------------------------*
+               MOVE IDI TO WRK-CHAVE.
+
+               EXEC CICS DELETE
+                    FILE('FUNC')
+                    RIDFLD(WRK-CHAVE)
+                    RESP(WK-RESP)
+               END-EXEC.
+
+               EVALUATE WK-RESP
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'REGISTRO: '     TO MSGO
+                     MOVE WRK-CHAVE        TO MSGO(11:5)
+                     MOVE 'EXCLUIDO'       TO MSGO(17:8)
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'REGISTRO: '      TO MSGO
+                     MOVE WRK-CHAVE         TO MSGO(11:5)
+                     MOVE 'NAO ENCONTRADO ' TO MSGO(17:15)
+                WHEN OTHER
+                     MOVE 'ERRO NA EXCLUSAO' TO MSGO
+               END-EVALUATE.
+       2400-99-FIM.                        EXIT.
+      *---------------------------------------------------------------*
+       2500-ALTERACAO                                           SECTION.
+      *---------------------------------------------------------------*
+               MOVE IDI        TO WRK-CHAVE.
+               MOVE NOMEI      TO WRK-NOME.
+               MOVE SETORI     TO WRK-SETOR.
+               MOVE SALARIOI   TO WRK-SALARIO.
+               MOVE DATADIAI   TO WRK-DATADIA.
+               MOVE DATAMESI   TO WRK-DATAMES.
+               MOVE DATAANOI   TO WRK-DATAANO.
+               MOVE EMAILI     TO WRK-EMAIL.
+               MOVE VERSAOI    TO WRK-VERSAO.
+               MOVE 'A'        TO WRK-ACAO.
+
+               EXEC CICS LINK
+                   PROGRAM('F21COVSA')
+                   COMMAREA(WRK-DADOS)
+                   RESP(WK-RESP)
+               END-EXEC.
+
+               EVALUATE WRK-STATUS
+                WHEN '1'
+                     MOVE WRK-VERSAO      TO VERSAOO
+                     MOVE 'REGISTRO: '    TO MSGO
+                     MOVE WRK-CHAVE       TO MSGO(11:5)
+                     MOVE 'ALTERADO'      TO MSGO(17:8)
+                WHEN '6'
+                     MOVE 'REGISTRO ALTERADO POR OUTRO USUARIO' TO MSGO
+                WHEN '2'
+                     MOVE 'REGISTRO: '      TO MSGO
+                     MOVE WRK-CHAVE         TO MSGO(11:5)
+                     MOVE 'NAO ENCONTRADO ' TO MSGO(17:15)
+                WHEN OTHER
+                     MOVE 'ERRO NA ALTERACAO' TO MSGO
+               END-EVALUATE.
+       2500-99-FIM.                        EXIT.
       *---------------------------------------------------------------*
        3000-FINALIZAR                                         SECTION.
       *---------------------------------------------------------------*
