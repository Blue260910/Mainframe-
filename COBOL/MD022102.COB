@@ -21,6 +21,7 @@
       *   ARQUIVOS:                                 INCLUDE/BOOK      *
       *   DDNAME......         I/O                   LNKEVSA          *
       *   EVSA0407             I-O                   EVSABOOK         *
+      *   AUDEVSA               O                                     *
       *---------------------------------------------------------------*
       *   MODULOS....:                                                *
       *   DATAEXE (OBTEM DATA POR EXTENSO                             *
@@ -48,6 +49,12 @@
                 ACCESS MODE   IS DYNAMIC
                 RECORD KEY    IS ARQ-CHAVE
                 FILE STATUS   IS FS-EVSA0407.
+
+             SELECT AUDEVSA ASSIGN TO AUDEVSA
+                FILE STATUS   IS FS-AUDEVSA.
+
+             SELECT ATIVDIA ASSIGN TO ATIVDIA
+                FILE STATUS   IS FS-ATIVDIA.
       *===============================================================*
        DATA                                                   DIVISION.
       *===============================================================*
@@ -56,6 +63,34 @@
 
 4SYSV  COPY 'EVSABOOK'.
 
+      *---------------------------------------------------------------*
+      *   TRILHA DE AUDITORIA - IMAGEM ANTES/DEPOIS DE 'E' E 'R'      *
+      *-----------------------AUDEVSA LRECL 62------------------------*
+       FD AUDEVSA
+             RECORDING MODE IS F
+             BLOCK CONTAINS 0 RECORDS.
+
+       01 FD-AUDEVSA.
+          05 FD-AUD-OPERACAO    PIC X(01).
+          05 FD-AUD-CHAVE       PIC X(09).
+          05 FD-AUD-ANTES       PIC X(19).
+          05 FD-AUD-DEPOIS      PIC X(19).
+          05 FD-AUD-DATA        PIC 9(08).
+          05 FD-AUD-HORA        PIC 9(06).
+
+      *---------------------------------------------------------------*
+      *   RESUMO/TRAILER DIARIO - UMA OPERACAO L/G/E/R POR REGISTRO   *
+      *-----------------------ATIVDIA LRECL 45-------------------------*
+       FD ATIVDIA
+             RECORDING MODE IS F
+             BLOCK CONTAINS 0 RECORDS.
+
+       01 FD-ATIVDIA.
+          05 FD-ATIV-OPERACAO   PIC X(01).
+          05 FD-ATIV-RESULTADO  PIC X(30).
+          05 FD-ATIV-DATA       PIC 9(08).
+          05 FD-ATIV-HORA       PIC 9(06).
+
       *===============================================================*
        WORKING-STORAGE                                        SECTION.
 4SYSV *===============================================================*
@@ -65,9 +100,20 @@
 4SYSV *==============VARIAVEIS DE APOIO===============================*
 
        77 FS-EVSA0407         PIC 9(2).
+       77 FS-AUDEVSA          PIC 9(2).
+       77 FS-ATIVDIA          PIC 9(2).
        77 WRK-LEN             PIC 9(04) COMP.
        77 WRK-MSG             PIC X(30).
 
+       01 WRK-AUD-ANTES       PIC X(19) VALUE SPACES.
+
+       01 WRK-TAB-LIM-SALARIO.
+          05 WRK-LIM-SALARIO-MIN  PIC 9(10) VALUE 0000050000.
+          05 WRK-LIM-SALARIO-MAX  PIC 9(10) VALUE 0099999999.
+
+       77 WRK-SALARIO-NUM     PIC 9(10).
+       77 WRK-SALARIO-FORA    PIC X(01) VALUE 'N'.
+
 4SYSV *===============================================================*
   |    01 FILLER                                       PIC X(70) VALUE
   |        '---------VARIAVEIS DE MENSAGENS----------------'.
@@ -76,6 +122,8 @@
 
        77 WRK-MSGCODIGO-VSAM  PIC X(13) VALUE 'CODIGO VSAM: '.
        77 WRK-ERRO-OPEN       PIC X(21) VALUE 'ERRO NO OPEN EVSA0407'.
+       77 WRK-ERRO-OPEN-AUD   PIC X(20) VALUE 'ERRO NO OPEN AUDEVSA'.
+       77 WRK-ERRO-OPEN-ATIV  PIC X(21) VALUE 'ERRO NO OPEN ATIVDIA'.
        77 WRK-ERRO-CLOSE      PIC X(22) VALUE 'ERRO NO CLOSE EVSA0407'.
        77 WRK-MSGVAZIO        PIC X(22) VALUE 'ARQUIVO EVSA0407 VAZIO'.
        77 WRK-MSGTAMANHO      PIC X(17) VALUE 'TAMANHO INCORRETO'.
@@ -130,6 +178,8 @@
       *----------------------------------------------------------------
 
            OPEN I-O EVSA0407.
+           OPEN EXTEND AUDEVSA.
+           OPEN EXTEND ATIVDIA.
            PERFORM 1200-TESTAR-STATUS.
 
       *----------------------------------------------------------------
@@ -145,6 +195,16 @@
               PERFORM 9000-TRATAERROS
            END-IF.
 
+           IF FS-AUDEVSA NOT EQUAL ZEROS
+              MOVE WRK-ERRO-OPEN-AUD TO WRK-MSG
+              PERFORM 9000-TRATAERROS
+           END-IF.
+
+           IF FS-ATIVDIA NOT EQUAL ZEROS
+              MOVE WRK-ERRO-OPEN-ATIV TO WRK-MSG
+              PERFORM 9000-TRATAERROS
+           END-IF.
+
       *----------------------------------------------------------------
        1200-99-FIM.                                              EXIT.
       *----------------------------------------------------------------
@@ -198,6 +258,11 @@
 4SYSV
   |        IF LNK-LEN EQUAL 20
   |           IF LNK-SALARIO IS NUMERIC
+  |              PERFORM 2900-VALIDA-SALARIO-FAIXA
+  |              IF WRK-SALARIO-FORA EQUAL 'S'
+  |                 MOVE WRK-ERRO-SALARIO TO WRK-MSG
+  |                 PERFORM 3000-FINALIZAR
+  |              ELSE
   |              MOVE LNK-CHAVE   TO ARQ-CHAVE
   |              READ EVSA0407
   |
@@ -211,6 +276,7 @@
   |                 DISPLAY REG-EVSA0407
 4SYSV               MOVE WRK-MSG-GRAVADO TO WRK-MSG
                  END-IF
+              END-IF
               ELSE
                  MOVE WRK-ERRO-SALARIO TO WRK-MSG
                  PERFORM 3000-FINALIZAR
@@ -233,9 +299,15 @@
   |           READ EVSA0407
   |
   |           IF FS-EVSA0407 EQUAL ZEROS
+  |              MOVE REG-EVSA0407 TO WRK-AUD-ANTES
   |              DELETE EVSA0407
   |              DISPLAY ARQ-CHAVE
   |              MOVE WRK-MSG-EXCLUIDO TO WRK-MSG
+  |              MOVE 'E'      TO FD-AUD-OPERACAO
+  |              MOVE ARQ-CHAVE TO FD-AUD-CHAVE
+  |              MOVE WRK-AUD-ANTES TO FD-AUD-ANTES
+  |              MOVE SPACES   TO FD-AUD-DEPOIS
+  |              PERFORM 2500-GRAVA-AUDITORIA
 4SYSV         ELSE
                  MOVE WRK-ERRO-EXCLUSAO TO WRK-MSG
                  MOVE FS-EVSA0407 TO WRK-MSG(24:02)
@@ -258,26 +330,35 @@
 4SYSV      IF LNK-LEN EQUAL 20
   |           MOVE LNK-CHAVE   TO ARQ-CHAVE
   |           READ EVSA0407
-  |           IF LNK-SALARIO IS NUMERIC AND FS-EVSA0407 EQUAL ZEROS
-  |              MOVE LNK-SALARIO TO ARQ-SALARIO
-  |              REWRITE REG-EVSA0407
-  |
+  |           PERFORM 2900-VALIDA-SALARIO-FAIXA
+  |           IF LNK-SALARIO IS NOT NUMERIC OR
+  |              WRK-SALARIO-FORA EQUAL 'S'
+  |              MOVE WRK-ERRO-SALARIO TO WRK-MSG
+  |              PERFORM 3000-FINALIZAR
+  |           ELSE
   |              IF FS-EVSA0407 EQUAL ZEROS
-  |                 DISPLAY REG-EVSA0407
-  |                 MOVE WRK-MSG-REGRAVADO TO WRK-MSG
+  |                 MOVE REG-EVSA0407 TO WRK-AUD-ANTES
+  |                 MOVE LNK-SALARIO TO ARQ-SALARIO
+  |                 REWRITE REG-EVSA0407
+  |
+  |                 IF FS-EVSA0407 EQUAL ZEROS
+  |                    DISPLAY REG-EVSA0407
+  |                    MOVE WRK-MSG-REGRAVADO TO WRK-MSG
+  |                    MOVE 'R'      TO FD-AUD-OPERACAO
+  |                    MOVE ARQ-CHAVE TO FD-AUD-CHAVE
+  |                    MOVE WRK-AUD-ANTES TO FD-AUD-ANTES
+  |                    MOVE REG-EVSA0407 TO FD-AUD-DEPOIS
+  |                    PERFORM 2500-GRAVA-AUDITORIA
+  |                 ELSE
+  |                    MOVE WRK-ERRO-REGRAVADO TO WRK-MSG
+  |                    MOVE FS-EVSA0407 TO WRK-MSG(24:02)
+  |                    PERFORM 3000-FINALIZAR
+  |                 END-IF
   |              ELSE
   |                 MOVE WRK-ERRO-REGRAVADO TO WRK-MSG
   |                 MOVE FS-EVSA0407 TO WRK-MSG(24:02)
   |                 PERFORM 3000-FINALIZAR
   |              END-IF
-  |
-  |           IF LNK-SALARIO IS NOT NUMERIC
-  |              MOVE WRK-ERRO-SALARIO TO WRK-MSG
-  |              PERFORM 3000-FINALIZAR
-  |           ELSE
-  |              MOVE WRK-ERRO-REGRAVADO TO WRK-MSG
-  |              MOVE FS-EVSA0407 TO WRK-MSG(24:02)
-  |              PERFORM 3000-FINALIZAR
 4SYSV         END-IF
            ELSE
               MOVE WRK-MSGTAMANHO TO WRK-MSG
@@ -288,16 +369,54 @@
        2400-99-FIM.                                              EXIT.
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+       2500-GRAVA-AUDITORIA                                   SECTION.
+      *----------------------------------------------------------------
+
+           ACCEPT FD-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT FD-AUD-HORA FROM TIME.
+           WRITE FD-AUDEVSA.
+
+      *----------------------------------------------------------------
+       2500-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       2900-VALIDA-SALARIO-FAIXA                              SECTION.
+      *----------------------------------------------------------------
+
+           MOVE 'N' TO WRK-SALARIO-FORA.
+           IF LNK-SALARIO IS NUMERIC
+              MOVE LNK-SALARIO TO WRK-SALARIO-NUM
+              IF WRK-SALARIO-NUM < WRK-LIM-SALARIO-MIN OR
+                 WRK-SALARIO-NUM > WRK-LIM-SALARIO-MAX
+                 MOVE 'S' TO WRK-SALARIO-FORA
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+       2900-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
       *----------------------------------------------------------------
        3000-FINALIZAR                                         SECTION.
       *----------------------------------------------------------------
 
+           MOVE LNK-OPERACAO     TO FD-ATIV-OPERACAO.
+           MOVE WRK-MSG          TO FD-ATIV-RESULTADO.
+           ACCEPT FD-ATIV-DATA FROM DATE YYYYMMDD.
+           ACCEPT FD-ATIV-HORA FROM TIME.
+           WRITE FD-ATIVDIA.
+
            CLOSE EVSA0407.
+           CLOSE AUDEVSA.
+           CLOSE ATIVDIA.
            DISPLAY WRK-MSG.
            DISPLAY WRK-SEPARACAO.
             CALL WRK-DATAEXT USING LNK-INFO-DATA.
                  DISPLAY 'DATA ' WRK-DIA-EXT.
                  DISPLAY 'HORA ' WRK-HORA-EXT.
+                 DISPLAY 'DIA DA SEMANA ' WRK-DIA-SEMANA.
            DISPLAY WRK-SEPARACAO.
            GOBACK.
 
