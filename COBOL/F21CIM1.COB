@@ -40,6 +40,14 @@ DATAANO DFHMDF POS=(13,36),LENGTH=04,ATTRB=(UNPROT,NUM)
         DFHMDF POS=(15,15),LENGTH=10,INITIAL='EMAIL....:',COLOR=NEUTRAL
 EMAIL   DFHMDF POS=(15,26),LENGTH=40,ATTRB=UNPROT
         DFHMDF POS=(15,67),LENGTH=01,ATTRB=PROT
+*--------------------------------------------------------------
+        DFHMDF POS=(17,15),LENGTH=10,INITIAL='IDADE....:',COLOR=NEUTRAL
+IDADE   DFHMDF POS=(17,26),LENGTH=03,ATTRB=(UNPROT,NUM),               *
+               PICIN='9(03)'
+        DFHMDF POS=(17,30),LENGTH=01,ATTRB=ASKIP
+*--------------------------------------------------------------
+VERSAO  DFHMDF POS=(19,26),LENGTH=10,ATTRB=(PROT,DRK,NUM),             *
+               PICIN='9(10)',PICOUT='9(10)'
 *--------------------------------------------------------------
         DFHMDF POS=(21,03),LENGTH=04,INITIAL='MSG:',COLOR=YELLOW
 MSG     DFHMDF POS=(21,08),LENGTH=40,ATTRB=PROT
