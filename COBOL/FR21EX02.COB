@@ -19,7 +19,8 @@
       *   NAME                I/O                                   *   00124000
       *   ARQUIIN1             I                                    *   00126000
       *   ARQUIIN2             I                                    *   00126100
-      *   ARQUIOUT             O                                    *   00127000
+      *   ARQUIOU1             O                 (SEM PROJETO)   *      00127000
+      *   ARQUIOU2             O                 (SEM FUNCIONARIO)*     00127500
       *                                                             *   00128000
       *=============================================================*   00129000
       *                                                             *   00131000
@@ -48,8 +49,14 @@
            SELECT ARQUIIN2 ASSIGN TO ARQUIIN2                           00272100
                FILE STATUS  IS WRK-FS-ARQUIIN2.                         00272200
                                                                         00272300
-           SELECT ARQUIOUT ASSIGN TO ARQUIOUT                           00273000
-               FILE STATUS  IS WRK-FS-ARQUIOUT.                         00274000
+           SELECT ARQUIOU1 ASSIGN TO ARQUIOU1                           00273000
+               FILE STATUS  IS WRK-FS-ARQUIOU1.                         00273100
+                                                                        00273200
+           SELECT ARQUIOU2 ASSIGN TO ARQUIOU2                           00273300
+               FILE STATUS  IS WRK-FS-ARQUIOU2.                         00273400
+                                                                        00273450
+           SELECT ARQUIOU3 ASSIGN TO ARQUIOU3                           00273500
+               FILE STATUS  IS WRK-FS-ARQUIOU3.                         00273600
                                                                         00275000
                                                                         00280000
       *=============================================================*   00290000
@@ -85,12 +92,23 @@
                                                                         00461400
       *      ARQUIVO DE SAIDA                                           00461500
                                                                         00461600
-       FD ARQUIOUT                                                      00461700
+       FD ARQUIOU1                                                      00461700
            RECORDING  MODE IS F                                         00462000
            BLOCK CONTAINS 0 RECORDS.                                    00463000
                                                                         00463100
-                                                                        00464100
-       01 FD-ARQUIOUT     PIC X(67).                                    00465000
+       01 FD-ARQUIOU1     PIC X(39).                                    00464100
+                                                                        00464200
+       FD ARQUIOU2                                                      00464300
+           RECORDING  MODE IS F                                         00464400
+           BLOCK CONTAINS 0 RECORDS.                                    00464500
+                                                                        00464600
+       01 FD-ARQUIOU2     PIC X(28).                                    00464700
+                                                                        00464800
+       FD ARQUIOU3                                                      00464900
+           RECORDING  MODE IS F                                         00465000
+           BLOCK CONTAINS 0 RECORDS.                                    00465100
+                                                                        00465200
+       01 FD-ARQUIOU3     PIC X(58).                                    00465300
                                                                         00466000
                                                                         00467000
                                                                         00468000
@@ -105,6 +123,8 @@
            05 WRK-SECAO     PIC X(04).                                  00493000
            05 WRK-MENSAGEM  PIC X(30).                                  00494000
            05 WRK-STATUS    PIC X(02).                                  00495000
+           05 WRK-SEVERIDADE PIC X(01).                                 00495500
+           05 FILLER        PIC X(14).                                  00495800
                                                                         00496000
       *--------------------LOGICA-----------------------------------*   00502000
                                                                         00503000
@@ -124,7 +144,9 @@
                                                                         00550100
        77 WRK-FS-ARQUIIN2 PIC 9(02).                                    00550200
                                                                         00551000
-       77 WRK-FS-ARQUIOUT PIC 9(02).                                    00560000
+       77 WRK-FS-ARQUIOU1 PIC 9(02).                                    00560000
+       77 WRK-FS-ARQUIOU2 PIC 9(02).                                    00560100
+       77 WRK-FS-ARQUIOU3 PIC 9(02).                                    00560200
                                                                         00590000
       *--------------------LAYOUT SAIDA-----------------------------*   00600000
                                                                         00601200
@@ -135,11 +157,35 @@
           05 WRK-HORAS        PIC 9(03).                                00601700
                                                                         00601800
        77 WRK-ESPACO-PROJ     PIC X(35) VALUE SPACES.                   00601900
+                                                                        00601950
+       01 WRK-SAIOU1.                                                   00601960
+          05 WRK-IDFUNC-S1       PIC X(05).                             00601970
+          05 WRK-NOMEFUNC-S1     PIC X(30).                             00601980
+          05 WRK-SETORFUNC-S1    PIC X(04).                             00601990
+                                                                        00602010
+       01 WRK-SAIOU2.                                                   00602020
+          05 WRK-IDFUNC-PROJ-S2  PIC X(05).                             00602030
+          05 WRK-PROJETO-S2      PIC X(20).                             00602040
+          05 WRK-QUANTHORAS-S2   PIC X(03).                             00602050
+                                                                        00602060
+       77 WRK-IDFUNC-ACUM     PIC X(05) VALUE SPACES.                   00602070
+       77 WRK-NOMEFUNC-ACUM   PIC X(30) VALUE SPACES.                   00602080
+       77 WRK-HORAS-ACUM      PIC 9(05) VALUE 0.                        00602090
+                                                                        00602100
+       01 WRK-SAIOU3.                                                   00602110
+          05 WRK-IDFUNC-PROJ-S3  PIC X(05).                             00602120
+          05 WRK-NOMEFUNC-S3     PIC X(30).                             00602130
+          05 WRK-PROJETO-S3      PIC X(20).                             00602140
+          05 WRK-QUANTHORAS-S3   PIC X(03).                             00602150
+                                                                        00602160
+      *-----------HORAS MAXIMAS POR PROJETO---------------------*       00602170
+       77 WRK-HORAS-MAX       PIC 9(03) VALUE 200.                      00602180
+       77 WRK-SUSPEITOS       PIC 9(03) VALUE 0.                        00602190
       *-------------------------------------------------------------*   00602000
        LINKAGE                                              SECTION.    00610000
       *-------------------------------------------------------------*   00620000
                                                                         00630000
-       01 LNK-INFO-DATA    PIC X(31).                                   00640000
+       01 LNK-INFO-DATA    PIC X(44).                                   00640000
                                                                         00650000
       *=============================================================*   00690000
        PROCEDURE DIVISION USING LNK-INFO-DATA.                          00700000
@@ -164,7 +210,9 @@
                                                                         00910000
             OPEN INPUT  ARQUIIN1.                                       00920000
             OPEN INPUT  ARQUIIN2.                                       00920100
-            OPEN OUTPUT ARQUIOUT.                                       00921000
+            OPEN OUTPUT ARQUIOU1.                                       00921000
+            OPEN OUTPUT ARQUIOU2.                                       00921100
+            OPEN OUTPUT ARQUIOU3.                                       00921150
                                                                         00922000
        1000-99-FIM.                                            EXIT.    00970000
       *=============================================================*   00980000
@@ -234,6 +282,10 @@
                 MOVE 0 TO WRK-CONTADOR                                  01701700
                 END-IF                                                  01701800
                 MOVE 0 TO WRK-CONTADOR                                  01701900
+                MOVE FD-IDFUNC      TO WRK-IDFUNC-S1                    01701910
+                MOVE FD-NOMEFUNC    TO WRK-NOMEFUNC-S1                  01701920
+                MOVE FD-SETORFUNC   TO WRK-SETORFUNC-S1                 01701930
+                WRITE FD-ARQUIOU1 FROM WRK-SAIOU1                       01701940
                 READ ARQUIIN1                                           01702000
                                                                         01702100
            WHEN FD-IDFUNC EQUAL FD-IDFUNC-PROJ                          01702200
@@ -242,11 +294,32 @@
                 MOVE FD-PROJETO      TO WRK-PROJETO                     01702500
                 MOVE FD-QUANTHORAS   TO WRK-HORAS                       01702600
                 DISPLAY WRK-SAIDA                                       01702700
+                IF WRK-HORAS GREATER WRK-HORAS-MAX                      00702710
+                   MOVE FD-IDFUNC-PROJ TO WRK-IDFUNC-PROJ-S3            00702720
+                   MOVE FD-NOMEFUNC    TO WRK-NOMEFUNC-S3               00702730
+                   MOVE FD-PROJETO     TO WRK-PROJETO-S3                00702740
+                   MOVE FD-QUANTHORAS  TO WRK-QUANTHORAS-S3             00702750
+                   WRITE FD-ARQUIOU3 FROM WRK-SAIOU3                    00702760
+                   ADD 1 TO WRK-SUSPEITOS                               00702770
+                END-IF                                                  00702780
+                IF WRK-IDFUNC-ACUM NOT EQUAL FD-IDFUNC                  01702710
+                   IF WRK-IDFUNC-ACUM NOT EQUAL SPACES                  01702720
+                      PERFORM 2600-RESUMO-HORAS                         01702730
+                   END-IF                                               01702740
+                   MOVE FD-IDFUNC   TO WRK-IDFUNC-ACUM                  01702750
+                   MOVE FD-NOMEFUNC TO WRK-NOMEFUNC-ACUM                01702760
+                   MOVE 0 TO WRK-HORAS-ACUM                             01702770
+                END-IF                                                  01702780
+                ADD WRK-HORAS TO WRK-HORAS-ACUM                         01702790
                 READ ARQUIIN2                                           01702800
                 ADD 1 TO WRK-CONTADOR                                   01703000
                                                                         01703100
            WHEN FD-IDFUNC GREATER FD-IDFUNC-PROJ                        01704000
                 DISPLAY WRK-ESPACO-PROJ 'PROJETO SEM FUNCIONARIO'       01706100
+                MOVE FD-IDFUNC-PROJ TO WRK-IDFUNC-PROJ-S2               01706110
+                MOVE FD-PROJETO      TO WRK-PROJETO-S2                  01706120
+                MOVE FD-QUANTHORAS   TO WRK-QUANTHORAS-S2               01706130
+                WRITE FD-ARQUIOU2 FROM WRK-SAIOU2                       01706140
                 READ ARQUIIN2                                           01706200
            END-EVALUATE.                                                01707000
                                                                         01707100
@@ -262,14 +335,29 @@
                                                                         01709400
                                                                         01709500
        2000-99-FIM.                                            EXIT.    01710000
+      *=============================================================*   01710100
+       2600-RESUMO-HORAS                                   SECTION.     01710200
+                                                                        01710300
+               DISPLAY 'TOTAL HORAS FUNC ' WRK-IDFUNC-ACUM              01710400
+                       ' ' WRK-NOMEFUNC-ACUM                            01710500
+                       ' HORAS: ' WRK-HORAS-ACUM.                       01710600
+                                                                        01710700
+       2600-99-FIM.                                         EXIT.       01710800
+      *=============================================================*   01710900
       *=============================================================*   01720000
                                                                         01730000
       *=============================================================*   01760000
        3000-FINALIZAR                                       SECTION.    01770000
+               IF WRK-IDFUNC-ACUM NOT EQUAL SPACES                      01812910
+                  PERFORM 2600-RESUMO-HORAS                             01812920
+               END-IF.                                                  01812930
                DISPLAY WRK-MSG-FINAL.                                   01813000
+               DISPLAY 'HORAS SUSPEITAS...: ' WRK-SUSPEITOS.            00813050
                CLOSE ARQUIIN1.                                          01813100
                CLOSE ARQUIIN2.                                          01813200
-               CLOSE ARQUIOUT.                                          01813300
+               CLOSE ARQUIOU1.                                          01813300
+               CLOSE ARQUIOU2.                                          01813400
+               CLOSE ARQUIOU3.                                          00813350
                                                                         01813400
                                                                         01814000
       *                 DISPLAY DE HORARIO                              01815000
@@ -287,7 +375,7 @@
       *=============================================================*   01910000
        9000-TRATARERROS                                     SECTION.    01920000
                                                                         01930000
-                                                                        01940000
+             MOVE 'E' TO WRK-SEVERIDADE.                                01935000
              CALL 'GRAVALOG' USING WRK-DADOS.                           01950000
                  GOBACK.                                                01960000
                                                                         01970000
