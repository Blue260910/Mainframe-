@@ -11,8 +11,8 @@
       *  1.0   07/07/22   VICTOR ARANDA        VERSAO INICIAL         *
       *---------------------------------------------------------------*
       *   OBJETIVO: RECEBER DUAS CHAVES PELA PARM E LER O CONTEUDO *
-      *             QUE ESTAO ENTRE ELAS.                             *
-      *                                                               *
+      *             QUE ESTAO ENTRE ELAS. LNK-CHAVE2 EM BRANCO       *
+      *             SIGNIFICA ATE O FINAL DO ARQUIVO.                *
       *---------------------------------------------------------------*
       *   ARQUIVOS:                                 INCLUDE/BOOK      *
       *   DDNAME......         I/O                   FR21WLNK         *
@@ -165,7 +165,13 @@
              DISPLAY 'CHAVE NAO ENCONTRADA'
             NOT INVALID KEY
              IF LNK-LEN EQUAL 18
-                PERFORM 2100-LEITURA UNTIL ARQ-CHAVE EQUAL LNK-CHAVE2
+                IF LNK-CHAVE2 EQUAL SPACES
+                   PERFORM 2100-LEITURA
+                      UNTIL FS-EVSA0407 NOT EQUAL ZEROS
+                ELSE
+                   PERFORM 2100-LEITURA
+                      UNTIL ARQ-CHAVE EQUAL LNK-CHAVE2
+                END-IF
              ELSE
                 MOVE WRK-MSG-ERROTAMANHO TO WRK-MSG
              END-IF.
@@ -179,14 +185,17 @@
       *----------------------------------------------------------------
 
             READ EVSA0407 NEXT.
-            ADD 1 TO WRK-CONT-LIDOS.
-            IF ARQ-CHAVE LESS OR EQUAL LNK-CHAVE2
-               IF REG-EVSA0407 IS NUMERIC
-                  ADD 1 TO WRK-CONT-GRAVADOS
-                  WRITE REG-SAIVSAM FROM REG-EVSA0407
-               ELSE
-                  ADD 1 TO WRK-CONT-EXCESSAO
-                  DISPLAY REG-EVSA0407
+            IF FS-EVSA0407 EQUAL ZEROS
+               ADD 1 TO WRK-CONT-LIDOS
+               IF LNK-CHAVE2 EQUAL SPACES OR
+                  ARQ-CHAVE LESS OR EQUAL LNK-CHAVE2
+                  IF REG-EVSA0407 IS NUMERIC
+                     ADD 1 TO WRK-CONT-GRAVADOS
+                     WRITE REG-SAIVSAM FROM REG-EVSA0407
+                  ELSE
+                     ADD 1 TO WRK-CONT-EXCESSAO
+                     DISPLAY REG-EVSA0407
+                  END-IF
                END-IF
             END-IF.
 
@@ -206,6 +215,7 @@
             CALL WRK-DATAEXT USING LNK-INFO-DATA.
                  DISPLAY 'DATA ' WRK-DIA-EXT.
                  DISPLAY 'HORA ' WRK-HORA-EXT.
+                 DISPLAY 'DIA DA SEMANA ' WRK-DIA-SEMANA.
            DISPLAY WRK-SEPARACAO.
            GOBACK.
 
