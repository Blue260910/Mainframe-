@@ -16,6 +16,9 @@
       *    DDNAME              I/O                  COPY/BOOK       *   00069100
       *    CLIENTES             I                                   *   00070000
       *    SAIDACLI             O                                   *   00080000
+      *-------------------------------------------------------------*   00089500
+      *   PARM.....: PIC X(04) - CARGO A FILTRAR (OPCIONAL)         *   00089600
+      *               QUANDO OMITIDO, ASSUME O CARGO 0234           *   00089700
       *=============================================================*   00090000
                                                                         00100000
       *====================================================             00101000
@@ -71,6 +74,8 @@
                                                                         00111200
        77 WRK-STATUS         PIC 9(02).                                 00111300
        77 WRK-STATUS-SAI     PIC 9(02).                                 00111400
+
+       77 WRK-CARGO-FILTRO   PIC X(04) VALUE '0234'.                    00111450
                                                                         00111500
       *====================RESULTADOS======================             00111600
                                                                         00111700
@@ -86,6 +91,16 @@
                                                                         00112800
        77 WRK-CONT-SALARIO   PIC 9(06)V99.                              00112900
        77 WRK-CONT-SALARIO-A PIC 9(06)V99.                              00113000
+                                                                        00113010
+      *====================FAIXAS SALARIAIS================*            00113020
+       77 WRK-FAIXA1-LIMITE  PIC 9(06)V99 VALUE 1000,00.                00113030
+       77 WRK-FAIXA2-LIMITE  PIC 9(06)V99 VALUE 3000,00.                00113040
+       77 WRK-FAIXA3-LIMITE  PIC 9(06)V99 VALUE 6000,00.                00113050
+                                                                        00113060
+       77 WRK-CONT-FAIXA1    PIC 9(03).                                 00113070
+       77 WRK-CONT-FAIXA2    PIC 9(03).                                 00113080
+       77 WRK-CONT-FAIXA3    PIC 9(03).                                 00113090
+       77 WRK-CONT-FAIXA4    PIC 9(03).                                 00113095
                                                                         00113100
        77 WRK-SALARIO-EDT    PIC ZZZ.ZZ9,99.                            00113200
        77 WRK-SALARIO-A-EDT  PIC ZZZ.ZZ9,99.                            00113300
@@ -93,10 +108,20 @@
        77 WRK-ESPACO         PIC X(01) VALUE SPACE.                     00113500
                                                                         00113600
                                                                         00113700
+      *====================================================             00113700
+       LINKAGE                                   SECTION.               00113750
+      *====================================================             00113790
+       01 LNK-ENTRADA.                                                  00113791
+          05 LNK-LEN            PIC 9(04) COMP.                         00113793
+          05 LNK-CARGO          PIC X(04).                              00113795
       *====================================================             00113800
-       PROCEDURE                                 DIVISION.              00113900
+       PROCEDURE              DIVISION USING LNK-ENTRADA.               00113900
       *====================================================             00114000
                                                                         00114100
+           IF LNK-LEN NOT EQUAL ZERO                                    00114110
+              MOVE LNK-CARGO TO WRK-CARGO-FILTRO                        00114120
+           END-IF.                                                      00114130
+                                                                        00114140
            PERFORM 1000-INICIO.                                         00114200
                                                                         00114300
            IF WRK-STATUS = 00                                           00114400
@@ -138,7 +163,7 @@
                                                                         00120600
            IF FD-CARGO > 0                                              00120700
                                                                         00120800
-              IF FD-CARGO = 0234                                        00120900
+              IF FD-CARGO = WRK-CARGO-FILTRO                            00120900
                  ADD 1 TO WRK-CONT-ANALISTAS                            00121000
                  ADD 1 TO WRK-CONT-LIDOS                                00121100
                  ADD FD-SALARIO TO WRK-CONT-SALARIO-A                   00121200
@@ -148,6 +173,8 @@
                  ADD 1 TO WRK-CONT-LIDOS                                00121600
                  ADD FD-SALARIO TO WRK-CONT-SALARIO                     00121700
               END-IF                                                    00121800
+                                                                        00121850
+              PERFORM 2050-CLASSIFICAR-FAIXA                            00121860
                                                                         00121900
            MOVE FD-CLIENTES TO WRK-DISPLAY                              00122000
            DISPLAY WRK-DISPLAY                                          00122100
@@ -157,6 +184,23 @@
                                                                         00122500
       *====================================================             00122600
        2000-99-FIM.                                 EXIT.               00122700
+      *====================================================             00122750
+       2050-CLASSIFICAR-FAIXA                   SECTION.                00122760
+      *====================================================             00122770
+                                                                        00122780
+           EVALUATE TRUE                                                00122790
+            WHEN FD-SALARIO LESS WRK-FAIXA1-LIMITE                      00122800
+                 ADD 1 TO WRK-CONT-FAIXA1                               00122810
+            WHEN FD-SALARIO LESS WRK-FAIXA2-LIMITE                      00122820
+                 ADD 1 TO WRK-CONT-FAIXA2                               00122830
+            WHEN FD-SALARIO LESS WRK-FAIXA3-LIMITE                      00122840
+                 ADD 1 TO WRK-CONT-FAIXA3                               00122850
+            WHEN OTHER                                                  00122860
+                 ADD 1 TO WRK-CONT-FAIXA4                               00122870
+           END-EVALUATE.                                                00122880
+                                                                        00122890
+      *====================================================             00122900
+       2050-99-FIM.                                 EXIT.               00122910
       *====================================================             00122800
                                                                         00125300
       *====================================================             00125400
@@ -176,6 +220,12 @@
            DISPLAY WRK-ESPACO.                                          00126800
            DISPLAY 'SALARIOS                 ' WRK-SALARIO-EDT.         00126900
            DISPLAY 'SALARIOS DE ANALISTAS    ' WRK-SALARIO-A-EDT.       00127000
+           DISPLAY WRK-ESPACO.                                          00126950
+           DISPLAY 'FAIXAS SALARIAIS (QTDE DE FUNCIONARIOS)'.           00126960
+           DISPLAY '  ATE 999,99............' WRK-CONT-FAIXA1.          00126970
+           DISPLAY '  1.000,00 A 2.999,99...' WRK-CONT-FAIXA2.          00126980
+           DISPLAY '  3.000,00 A 5.999,99...' WRK-CONT-FAIXA3.          00126990
+           DISPLAY '  6.000,00 OU MAIS......' WRK-CONT-FAIXA4.          00126995
            DISPLAY WRK-ESPACO.                                          00127100
            DISPLAY '-----------FIM-DO-RELATORIO---------- '.            00127200
            DISPLAY WRK-ESPACO.                                          00127300
