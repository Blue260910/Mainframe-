@@ -1,4 +1,3 @@
-
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. DATAEXT.
@@ -32,6 +31,9 @@
        01 FILLER.
           05 MESES       PIC X(09) OCCURS 12 TIMES.
 
+       01 FILLER.
+          05 DIASEMANA   PIC X(13) OCCURS 7 TIMES.
+
        01 WRK-DATA1.
           05 WRK-ANO     PIC 9(04).
           05 WRK-MES     PIC 9(02).
@@ -60,12 +62,27 @@
           05 FILLER       PIC X(01) VALUE ':'.
           05 WRK-SEGUNDO  PIC 9(02).
 
+      *--------------------DIA DA SEMANA (ZELLER)-----------------------
+
+       01 WRK-ZELLER.
+          05 WRK-Z-MES       PIC 9(02).
+          05 WRK-Z-ANO       PIC 9(04).
+          05 WRK-Z-SECULO    PIC 9(02).
+          05 WRK-Z-ANOSEC    PIC 9(02).
+          05 WRK-Z-TERMO1    PIC 9(02).
+          05 WRK-Z-TERMO2    PIC 9(02).
+          05 WRK-Z-TERMO3    PIC 9(02).
+          05 WRK-Z-SOMA      PIC 9(05).
+          05 WRK-Z-DIVISOR   PIC 9(05).
+          05 WRK-Z-INDICE    PIC 9(01).
+
       *-----------------------------------------------------------------
        LINKAGE                                                  SECTION.
 
        01 AREA-TRANSFERENCIA.
-          02 LINK-DATA       PIC X(23).
-          02 LINK-HORA       PIC X(8).
+          02 LINK-DATA          PIC X(23).
+          02 LINK-HORA          PIC X(8).
+          02 LINK-DIA-SEMANA    PIC X(13).
       *-----------------------------------------------------------------
 
        PROCEDURE DIVISION USING AREA-TRANSFERENCIA.
@@ -78,17 +95,15 @@
            MOVE CORRESPONDING WRK-HORARIO1 TO WRK-HORARIO2.
            MOVE CORRESPONDING WRK-DATA1 TO WRK-DATA2.
            MOVE MESES(WRK-MES) TO WRK-MES-EXT.
+           PERFORM 2000-DIA-DA-SEMANA.
            MOVE WRK-HORARIO2 TO LINK-HORA.
            MOVE WRK-DATA2 TO LINK-DATA.
+           MOVE DIASEMANA(WRK-Z-INDICE) TO LINK-DIA-SEMANA.
            GOBACK.
 
 
 
 
-
-
-
-
        1000-TABELA-DE-MES                                       SECTION.
 
            MOVE 'JANEIRO  ' TO MESES(1).
@@ -103,3 +118,40 @@
            MOVE 'OUTUBRO  ' TO MESES(10).
            MOVE 'NOVEMBRO ' TO MESES(11).
            MOVE 'DEZEMBRO ' TO MESES(12).
+
+           MOVE 'SABADO       ' TO DIASEMANA(1).
+           MOVE 'DOMINGO      ' TO DIASEMANA(2).
+           MOVE 'SEGUNDA-FEIRA' TO DIASEMANA(3).
+           MOVE 'TERCA-FEIRA  ' TO DIASEMANA(4).
+           MOVE 'QUARTA-FEIRA ' TO DIASEMANA(5).
+           MOVE 'QUINTA-FEIRA ' TO DIASEMANA(6).
+           MOVE 'SEXTA-FEIRA  ' TO DIASEMANA(7).
+
+      *-----------------------------------------------------------------
+      *   CONGRUENCIA DE ZELLER: CALCULA O DIA DA SEMANA A PARTIR DE
+      *   WRK-DIA/WRK-MES/WRK-ANO (JANEIRO E FEVEREIRO CONTAM COMO
+      *   MESES 13 E 14 DO ANO ANTERIOR).
+      *-----------------------------------------------------------------
+       2000-DIA-DA-SEMANA                                       SECTION.
+
+           IF WRK-MES IS GREATER THAN 2
+              MOVE WRK-MES TO WRK-Z-MES
+              MOVE WRK-ANO IN WRK-DATA1 TO WRK-Z-ANO
+           ELSE
+              COMPUTE WRK-Z-MES = WRK-MES + 12
+              COMPUTE WRK-Z-ANO = WRK-ANO IN WRK-DATA1 - 1
+           END-IF.
+
+           COMPUTE WRK-Z-SECULO = WRK-Z-ANO / 100.
+           COMPUTE WRK-Z-ANOSEC = WRK-Z-ANO - (WRK-Z-SECULO * 100).
+
+           COMPUTE WRK-Z-TERMO1 = (13 * (WRK-Z-MES + 1)) / 5.
+           COMPUTE WRK-Z-TERMO2 = WRK-Z-ANOSEC / 4.
+           COMPUTE WRK-Z-TERMO3 = WRK-Z-SECULO / 4.
+
+           COMPUTE WRK-Z-SOMA = WRK-DIA IN WRK-DATA1 + WRK-Z-TERMO1
+                               + WRK-Z-ANOSEC + WRK-Z-TERMO2
+                               + WRK-Z-TERMO3 + (5 * WRK-Z-SECULO).
+
+           COMPUTE WRK-Z-DIVISOR = WRK-Z-SOMA / 7.
+           COMPUTE WRK-Z-INDICE = WRK-Z-SOMA - (WRK-Z-DIVISOR * 7) + 1.
