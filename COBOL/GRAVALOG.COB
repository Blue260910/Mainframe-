@@ -8,6 +8,10 @@
       *   DATA ....:08/06/2022                                      *   00053000
       *-------------------------------------------------------------*   00054000
       *   OBJETIVO:GRAVA LOG DE ERROS DOS PROGRAMAS                 *   00055000
+      *-------------------------------------------------------------*   00054500
+      *   COMMAREA.: LNK-SEVERIDADE PIC X(01) - OPCIONAL             *  00054600
+      *               'I' INFORMATIVO (DEFAULT SE OMITIDO/INVALIDO) *   00054700
+      *               'E' ERRO                                     *    00054800
       *                                                             *   00056000
       *                                                             *   00057000
       *-------------------------------------------------------------*   00058000
@@ -37,7 +41,7 @@
            RECORDING  MODE IS F                                         00107200
            BLOCK CONTAINS 0 RECORDS.                                    00107300
                                                                         00107400
-       01 FD-LOGERROS PIC X(58).                                        00107500
+       01 FD-LOGERROS PIC X(59).                                        00107500
                                                                         00107900
        WORKING-STORAGE                           SECTION.               00108000
       *====================================================             00109000
@@ -52,6 +56,7 @@
           05 LNK-SECAO      PIC X(04).                                  00111700
           05 LNK-MENSAGEM   PIC X(30).                                  00111800
           05 LNK-STATUS     PIC X(02).                                  00111900
+          05 LNK-SEVERIDADE PIC X(01).                                  00111950
           05 LNK-DATA       PIC 9(08).                                  00112000
           05 LNK-HORA       PIC 9(06).                                  00112100
                                                                         00112200
@@ -65,6 +70,10 @@
                                                                         00113000
            MOVE WRK-SIS-DATA TO LNK-DATA.                               00113100
            MOVE WRK-SIS-HORA TO LNK-HORA.                               00113200
+                                                                        00113150
+           IF LNK-SEVERIDADE NOT EQUAL 'E' AND NOT EQUAL 'I'            00113160
+              MOVE 'I' TO LNK-SEVERIDADE                                00113170
+           END-IF.                                                      00113180
            MOVE COMMAREA  TO FD-LOGERROS.                               00113300
                                                                         00113400
                                                                         00113500
