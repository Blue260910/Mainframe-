@@ -8,9 +8,9 @@
       *   DATA ....:27/06/2022                                        *
       *---------------------------------------------------------------*
       *   OBJETIVO:LEITURA DE UM ARQUIVO (VSAM) E GRAVACAO EM AR1QUIVO*
-      *                                                               *
-      *                                                               *
-      *                                                               *
+      *             REGISTROS COM CHAVE DUPLICADA (EVSA0407 JA LIDO)  *
+      *             OU DATA DE ADMISSAO FUTURA (ARQ-DATAADM AAAA-MM-DD*
+      *             VAO PARA SV0407EX JUNTO COM OS DEMAIS INVALIDOS   *
       *---------------------------------------------------------------*
       *   ARQUIVOS:                                                   *
       *   DDNAME......                                                *
@@ -56,6 +56,7 @@
              03 ARQ-AGENCIA     PIC X(04).
              03 ARQ-CONTA       PIC X(05).
           02 ARQ-SALARIO        PIC X(10).
+          02 ARQ-DATAADM        PIC X(10).
 
 
       *---------------------------------------------------------------*
@@ -97,6 +98,17 @@
        77 WRK-CONT-LIDOS         PIC 9(03).
        77 WRK-CONT-ERRO          PIC 9(03).
        77 WRK-CONT-GRAVADOS      PIC 9(03).
+       77 WRK-CONT-DUPLIC        PIC 9(03).
+       77 WRK-CONT-FUTURO        PIC 9(03).
+
+       77 WRK-CHAVE-ANT          PIC X(09) VALUE SPACES.
+
+       77 WRK-HOJE               PIC 9(08).
+
+       01 WRK-DATAADM-CMP.
+          05 WRK-DATAADM-ANO     PIC 9(04).
+          05 WRK-DATAADM-MES     PIC 9(02).
+          05 WRK-DATAADM-DIA     PIC 9(02).
 
        77 WRK-DATAEXT            PIC X(07) VALUE 'DATAEXT'.
 
@@ -115,6 +127,7 @@
        01 LNK-INFO-DATA.
           05 WRK-DIA-EXT          PIC X(23).
           05 WRK-HORA-EXT         PIC X(08).
+          05 WRK-DIA-SEMANA       PIC X(13).
 
       *===============================================================*
        PROCEDURE DIVISION USING LNK-INFO-DATA.
@@ -203,17 +216,38 @@
            MOVE ARQ-SALARIO TO WRK-SVSA0407-DADOS-SALARIO.
            ACCEPT WRK-SVSA0407-DADOS-DATA FROM DATE YYYYMMDD.
 
-           IF WRK-SVSA0407-DADOS-SALARIO EQUAL ZEROS OR
-              WRK-SVSA0407-DADOS-SALARIO IS NOT NUMERIC
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           MOVE ARQ-DATAADM(1:4) TO WRK-DATAADM-ANO.
+           MOVE ARQ-DATAADM(6:2) TO WRK-DATAADM-MES.
+           MOVE ARQ-DATAADM(9:2) TO WRK-DATAADM-DIA.
+
+           IF ARQ-CHAVE EQUAL WRK-CHAVE-ANT
 
               WRITE FD-SV0407EX-REG FROM WRK-CORPO
               ADD 1 TO WRK-CONT-ERRO
+              ADD 1 TO WRK-CONT-DUPLIC
            ELSE
-
-              WRITE FD-SVSA0407-REG FROM WRK-CORPO
-              ADD 1 TO WRK-CONT-GRAVADOS
+              IF WRK-SVSA0407-DADOS-SALARIO EQUAL ZEROS OR
+                 WRK-SVSA0407-DADOS-SALARIO IS NOT NUMERIC
+
+                 WRITE FD-SV0407EX-REG FROM WRK-CORPO
+                 ADD 1 TO WRK-CONT-ERRO
+              ELSE
+                 IF WRK-DATAADM-CMP IS GREATER THAN WRK-HOJE
+
+                    WRITE FD-SV0407EX-REG FROM WRK-CORPO
+                    ADD 1 TO WRK-CONT-ERRO
+                    ADD 1 TO WRK-CONT-FUTURO
+                 ELSE
+
+                    WRITE FD-SVSA0407-REG FROM WRK-CORPO
+                    ADD 1 TO WRK-CONT-GRAVADOS
+                 END-IF
+              END-IF
            END-IF.
 
+           MOVE ARQ-CHAVE TO WRK-CHAVE-ANT.
+
            READ EVSA0407.
 
       *----------------------------------------------------------------
@@ -232,11 +266,14 @@
            DISPLAY ' REGISTROS LIDOS ' WRK-CONT-LIDOS.
            DISPLAY ' REGISTROS GRAVADOS ' WRK-CONT-GRAVADOS.
            DISPLAY ' REGISTROS COM ERROS ' WRK-CONT-ERRO.
+           DISPLAY ' REGISTROS COM CHAVE DUPLICADA ' WRK-CONT-DUPLIC.
+           DISPLAY ' REGISTROS COM DATA FUTURA ' WRK-CONT-FUTURO.
            DISPLAY '----------------------------------------'
 
            CALL WRK-DATAEXT USING LNK-INFO-DATA.
            DISPLAY 'DATA ' WRK-DIA-EXT.
            DISPLAY 'HORA ' WRK-HORA-EXT.
+           DISPLAY 'DIA DA SEMANA ' WRK-DIA-SEMANA.
 
            DISPLAY '----------------------------------------'
            DISPLAY ' FINAL DE PROCESSAMENTO '.
