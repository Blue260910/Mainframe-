@@ -0,0 +1,161 @@
+      *===============================================================* 00000010
+       IDENTIFICATION                                        DIVISION.  00000020
+      *===============================================================* 00000030
+       PROGRAM-ID. F21CIP5.                                             00000040
+      *===============================================================* 00000050
+      *   AUTOR....:VICTOR ARANDA                                     * 00000060
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR        * 00000070
+      *   DATA ....:08/08/2026                                        * 00000080
+      *---------------------------------------------------------------* 00000090
+      *   OBJETIVO:PROGRAMA PARA CONSULTAR                            * 00000100
+      *    REGISTROS EM ARQUIVO (VSAM) EVSA0407 EXECUTANDO NO CICS.   * 00000110
+      *      APLICANDO LOGICA PSEUDO COM METODO (EIBCALEN)            * 00000120
+      *                                                               * 00000130
+      *---------------------------------------------------------------* 00000140
+      *   ARQUIVOS:                                                   * 00000150
+      *   DDNAME......                                                * 00000160
+      *    DDNAME              I/O                 INCLUDE/BOOK       * 00000170
+      *    EVSA0407             I                    FR21W040         * 00000180
+      *---------------------------------------------------------------* 00000190
+      *   MODULOS....:                             INCLUDE/BOOK       * 00000200
+      *===============================================================* 00000210
+                                                                        00000220
+      *===============================================================* 00000230
+       ENVIRONMENT                                            DIVISION. 00000240
+      *===============================================================* 00000250
+       CONFIGURATION                                           SECTION. 00000260
+       SPECIAL-NAMES.                                                   00000270
+           DECIMAL-POINT IS COMMA.                                      00000280
+                                                                        00000290
+      *===============================================================* 00000300
+       DATA                                                   DIVISION. 00000310
+      *===============================================================* 00000320
+       WORKING-STORAGE SECTION.                                         00000330
+                                                                        00000340
+           COPY DFHAID.                                                 00000350
+           COPY F21CIM3.                                                00000360
+           COPY 'FR21W040'.                                             00000370
+                                                                        00000380
+       01 WRK-CHAVE.                                                    00000390
+          05 WRK-AGENCIA      PIC X(04).                                00000400
+          05 WRK-CONTA        PIC X(05).                                00000410
+                                                                        00000420
+       77 WK-RESP            PIC S9(04) COMP.                           00000430
+       77 WRK-RET-MAPA       PIC S9(04) COMP.                           00000440
+       77 WRK-FLAG           PIC 9(01).                                 00000450
+       77 WRK-SAIDA          PIC X(30) VALUE 'FIM DE PROGRAMA'.         00000460
+       77 WRK-SALARIO-ED     PIC Z(9)9.                                 00000470
+      *===============================================================* 00000480
+       PROCEDURE                                 DIVISION.              00000490
+      *===============================================================* 00000500
+      *---------------------------------------------------------------* 00000510
+       0000-PRINCIPAL                                         SECTION.  00000520
+      *---------------------------------------------------------------* 00000530
+                                                                        00000540
+               PERFORM 1000-INICIALIZAR.                                00000550
+              IF WRK-FLAG EQUAL 1                                       00000560
+                PERFORM 2000-PROCESSAR                                  00000570
+              END-IF                                                    00000580
+                PERFORM 3000-FINALIZAR.                                 00000590
+                                                                        00000600
+               EXEC CICS                                                00000610
+                 RETURN TRANSID ('T215')                                00000620
+               END-EXEC.                                                00000630
+       0000-99-FIM.                        EXIT.                        00000640
+                                                                        00000650
+      *---------------------------------------------------------------* 00000660
+       1000-INICIALIZAR                                       SECTION.  00000670
+      *---------------------------------------------------------------* 00000680
+                                                                        00000690
+              IF EIBCALEN EQUAL 0                                       00000700
+                EXEC CICS SEND                                          00000710
+                  MAPSET('F21CIM3')                                     00000720
+                  MAP('MAPA03')                                         00000730
+                  ERASE                                                 00000740
+                  MAPONLY                                               00000750
+                END-EXEC                                                00000760
+               MOVE 1 TO WRK-FLAG                                       00000770
+              END-IF.                                                   00000780
+              INITIALIZE MAPA03I.                                       00000790
+              EXEC CICS RECEIVE                                         00000800
+                 MAPSET('F21CIM3')                                      00000810
+                 MAP('MAPA03')                                          00000820
+                 INTO(MAPA03I)                                          00000830
+                 RESP(WRK-RET-MAPA)                                     00000840
+              END-EXEC.                                                 00000850
+                                                                        00000860
+             IF WRK-RET-MAPA EQUAL DFHRESP(MAPFAIL)                     00000870
+                MOVE 2 TO WRK-FLAG                                      00000880
+             ELSE                                                       00000890
+                MOVE 1 TO WRK-FLAG                                      00000900
+             END-IF.                                                    00000910
+       1000-99-FIM.                        EXIT.                        00000920
+                                                                        00000930
+      *---------------------------------------------------------------* 00000940
+       2000-PROCESSAR                                         SECTION.  00000950
+      *---------------------------------------------------------------* 00000960
+                                                                        00000970
+            EVALUATE EIBAID                                             00000980
+             WHEN '3'                                                   00000990
+              EXEC CICS SEND                                            00001000
+                  FROM(WRK-SAIDA)                                       00001010
+                  ERASE                                                 00001020
+              END-EXEC                                                  00001030
+                                                                        00001040
+              EXEC CICS                                                 00001050
+                 RETURN                                                 00001060
+              END-EXEC                                                  00001070
+                                                                        00001080
+             WHEN ''''                                                  00001090
+              INITIALIZE MAPA03O                                        00001100
+      *-------------CONSULTA---------------------------------------     00001110
+             WHEN '5'                                                   00001120
+                PERFORM 2100-CONSULTAR                                  00001130
+             END-EVALUATE.                                              00001140
+       2000-99-FIM.                        EXIT.                        00001150
+      *---------------------------------------------------------------* 00001160
+       2100-CONSULTAR                                         SECTION.  00001170
+      *---------------------------------------------------------------* 00001180
+                                                                        00001190
+               MOVE AGENCIAI  TO WRK-AGENCIA.                           00001200
+               MOVE CONTAI    TO WRK-CONTA.                             00001210
+                                                                        00001220
+               EXEC CICS READ                                           00001230
+                    FILE('EVSA0407')                                    00001240
+                    RIDFLD(WRK-CHAVE)                                   00001250
+                    INTO(REG-EVSA0407)                                  00001260
+                    RESP(WK-RESP)                                       00001270
+               END-EXEC.                                                00001280
+                                                                        00001290
+               EVALUATE WK-RESP                                         00001300
+                WHEN DFHRESP(NORMAL)                                    00001310
+                     MOVE ARQ-SALARIO    TO WRK-SALARIO-ED              00001320
+                     MOVE WRK-SALARIO-ED TO SALARIOO                    00001330
+                     MOVE 'ENCONTRADO  ' TO MSGO                        00001340
+                WHEN DFHRESP(NOTFND)                                    00001350
+                     MOVE 'NAO ENCONTRADO ' TO MSGO                     00001360
+                WHEN OTHER                                              00001370
+                     MOVE 'ERRO NA CONSULTA' TO MSGO                    00001380
+               END-EVALUATE.                                            00001390
+       2100-99-FIM.                        EXIT.                        00001400
+      *---------------------------------------------------------------* 00001410
+       3000-FINALIZAR                                         SECTION.  00001420
+      *---------------------------------------------------------------* 00001430
+                                                                        00001440
+              IF WRK-FLAG EQUAL 2                                       00001450
+                 EXEC CICS SEND                                         00001460
+                    MAPSET('F21CIM3')                                   00001470
+                    MAP('MAPA03')                                       00001480
+                    ERASE                                               00001490
+                    MAPONLY                                             00001500
+                 END-EXEC                                               00001510
+              ELSE                                                      00001520
+                EXEC CICS SEND                                          00001530
+                   MAPSET('F21CIM3')                                    00001540
+                   MAP('MAPA03')                                        00001550
+                   DATAONLY                                             00001560
+                   FROM(MAPA03O)                                        00001570
+                END-EXEC                                                00001580
+              END-IF.                                                   00001590
+                                                                        00001600
+       3000-99-FIM.                        EXIT.                        00001610
