@@ -114,6 +114,23 @@
             10 FILLER   PIC X(01).                                      00025018
             10 FILLER   PIC X(03) VALUE '- '.                           00025117
             10 WRK-LINHA PIC 9(02).                                     00025220
+      *-----------------CABECALHO CONTROLE---------------------------*  00025242
+       01 WRK-CABEC-CTRL.                                               00025264
+          05 WRK-CC-REGS.                                               00025286
+            10 FILLER              PIC X(21) VALUE                      00025308
+               'CONTROLE REGISTROS.: '.                                 00025330
+            10 WRK-CC-REGS-ED      PIC ZZZZZ.                           00025352
+            10 FILLER              PIC X(72).                           00025374
+          05 WRK-CC-COTAS.                                              00025396
+            10 FILLER              PIC X(21) VALUE                      00025418
+               'CONTROLE COTAS.....: '.                                 00025440
+            10 WRK-CC-COTAS-ED     PIC Z(7).                            00025462
+            10 FILLER              PIC X(70).                           00025484
+          05 WRK-CC-SEQ.                                                00025506
+            10 FILLER              PIC X(21) VALUE                      00025528
+               'SEQUENCIA ID.......: '.                                 00025550
+            10 WRK-CC-SEQ-MSG      PIC X(15).                           00025572
+            10 FILLER              PIC X(62).                           00025594
                                                                         00025312
       *-----------------STATUS DE ARQUIVOS--------------------------*   00025617
        01 FILLER                                     PIC X(64) VALUE    00025717
@@ -130,9 +147,66 @@
        77 WRK-ACUM-LIDOS  PIC 9(03).                                    00026812
                                                                         00026917
        77 WRK-ACUM-GRAVADOS PIC 9(03).                                  00027117
+                                                                        00027150
+       77 WRK-ACUM-COTAS   PIC 9(05) VALUE 0.                           00027160
+                                                                        00027170
+      *----------------CONTROLE DE TOTAIS/SEQUENCIA------------------*  00027171
+       01 FILLER                                     PIC X(64) VALUE    00027172
+           '-----------CONTROLE DE TOTAIS/SEQUENCIA------'.             00027173
+      *-------------------------------------------------------------*   00027174
+       77 WRK-CTRL-REGS    PIC 9(05) VALUE 0.                           00027175
+       77 WRK-CTRL-COTAS   PIC 9(07) VALUE 0.                           00027176
+       77 WRK-CTRL-ID-ANT  PIC X(05) VALUE LOW-VALUES.                  00027177
+       77 WRK-CTRL-SEQ-ERRO PIC X(01) VALUE 'N'.                        00027178
+      *----------------SUBTOTAIS POR PLANO--------------------------*   00027180
+       01 WRK-TAB-PLANMED.                                              00027190
+          05 WRK-TAB-PLANMED-QTD  PIC 9(02) VALUE 0.                    00027200
+          05 WRK-TAB-PLANMED-OCR OCCURS 20 TIMES.                       00027210
+             10 WRK-PM-NOME       PIC X(10).                            00027220
+             10 WRK-PM-COTAS      PIC 9(05) VALUE 0.                    00027230
+                                                                        00027240
+       01 WRK-TAB-PLANDENT.                                             00027250
+          05 WRK-TAB-PLANDENT-QTD PIC 9(02) VALUE 0.                    00027260
+          05 WRK-TAB-PLANDENT-OCR OCCURS 20 TIMES.                      00027270
+             10 WRK-PD-NOME       PIC X(10).                            00027280
+             10 WRK-PD-COTAS      PIC 9(05) VALUE 0.                    00027290
+                                                                        00027300
+       77 WRK-IND-PM         PIC 9(02).                                 00027310
+       77 WRK-ACHOU-PM       PIC X(01).                                 00027320
+       77 WRK-IND-PD         PIC 9(02).                                 00027330
+       77 WRK-ACHOU-PD       PIC X(01).                                 00027340
                                                                         00027220
        01 WRK-BRANCO.                                                   00027321
           05 FILLER         PIC X(98) VALUE SPACES.                     00027420
+                                                                        00027440
+      *----------------LINHAS DE RESUMO------------------------------*  00027450
+       01 WRK-RESUMO1.                                                  00027460
+          05 FILLER              PIC X(21) VALUE                        00027470
+             'TOTAL DE REGISTROS.: '.                                   00027480
+          05 WRK-RESUMO-REGS     PIC ZZZ.                               00027490
+          05 FILLER              PIC X(74).                             00027500
+                                                                        00027510
+       01 WRK-RESUMO2.                                                  00027520
+          05 FILLER              PIC X(21) VALUE                        00027530
+             'TOTAL DE COTAS.....: '.                                   00027540
+          05 WRK-RESUMO-COTAS-ED PIC ZZZZZ.                             00027550
+          05 FILLER              PIC X(72).                             00027560
+                                                                        00027570
+       01 WRK-RESUMO-PLANMED.                                           00027580
+          05 FILLER              PIC X(21) VALUE                        00027590
+             'SUBTOTAL PLANO MED.: '.                                   00027600
+          05 WRK-RESUMO-PM-NOME  PIC X(10).                             00027610
+          05 FILLER              PIC X(03) VALUE ' - '.                 00027620
+          05 WRK-RESUMO-PM-COTAS PIC ZZZZZ.                             00027630
+          05 FILLER              PIC X(59).                             00027640
+                                                                        00027650
+       01 WRK-RESUMO-PLANDENT.                                          00027660
+          05 FILLER              PIC X(21) VALUE                        00027670
+             'SUBTOTAL PLANO DENT: '.                                   00027680
+          05 WRK-RESUMO-PD-NOME  PIC X(10).                             00027690
+          05 FILLER              PIC X(03) VALUE ' - '.                 00027700
+          05 WRK-RESUMO-PD-COTAS PIC ZZZZZ.                             00027710
+          05 FILLER              PIC X(59).                             00027720
       *=============================================================*   00027520
        PROCEDURE DIVISION.                                              00027620
       *=============================================================*   00027720
@@ -154,6 +228,7 @@
            OPEN INPUT SRELBENE.                                         00029424
            OPEN OUTPUT RELATBEN.                                        00029524
            PERFORM 1100-TESTARSTATUS.                                   00029624
+           PERFORM 1150-CONTROLE.                                       00029674
            PERFORM 1200-CABECALHO.                                      00029724
                                                                         00029817
        1000-99-FIM.                                            EXIT.    00029917
@@ -167,6 +242,34 @@
            END-IF.                                                      00030724
                                                                         00030901
        1100-99-FIM.                                            EXIT.    00031017
+      *-------------------------------------------------------------*   00031027
+       1150-CONTROLE                                         SECTION.   00031037
+                                                                        00031047
+           READ SRELBENE.                                               00031057
+           PERFORM UNTIL WRK-FS-SRELBENE EQUAL 10                       00031067
+              ADD 1 TO WRK-CTRL-REGS                                    00031077
+              ADD FD-COTAS TO WRK-CTRL-COTAS                            00031087
+              IF FD-ID LESS THAN WRK-CTRL-ID-ANT                        00031097
+                 MOVE 'S' TO WRK-CTRL-SEQ-ERRO                          00031107
+              END-IF                                                    00031117
+              MOVE FD-ID TO WRK-CTRL-ID-ANT                             00031127
+              READ SRELBENE                                             00031137
+           END-PERFORM.                                                 00031147
+                                                                        00031157
+           IF WRK-CTRL-SEQ-ERRO EQUAL 'S'                               00031167
+              MOVE 'FORA DE ORDEM  ' TO WRK-CC-SEQ-MSG                  00031177
+           ELSE                                                         00031187
+              MOVE 'OK             ' TO WRK-CC-SEQ-MSG                  00031197
+           END-IF.                                                      00031207
+                                                                        00031217
+           MOVE WRK-CTRL-REGS  TO WRK-CC-REGS-ED.                       00031227
+           MOVE WRK-CTRL-COTAS TO WRK-CC-COTAS-ED.                      00031237
+                                                                        00031247
+           CLOSE SRELBENE.                                              00031257
+           OPEN INPUT SRELBENE.                                         00031267
+           MOVE ZEROS TO WRK-FS-SRELBENE.                               00031277
+                                                                        00031287
+       1150-99-FIM.                                            EXIT.    00031297
       *-------------------------------------------------------------*   00031101
                                                                         00031217
       *-------------------------------------------------------------*   00031317
@@ -178,6 +281,10 @@
                                                                         00031920
               IF WRK-PAG EQUAL 1                                        00032024
                  WRITE FD-RELATBEN FROM WRK-CABEC1                      00032124
+                 WRITE FD-RELATBEN FROM WRK-CC-REGS                     00032157
+                 WRITE FD-RELATBEN FROM WRK-CC-COTAS                    00032164
+                 WRITE FD-RELATBEN FROM WRK-CC-SEQ                      00032171
+                 ADD 3 TO WRK-LINHA                                     00032190
               ELSE                                                      00032224
                  WRITE FD-RELATBEN FROM WRK-CABEC1 AFTER PAGE           00032324
               END-IF                                                    00032424
@@ -206,6 +313,7 @@
               MOVE FD-PLANMED   TO   WRK-PLANMED                        00034824
               MOVE FD-PLANDENT  TO   WRK-PLANDENT                       00034924
               MOVE FD-COTAS     TO   WRK-COTAS                          00035024
+              PERFORM 2100-ACUMULAR-RESUMO                              00034950
               ADD  1            TO   WRK-LINHA                          00035124
               MOVE WRK-LINHA    TO   WRK-LIN-SR                         00035224
               WRITE FD-RELATBEN FROM WRK-SRELBENE                       00035424
@@ -222,10 +330,50 @@
                                                                         00036517
        2000-99-FIM.                                            EXIT.    00036617
       *-------------------------------------------------------------*   00036717
+      *-------------------------------------------------------------*   00036650
+       2100-ACUMULAR-RESUMO                                 SECTION.    00036660
+                                                                        00036670
+           ADD FD-COTAS TO WRK-ACUM-COTAS.                              00036680
+                                                                        00036690
+           MOVE 'N' TO WRK-ACHOU-PM.                                    00036700
+           MOVE ZEROS TO WRK-IND-PM.                                    00036710
+           PERFORM VARYING WRK-IND-PM FROM 1 BY 1 UNTIL                 00036720
+              WRK-IND-PM > WRK-TAB-PLANMED-QTD OR WRK-ACHOU-PM = 'S'    00036730
+              IF FD-PLANMED EQUAL WRK-PM-NOME(WRK-IND-PM)               00036740
+                 MOVE 'S' TO WRK-ACHOU-PM                               00036750
+                 ADD FD-COTAS TO WRK-PM-COTAS(WRK-IND-PM)               00036760
+              END-IF                                                    00036770
+           END-PERFORM.                                                 00036780
+                                                                        00036790
+           IF WRK-ACHOU-PM NOT EQUAL 'S'                                00036800
+              ADD 1 TO WRK-TAB-PLANMED-QTD                              00036810
+              MOVE FD-PLANMED TO WRK-PM-NOME(WRK-TAB-PLANMED-QTD)       00036820
+              ADD FD-COTAS TO WRK-PM-COTAS(WRK-TAB-PLANMED-QTD)         00036830
+           END-IF.                                                      00036840
+                                                                        00036850
+           MOVE 'N' TO WRK-ACHOU-PD.                                    00036860
+           MOVE ZEROS TO WRK-IND-PD.                                    00036870
+           PERFORM VARYING WRK-IND-PD FROM 1 BY 1 UNTIL                 00036880
+              WRK-IND-PD > WRK-TAB-PLANDENT-QTD OR WRK-ACHOU-PD = 'S'   00036890
+              IF FD-PLANDENT EQUAL WRK-PD-NOME(WRK-IND-PD)              00036900
+                 MOVE 'S' TO WRK-ACHOU-PD                               00036910
+                 ADD FD-COTAS TO WRK-PD-COTAS(WRK-IND-PD)               00036920
+              END-IF                                                    00036930
+           END-PERFORM.                                                 00036940
+                                                                        00036950
+           IF WRK-ACHOU-PD NOT EQUAL 'S'                                00036960
+              ADD 1 TO WRK-TAB-PLANDENT-QTD                             00036970
+              MOVE FD-PLANDENT TO WRK-PD-NOME(WRK-TAB-PLANDENT-QTD)     00036980
+              ADD FD-COTAS TO WRK-PD-COTAS(WRK-TAB-PLANDENT-QTD)        00036990
+           END-IF.                                                      00037000
+                                                                        00037010
+       2100-99-FIM.                                            EXIT.    00037020
                                                                         00036817
       *-------------------------------------------------------------*   00036917
        3000-FINALIZAR                                       SECTION.    00037017
                                                                         00037117
+           PERFORM 3100-RESUMO.                                         00037150
+                                                                        00037160
            CLOSE SRELBENE.                                              00037224
            CLOSE RELATBEN.                                              00037324
                                                                         00037424
@@ -233,9 +381,39 @@
            DISPLAY '---------------------------'.                       00037624
            DISPLAY 'LIDOS.... ' WRK-ACUM-LIDOS.                         00037724
            DISPLAY 'GRAVADOS. ' WRK-ACUM-GRAVADOS.                      00037824
+           DISPLAY 'COTAS.... ' WRK-ACUM-COTAS.                         00037825
+           DISPLAY 'SEQUENCIA DO ARQUIVO DE ENTRADA: ' WRK-CC-SEQ-MSG.  00037871
                                                                         00037917
        3000-99-FIM.                                            EXIT.    00038017
       *-------------------------------------------------------------*   00038117
+      *-------------------------------------------------------------*   00037850
+       3100-RESUMO                                           SECTION.   00037860
+                                                                        00037870
+           WRITE FD-RELATBEN FROM WRK-BRANCO.                           00037880
+                                                                        00037890
+           MOVE WRK-ACUM-GRAVADOS TO WRK-RESUMO-REGS.                   00037900
+           WRITE FD-RELATBEN FROM WRK-RESUMO1.                          00037910
+                                                                        00037920
+           MOVE WRK-ACUM-COTAS TO WRK-RESUMO-COTAS-ED.                  00037930
+           WRITE FD-RELATBEN FROM WRK-RESUMO2.                          00037940
+                                                                        00037950
+           MOVE ZEROS TO WRK-IND-PM.                                    00037960
+           PERFORM VARYING WRK-IND-PM FROM 1 BY 1 UNTIL                 00037970
+              WRK-IND-PM > WRK-TAB-PLANMED-QTD                          00037980
+              MOVE WRK-PM-NOME(WRK-IND-PM)  TO WRK-RESUMO-PM-NOME       00037990
+              MOVE WRK-PM-COTAS(WRK-IND-PM) TO WRK-RESUMO-PM-COTAS      00038000
+              WRITE FD-RELATBEN FROM WRK-RESUMO-PLANMED                 00038010
+           END-PERFORM.                                                 00038020
+                                                                        00038030
+           MOVE ZEROS TO WRK-IND-PD.                                    00038040
+           PERFORM VARYING WRK-IND-PD FROM 1 BY 1 UNTIL                 00038050
+              WRK-IND-PD > WRK-TAB-PLANDENT-QTD                         00038060
+              MOVE WRK-PD-NOME(WRK-IND-PD)  TO WRK-RESUMO-PD-NOME       00038070
+              MOVE WRK-PD-COTAS(WRK-IND-PD) TO WRK-RESUMO-PD-COTAS      00038080
+              WRITE FD-RELATBEN FROM WRK-RESUMO-PLANDENT                00038090
+           END-PERFORM.                                                 00038100
+                                                                        00038110
+       3100-99-FIM.                                            EXIT.    00038120
                                                                         00038217
       *-------------------------------------------------------------*   00038317
        9000-TRATARERROS                                     SECTION.    00038417
