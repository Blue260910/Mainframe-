@@ -51,6 +51,14 @@
                                                                         00048883
                                                                         00049083
          77 WRK-RESP     PIC S9(04) COMP.                               00049183
+
+       01 WRK-LOG-DADOS.
+           05 WRK-LOG-PROGRAMA  PIC X(08).
+           05 WRK-LOG-SECAO     PIC X(04).
+           05 WRK-LOG-MENSAGEM  PIC X(30).
+           05 WRK-LOG-STATUS    PIC X(02).
+           05 WRK-LOG-SEVERIDADE PIC X(01).
+           05 FILLER            PIC X(14).
                                                                         00049554
       *===================================================              00049630
        PROCEDURE                                 DIVISION.              00049730
@@ -109,6 +117,18 @@
                   MOVE '5' TO WRK-STATUS                                00063684
                                                                         00063898
            END-EVALUATE.                                                00063984
+
+           MOVE 'F21CIP2'          TO WRK-LOG-PROGRAMA.
+           MOVE '2000'             TO WRK-LOG-SECAO.
+           MOVE 'CONSULTA CHAVE: ' TO WRK-LOG-MENSAGEM.
+           MOVE WRK-CHAVE          TO WRK-LOG-MENSAGEM(17:5).
+           MOVE WRK-STATUS         TO WRK-LOG-STATUS.
+           IF WRK-STATUS EQUAL '1'
+              MOVE 'I' TO WRK-LOG-SEVERIDADE
+           ELSE
+              MOVE 'E' TO WRK-LOG-SEVERIDADE
+           END-IF.
+           CALL 'GRAVALOG' USING WRK-LOG-DADOS.
                                                                         00064084
            IF WRK-STATUS NOT EQUAL 1                                    00064198
               INITIALIZE  WRK-CONTENT                                   00064298
