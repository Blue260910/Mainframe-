@@ -23,10 +23,15 @@
       *   MOV0106              I                                    *   00126199
       *   MOV0106A             O                                    *   00127099
       *   MOV0106C             O                                    *   00128099
+      *   MOV0106B             O                                    *   00127599
+      *   MOVREJ               O                                    *   00128599
       *=============================================================*   00129059
       *                                                             *   00131059
       *   MODULOS....:                                              *   00132059
       *                                                             *   00133059
+      *=============================================================*   00138060
+      *   LIMITE...: FAIXA MEDIA FIXA EM 5000 (WORKING-STORAGE)       * 00138061
+      *               NAO E RECEBIDO VIA PARM/LINKAGE                  *00138062
       *   NAME                                                      *   00134059
       *   GRAVALOG             GRAVA LOG DE ERROS                   *   00135059
       *   DATAEXE              OBTEM DATA E HORA ATUAL              *   00136059
@@ -55,6 +60,12 @@
                                                                         00275044
            SELECT MOV0106C ASSIGN TO MOV0106C                           00276099
                FILE STATUS  IS WRK-FS-MOV0106C.                         00277099
+                                                                        00275560
+           SELECT MOV0106B ASSIGN TO MOV0106B                           00275570
+               FILE STATUS  IS WRK-FS-MOV0106B.                         00275580
+                                                                        00277544
+           SELECT MOVREJ   ASSIGN TO MOVREJ                             00277599
+               FILE STATUS  IS WRK-FS-MOVREJ.                           00277699
                                                                         00280000
       *=============================================================*   00290000
        DATA                                                DIVISION.    00300001
@@ -110,6 +121,24 @@
            BLOCK CONTAINS 0 RECORDS.                                    00467699
                                                                         00467799
        01 FD-MOV0106C  PIC X(46).                                       00467899
+                                                                        00467950
+      *-------------------------------------------------------------*   00467960
+      *       ARQUIVO DE SAIDA   MOV0106B LRECL = 46                *   00467970
+      *-------------------------------------------------------------*   00467980
+       FD MOV0106B                                                      00467990
+           RECORDING  MODE IS F                                         00467995
+           BLOCK CONTAINS 0 RECORDS.                                    00467997
+                                                                        00467998
+       01 FD-MOV0106B  PIC X(46).                                       00467999
+                                                                        00468045
+      *-------------------------------------------------------------*   00468199
+      *       ARQUIVO DE SAIDA   MOVREJ   LRECL = 46                *   00468299
+      *-------------------------------------------------------------*   00468399
+       FD MOVREJ                                                        00468499
+           RECORDING  MODE IS F                                         00468599
+           BLOCK CONTAINS 0 RECORDS.                                    00468699
+                                                                        00468799
+       01 FD-MOVREJ     PIC X(46).                                      00468899
                                                                         00469045
       *-------------------------------------------------------------*   00470000
        WORKING-STORAGE                                      SECTION.    00480002
@@ -124,6 +153,8 @@
            05 WRK-SECAO     PIC X(04).                                  00493099
            05 WRK-MENSAGEM  PIC X(30).                                  00494099
            05 WRK-STATUS    PIC X(02).                                  00496099
+           05 WRK-SEVERIDADE PIC X(01).                                 00496199
+           05 FILLER        PIC X(14).                                  00496299
                                                                         00497099
       *-------------------------------------------------------------*   00502099
        01 FILLER                                     PIC X(46) VALUE    00504099
@@ -135,8 +166,24 @@
                                                                         00530399
        77 WRK-GRAVADOS-A      PIC 9(03).                                00530499
                                                                         00530599
+       77 WRK-GRAVADOS-B      PIC 9(03).                                00530750
        77 WRK-GRAVADOS-C      PIC 9(03).                                00530799
+       77 WRK-REJEITADOS       PIC 9(03).                               00530899
+       77 WRK-FILTRO-LIMITE-BAIXO PIC 9(08) VALUE 5000.                 00530910
+                                                                        00530920
+      *-----------TAXA DE SALDO BAIXO-----------------------------*     00530930
+       77 WRK-SALDO-MINIMO     PIC 9(08) VALUE 1000.                    00530940
+       77 WRK-TAXA-SALDO-BAIXO PIC 9(05) VALUE 00050.                   00530950
+       77 WRK-TAXADOS          PIC 9(03) VALUE 0.                       00530960
                                                                         00530899
+                                                                        00530917
+      *-----------RECONCILIACAO DE PERIODO---------------------------*  00530935
+       77 WRK-TOTAL-SALDO-INI   PIC S9(10) VALUE 0.                     00530953
+       77 WRK-TOTAL-SALDO-FIM   PIC S9(10) VALUE 0.                     00530971
+       77 WRK-TOTAL-CREDITOS    PIC S9(10) VALUE 0.                     00530989
+       77 WRK-TOTAL-DEBITOS     PIC S9(10) VALUE 0.                     00531007
+       77 WRK-TOTAL-TAXAS       PIC S9(10) VALUE 0.                     00531025
+       77 WRK-SALDO-ESPERADO    PIC S9(10) VALUE 0.                     00531043
        77 WRK-LINHA-VAZIA     PIC X(01) VALUE SPACE.                    00531065
                                                                         00532066
        77 WRK-MSG-FINAL       PIC X(17) VALUE 'FINAL DE PROGRAMA'.      00533066
@@ -150,8 +197,11 @@
        77 WRK-FS-MOV0106  PIC 9(02).                                    00550299
                                                                         00551045
        77 WRK-FS-MOV0106A PIC 9(02).                                    00560099
+       77 WRK-FS-MOV0106B PIC 9(02).                                    00560150
                                                                         00561099
        77 WRK-FS-MOV0106C PIC 9(02).                                    00580099
+                                                                        00581010
+       77 WRK-FS-MOVREJ   PIC 9(02).                                    00581099
                                                                         00590010
       *-------------------------------------------------------------*   00601099
        01 FILLER                                     PIC X(46) VALUE    00601199
@@ -161,6 +211,12 @@
            05 WRK-CHAVE-SAI PIC X(08).                                  00601599
            05 WRK-NOME-SAI  PIC X(30).                                  00601699
            05 WRK-SALDO-SAI PIC 9(08).                                  00601799
+                                                                        00601850
+       01 WRK-REJEITADA.                                                00601860
+           05 WRK-CHAVE-REJ    PIC X(08).                               00601870
+           05 WRK-TIPO-REJ     PIC X(01).                               00601880
+           05 WRK-VALOR-REJ    PIC 9(08).                               00601890
+           05 FILLER           PIC X(29).                               00601895
                                                                         00601898
       *-------------------------------------------------------------*   00602010
        LINKAGE                                              SECTION.    00610010
@@ -168,6 +224,7 @@
        01 LNK-INFO-DATA.                                                00640099
           02 LINK-DATA       PIC X(23).                                 00641099
           02 LINK-HORA       PIC X(8).                                  00642099
+          02 LINK-DIA-SEMANA PIC X(13).                                 00643099
                                                                         00650010
       *=============================================================*   00690001
        PROCEDURE DIVISION USING LNK-INFO-DATA.                          00700009
@@ -195,6 +252,7 @@
                                                                         00920299
             OPEN OUTPUT MOV0106A.                                       00921099
             OPEN OUTPUT MOV0106C.                                       00921199
+            OPEN OUTPUT MOVREJ.                                         00921150
                                                                         00922058
             PERFORM 1200-TESTARSTATUS.                                  00922199
                                                                         00924099
@@ -214,6 +272,9 @@
                  DISPLAY WRK-MSG-FINAL                                  01009399
                  STOP RUN                                               01009499
               END-IF.                                                   01009558
+              IF WRK-FS-CLIENTES EQUAL ZERO                             01009583
+                 ADD FD-SALDO TO WRK-TOTAL-SALDO-INI                    01009608
+              END-IF.                                                   01009633
                                                                         01009658
        1500-99-FIM.                                            EXIT.    01009761
       *=============================================================*   01009858
@@ -253,6 +314,9 @@
                 PERFORM 2100-GRAVA-ARQUIVO                              01702599
                 ADD 1 TO WRK-LIDOS                                      01702699
                 READ CLIENTES                                           01702799
+                IF WRK-FS-CLIENTES EQUAL ZERO                           01702849
+                   ADD FD-SALDO TO WRK-TOTAL-SALDO-INI                  01702899
+                END-IF                                                  01702949
                                                                         01702999
            WHEN FD-CHAVE1 EQUAL FD-CHAVE2                               01703099
                 PERFORM 2200-COMPUTA-SALDO                              01703299
@@ -277,16 +341,38 @@
                MOVE FD-CHAVE1       TO WRK-CHAVE-SAI.                   01720899
                MOVE FD-NOME         TO WRK-NOME-SAI.                    01720999
                MOVE FD-SALDO        TO WRK-SALDO-SAI.                   01721099
+                                                                        00721150
+               IF WRK-SALDO-SAI IS LESS THAN WRK-SALDO-MINIMO           00721160
+                  IF WRK-SALDO-SAI IS GREATER THAN OR EQUAL TO          00721170
+                                          WRK-TAXA-SALDO-BAIXO          00721180
+                     SUBTRACT WRK-TAXA-SALDO-BAIXO FROM                 00721190
+                                          WRK-SALDO-SAI                 00721200
+                     ADD WRK-TAXA-SALDO-BAIXO TO WRK-TOTAL-TAXAS        00721205
+                  ELSE                                                  00721210
+                     ADD WRK-SALDO-SAI TO WRK-TOTAL-TAXAS               00721215
+                     MOVE ZEROS TO WRK-SALDO-SAI                        00721220
+                  END-IF                                                00721230
+                  ADD 1 TO WRK-TAXADOS                                  00721240
+               END-IF.                                                  00721250
+               ADD WRK-SALDO-SAI TO WRK-TOTAL-SALDO-FIM                 01221224
                                                                         01721199
                IF WRK-SALDO-SAI IS GREATER THAN OR EQUAL TO 10000       01721299
                   MOVE WRK-SAIDA    TO FD-MOV0106A                      01721399
                   WRITE FD-MOV0106A                                     01721499
                   ADD 1 TO WRK-GRAVADOS-A                               01721599
-                                                                        01721699
-               ELSE                                                     01721799
-                  MOVE WRK-SAIDA    TO FD-MOV0106C                      01721899
-                  WRITE FD-MOV0106C                                     01721999
-                  ADD 1 TO WRK-GRAVADOS-C                               01722099
+                                                                        01721650
+               ELSE                                                     01721660
+                  IF WRK-SALDO-SAI IS GREATER THAN OR EQUAL TO          01721670
+                                          WRK-FILTRO-LIMITE-BAIXO       01721680
+                     MOVE WRK-SAIDA    TO FD-MOV0106B                   01721690
+                     WRITE FD-MOV0106B                                  01721691
+                     ADD 1 TO WRK-GRAVADOS-B                            01721692
+                                                                        01721693
+                  ELSE                                                  01721694
+                     MOVE WRK-SAIDA    TO FD-MOV0106C                   01721899
+                     WRITE FD-MOV0106C                                  01721999
+                     ADD 1 TO WRK-GRAVADOS-C                            01722099
+                  END-IF                                                01722150
                END-IF.                                                  01722199
                                                                         01722299
        2100-99-FIM.                                            EXIT.    01722399
@@ -299,11 +385,20 @@
                                                                         01723099
            IF FD-TIPO-MOV EQUAL 'C'                                     01723199
               ADD FD-VALOR-MOV TO FD-SALDO                              01723299
+              ADD FD-VALOR-MOV TO WRK-TOTAL-CREDITOS                    01723349
                                                                         01723399
            ELSE                                                         01724099
               IF FD-VALOR-MOV IS LESS THAN OR EQUAL TO FD-SALDO         01725099
                  SUBTRACT FD-VALOR-MOV FROM FD-SALDO                    01726099
+                 ADD FD-VALOR-MOV TO WRK-TOTAL-DEBITOS                  01726149
                                                                         01726199
+              ELSE                                                      01726299
+                 MOVE FD-CHAVE2    TO WRK-CHAVE-REJ                     01726399
+                 MOVE FD-TIPO-MOV  TO WRK-TIPO-REJ                      01726499
+                 MOVE FD-VALOR-MOV TO WRK-VALOR-REJ                     01726599
+                 MOVE WRK-REJEITADA TO FD-MOVREJ                        01726699
+                 WRITE FD-MOVREJ                                        01726799
+                 ADD 1 TO WRK-REJEITADOS                                01726899
               END-IF                                                    01727099
            END-IF.                                                      01728099
                                                                         01729099
@@ -323,10 +418,32 @@
              DISPLAY 'ARQUIVOS LIDOS....' WRK-LIDOS.                    01800099
              DISPLAY 'ARQUIVOS GRAVADOS.' WRK-GRAVADOS.                 01810099
              DISPLAY 'GRAVADOS EM MOV0106A.' WRK-GRAVADOS-A.            01811099
+             DISPLAY 'GRAVADOS EM MOV0106B.' WRK-GRAVADOS-B.            01811500
              DISPLAY 'GRAVADOS EM MOV0106C.' WRK-GRAVADOS-C.            01812099
+             DISPLAY 'TRANSACOES REJEITADAS.' WRK-REJEITADOS.           01812199
+             DISPLAY 'CONTAS TAXADAS (SALDO BAIXO).' WRK-TAXADOS.       00812150
+                                                                        00864831
+      *                 RECONCILIACAO DE PERIODO                        00917512
+                                                                        00970193
+             COMPUTE WRK-SALDO-ESPERADO = WRK-TOTAL-SALDO-INI           01022874
+                    + WRK-TOTAL-CREDITOS - WRK-TOTAL-DEBITOS            01075555
+                    - WRK-TOTAL-TAXAS.                                  01128236
+                                                                        01180917
+             IF WRK-SALDO-ESPERADO NOT EQUAL WRK-TOTAL-SALDO-FIM        01233598
+                DISPLAY 'ERRO DE RECONCILIACAO DE SALDOS'               01286279
+             END-IF.                                                    01338960
+                                                                        01391641
+             DISPLAY '--- RECONCILIACAO DE PERIODO ---'.                01444322
+             DISPLAY 'SALDO INICIAL TOTAL...' WRK-TOTAL-SALDO-INI.      01497003
+             DISPLAY 'TOTAL CREDITOS........' WRK-TOTAL-CREDITOS.       01549684
+             DISPLAY 'TOTAL DEBITOS.........' WRK-TOTAL-DEBITOS.        01602365
+             DISPLAY 'TOTAL TAXAS COBRADAS..' WRK-TOTAL-TAXAS.          01655046
+             DISPLAY 'SALDO FINAL ESPERADO..' WRK-SALDO-ESPERADO.       01707727
+             DISPLAY 'SALDO FINAL TOTAL.....' WRK-TOTAL-SALDO-FIM.      01760408
              DISPLAY WRK-MSG-FINAL.                                     01813099
              CLOSE CLIENTES MOV0106.                                    01813199
-             CLOSE MOV0106A MOV0106C.                                   01813399
+             CLOSE MOV0106A MOV0106B MOV0106C.                          01813399
+             CLOSE MOVREJ.                                              01813499
                                                                         01813599
                                                                         01814058
       *                 DISPLAY DE HORARIO                              01815058
@@ -335,6 +452,7 @@
              DISPLAY WRK-LINHA-VAZIA.                                   01830099
              DISPLAY LINK-DATA.                                         01840099
              DISPLAY LINK-HORA.                                         01841099
+             DISPLAY LINK-DIA-SEMANA.                                   01842099
              DISPLAY WRK-LINHA-VAZIA.                                   01850099
              STOP RUN.                                                  01851099
                                                                         01852075
@@ -345,7 +463,7 @@
       *=============================================================*   01910001
        9000-TRATARERROS                                     SECTION.    01920001
                                                                         01930031
-                                                                        01940001
+             MOVE 'E' TO WRK-SEVERIDADE.                                01935001
              CALL 'GRAVALOG' USING WRK-DADOS.                           01950000
              STOP RUN.                                                  01960099
                                                                         01970001
