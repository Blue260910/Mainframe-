@@ -35,7 +35,7 @@
       *   EVSA0407             I-O                   FR21W040         *
       *   MOV1207               I                    FR21WMOV         *
       *   EXCSAIDA              O                                     *
-      *                                                               *
+      *   CHECKPT              I-O                                    *
       *                                                               *
       *===============================================================*
        ENVIRONMENT                                            DIVISION.
@@ -58,6 +58,9 @@
              SELECT EXCSAIDA ASSIGN     TO EXCSAIDA
                         FILE STATUS     IS FS-EXCSAIDA.
 
+             SELECT CHECKPT  ASSIGN     TO CHECKPT
+                        FILE STATUS     IS FS-CHECKPT.
+
       *===============================================================*
        DATA                                                   DIVISION.
       *===============================================================*
@@ -82,7 +85,18 @@
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
 
-       01 FD-REG-EXCSAIDA         PIC X(19).
+       01 FD-REG-EXCSAIDA.
+          05 FD-EXC-MOTIVO        PIC X(21).
+          05 FD-EXC-REGISTRO      PIC X(19).
+
+      *=====================LRECL 07===================================*
+
+       FD CHECKPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+
+       01 REG-CHECKPT.
+          05 CHK-CONTADOR         PIC 9(07).
 
       *===============================================================*
        WORKING-STORAGE                                        SECTION.
@@ -98,12 +112,25 @@
 
        77 FS-MOV1207              PIC 9(02).
 
+       77 FS-CHECKPT              PIC 9(02).
+
        77 WRK-CONT-LIDOS          PIC 9(03).
 
        77 WRK-CONT-GRAVADOS       PIC 9(03).
 
        77 WRK-CONT-EXCESSAO       PIC 9(03).
 
+       77 WRK-CONT-PULADOS        PIC 9(07) VALUE ZEROS.
+
+       77 WRK-CONT-SKIP           PIC 9(07) VALUE ZEROS.
+
+       77 WRK-CONT-TOTAL          PIC 9(07) VALUE ZEROS.
+
+4SYSVA 77 WRK-CONT-PREVAL-TOTAL   PIC 9(07) VALUE ZEROS.
+4SYSVA 77 WRK-CONT-PREVAL-OK      PIC 9(07) VALUE ZEROS.
+4SYSVA 77 WRK-CONT-PREVAL-CHAVENAO PIC 9(07) VALUE ZEROS.
+4SYSVA 77 WRK-CONT-PREVAL-SALINV  PIC 9(07) VALUE ZEROS.
+
        77 WRK-LEN-ED              PIC Z99.
 
       *===============================================================*
@@ -117,6 +144,7 @@
        77 WRK-ERRO-OPEN1      PIC X(21) VALUE 'ERRO NO OPEN EVSA0407'.
 4SYSVA 77 WRK-ERRO-OPEN2      PIC X(20) VALUE 'ERRO NO OPEN MOV1207'.
 4SYSVA 77 WRK-ERRO-OPEN3      PIC X(21) VALUE 'ERRO NO OPEN EXCSAIDA'.
+4SYSVA 77 WRK-ERRO-OPEN4      PIC X(21) VALUE 'ERRO NO OPEN CHECKPT '.
 
        77 WRK-MSG-ERROTAMANHO PIC X(16) VALUE 'ERRO NO TAMANHO '.
 
@@ -125,6 +153,9 @@
 4SYSVA 77 WRK-ERRO-CLOSE3     PIC X(22) VALUE 'ERRO NO CLOSE EXCSAIDA'.
        77 WRK-SEPARACAO       PIC X(50) VALUE ALL '-'.
 
+       77 WRK-EXC-CHAVENAO    PIC X(21) VALUE 'CHAVE NAO ENCONTRADA'.
+       77 WRK-EXC-SALINV      PIC X(21) VALUE 'SALARIO INVALIDO'.
+
       *===============================================================*
        01 FILLER                                       PIC X(70) VALUE
            '---------VARIAVEIS DO MODULO-------------------'.
@@ -148,7 +179,9 @@
       *----------------------------------------------------------------
 
             PERFORM 1000-INICIALIZAR.
+4SYSVA      PERFORM 1700-VALIDAR-PREVIA.
             PERFORM 1500-TESTAR-VAZIO.
+            PERFORM 1600-PULAR-PROCESSADOS.
             PERFORM 2000-PROCESSAR UNTIL FS-MOV1207 EQUAL 10.
             PERFORM 3000-FINALIZAR.
 
@@ -164,6 +197,7 @@
            OPEN INPUT  MOV1207.
 4SYSVA     OPEN OUTPUT EXCSAIDA.
            PERFORM 1200-TESTAR-STATUS.
+           PERFORM 1300-LER-CHECKPOINT.
 
       *----------------------------------------------------------------
        1000-99-FIM.                                              EXIT.
@@ -192,6 +226,35 @@
        1200-99-FIM.                                              EXIT.
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+       1300-LER-CHECKPOINT                                    SECTION.
+      *----------------------------------------------------------------
+
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT EQUAL ZEROS
+              READ CHECKPT
+              PERFORM UNTIL FS-CHECKPT NOT EQUAL ZEROS
+                 MOVE CHK-CONTADOR TO WRK-CONT-SKIP
+                 READ CHECKPT
+              END-PERFORM
+              CLOSE CHECKPT
+           END-IF.
+
+           IF WRK-CONT-SKIP GREATER THAN ZEROS
+              DISPLAY 'REINICIO - REGISTROS JA PROCESSADOS: '
+                      WRK-CONT-SKIP
+           END-IF.
+
+           OPEN OUTPUT CHECKPT.
+           IF FS-CHECKPT NOT EQUAL ZEROS
+              MOVE WRK-ERRO-OPEN4 TO WRK-MSG
+              PERFORM 9000-TRATAERROS
+           END-IF.
+
+      *----------------------------------------------------------------
+       1300-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
       *----------------------------------------------------------------*
        1500-TESTAR-VAZIO                                       SECTION.
       *----------------------------------------------------------------*
@@ -205,6 +268,66 @@
        1500-99-FIM.                              EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------
+       1600-PULAR-PROCESSADOS                                  SECTION.
+      *----------------------------------------------------------------
+
+           PERFORM WRK-CONT-SKIP TIMES
+              IF FS-MOV1207 EQUAL ZEROS
+                 ADD 1 TO WRK-CONT-PULADOS
+                 READ MOV1207
+              END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+       1600-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+4SYSVA
+  |   *----------------------------------------------------------------
+  |     1700-VALIDAR-PREVIA                                     SECTION.
+  |   *----------------------------------------------------------------
+  |
+  |         DISPLAY WRK-SEPARACAO.
+  |         DISPLAY 'VALIDACAO PRELIMINAR DO ARQUIVO MOV1207'.
+  |         DISPLAY WRK-SEPARACAO.
+  |
+  |         READ MOV1207.
+  |         PERFORM UNTIL FS-MOV1207 EQUAL 10
+  |            ADD 1 TO WRK-CONT-PREVAL-TOTAL
+  |            MOVE ARQ-MOV1207-CHAVE TO ARQ-CHAVE
+  |            READ EVSA0407
+  |            EVALUATE TRUE
+  |               WHEN (FS-EVSA0407 EQUAL ZEROS
+  |                    AND ARQ-MOV1207-SALARIO NOT EQUAL ZEROS
+  |                    AND ARQ-MOV1207-SALARIO IS NUMERIC)
+  |                    ADD 1 TO WRK-CONT-PREVAL-OK
+  |               WHEN FS-EVSA0407 NOT EQUAL ZEROS
+  |                    ADD 1 TO WRK-CONT-PREVAL-CHAVENAO
+  |               WHEN OTHER
+  |                    ADD 1 TO WRK-CONT-PREVAL-SALINV
+  |            END-EVALUATE
+  |            READ MOV1207
+  |         END-PERFORM.
+  |
+  |         DISPLAY 'REGISTROS LIDOS..: ' WRK-CONT-PREVAL-TOTAL.
+  |         DISPLAY 'SERAO GRAVADOS...: ' WRK-CONT-PREVAL-OK.
+  |         DISPLAY 'CHAVE NAO ENCONTR: ' WRK-CONT-PREVAL-CHAVENAO.
+  |         DISPLAY 'SALARIO INVALIDO.: ' WRK-CONT-PREVAL-SALINV.
+  |         DISPLAY WRK-SEPARACAO.
+  |
+  |         CLOSE MOV1207.
+  |         OPEN INPUT MOV1207.
+  |         IF FS-MOV1207 NOT EQUAL ZEROS
+  |            MOVE WRK-ERRO-OPEN2 TO WRK-MSG
+  |            PERFORM 9000-TRATAERROS
+  |         END-IF.
+  |
+  |   *----------------------------------------------------------------
+  |     1700-99-FIM.                                              EXIT.
+  |   *----------------------------------------------------------------
+4SYSVA
+
       *----------------------------------------------------------------
        2000-PROCESSAR                                         SECTION.
       *----------------------------------------------------------------
@@ -225,20 +348,27 @@
 
             WHEN FS-EVSA0407 NOT EQUAL ZEROS
                  ADD 1 TO WRK-CONT-EXCESSAO
-4SYSVA           WRITE FD-REG-EXCSAIDA FROM ARQ-CHAVE
+4SYSVA           MOVE WRK-EXC-CHAVENAO TO FD-EXC-MOTIVO
+                 MOVE ARQ-MOV1207     TO FD-EXC-REGISTRO
+                 WRITE FD-REG-EXCSAIDA
                  DISPLAY 'CHAVE NAO ENCONTRADA. : ' ARQ-CHAVE
                  DISPLAY WRK-SEPARACAO
 
             WHEN ARQ-MOV1207-SALARIO EQUAL ZEROS OR
                  ARQ-MOV1207-SALARIO IS NOT NUMERIC
                  ADD 1 TO WRK-CONT-EXCESSAO
-4SYSVA           WRITE FD-REG-EXCSAIDA FROM ARQ-CHAVE
+4SYSVA           MOVE WRK-EXC-SALINV  TO FD-EXC-MOTIVO
+                 MOVE ARQ-MOV1207     TO FD-EXC-REGISTRO
+                 WRITE FD-REG-EXCSAIDA
                  DISPLAY 'SALARIO INVALIDO......: ' ARQ-MOV1207
                  DISPLAY WRK-SEPARACAO
 
            END-EVALUATE.
-           READ MOV1207.
            ADD 1 TO WRK-CONT-LIDOS.
+           COMPUTE WRK-CONT-TOTAL = WRK-CONT-SKIP + WRK-CONT-LIDOS.
+           MOVE WRK-CONT-TOTAL TO CHK-CONTADOR.
+           WRITE REG-CHECKPT.
+           READ MOV1207.
 
       *----------------------------------------------------------------
        2000-99-FIM.                                              EXIT.
@@ -252,6 +382,13 @@
            CLOSE EVSA0407.
 4SYSVA     CLOSE EXCSAIDA.
 
+      *    PROCESSAMENTO CONCLUIDO COM SUCESSO - LIMPA O CHECKPOINT
+      *    PARA QUE A PROXIMA EXECUCAO COMECE DO INICIO DO ARQUIVO.
+           CLOSE CHECKPT.
+           OPEN OUTPUT CHECKPT.
+           CLOSE CHECKPT.
+
+           DISPLAY 'REGISTROS JA PROCESSADOS....: ' WRK-CONT-PULADOS.
            DISPLAY 'REGISTROS LIDOS.............: ' WRK-CONT-LIDOS.
            DISPLAY 'REGISTROS GRAVADOS..........: ' WRK-CONT-GRAVADOS.
            DISPLAY 'REGISTROS COM INCONSISTENCIA: ' WRK-CONT-EXCESSAO.
@@ -259,6 +396,7 @@
             CALL WRK-DATAEXT USING LNK-INFO-DATA.
                  DISPLAY 'DATA ' WRK-DIA-EXT.
                  DISPLAY 'HORA ' WRK-HORA-EXT.
+                 DISPLAY 'DIA DA SEMANA ' WRK-DIA-SEMANA.
            DISPLAY WRK-SEPARACAO.
            GOBACK.
 
