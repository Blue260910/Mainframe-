@@ -0,0 +1,437 @@
+      *===================================================              00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *===================================================              00000030
+                                                                        00000040
+       PROGRAM-ID. F21CIP4.                                             00000050
+      *=============================================================*   00000060
+      *   AUTOR....:VICTOR ARANDA                                   *   00000070
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000080
+      *   DATA ....:08/08/2026                                      *   00000090
+      *-------------------------------------------------------------*   00000100
+      *   OBJETIVO:MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO/CONSULTA)*   00000110
+      *    DOS SETORES EM IVAN.SETOR PELO CICS                      *   00000120
+      *                                                             *   00000130
+      *-------------------------------------------------------------*   00000140
+      *   BASE DE DADOS:                                            *   00000150
+      *   TABELA.DB2..         I/O                                  *   00000160
+      *                                           INCLUDE/BOOK      *   00000170
+      *                                            -----------      *   00000180
+      *   IVAN.SETOR           I/O                 #BKSETOR         *   00000190
+      *-------------------------------------------------------------*   00000200
+      *   ARQUIVOS:                                                 *   00000210
+      *    DDNAME              I/O                  COPY/BOOK       *   00000220
+      *                                            -----------      *   00000230
+      *=============================================================*   00000240
+                                                                        00000250
+      *===================================================              00000260
+       ENVIRONMENT                               DIVISION.              00000270
+      *===================================================              00000280
+       CONFIGURATION                              SECTION.              00000290
+       SPECIAL-NAMES.                                                   00000300
+           DECIMAL-POINT IS COMMA.                                      00000310
+                                                                        00000320
+      *===================================================              00000330
+       DATA                                      DIVISION.              00000340
+      *==================================================               00000350
+       WORKING-STORAGE                            SECTION.              00000360
+                                                                        00000370
+           EXEC SQL                                                     00000380
+              INCLUDE #BKSETOR                                          00000390
+           END-EXEC.                                                    00000400
+                                                                        00000410
+           EXEC SQL                                                     00000420
+              INCLUDE SQLCA                                             00000430
+           END-EXEC.                                                    00000440
+                                                                        00000450
+           COPY F21CIM2.                                                00000460
+           COPY DFHAID.                                                 00000470
+                                                                        00000480
+        77 WRK-SETOR-EXISTE PIC X(01).                                  00000490
+        77 WRK-SQLCODE       PIC -999.                                  00000500
+        77 WRK-POS           PIC 9(02).                                 00000505
+        77 WRK-STATUS-MAP    PIC S9(04) COMP.                           00000510
+        77 WRK-FLAG          PIC 9(1).                                  00000520
+        77 WRK-SAIDA         PIC X(30) VALUE 'FIM DE PROGRAMA'.         00000530
+                                                                        00000540
+      *===================================================              00000550
+       PROCEDURE                                 DIVISION.              00000560
+      *===================================================              00000570
+      *---------------------------------------------------              00000580
+       0000-PRINCIPAL                              SECTION.             00000590
+      *---------------------------------------------------              00000600
+            PERFORM 1000-INICIALIZAR.                                   00000610
+                                                                        00000620
+            IF WRK-FLAG EQUAL 1                                         00000630
+               PERFORM 2000-PROCESSAR                                   00000640
+            END-IF.                                                     00000650
+                                                                        00000660
+            PERFORM 3000-FINALIZAR.                                     00000670
+                                                                        00000680
+            EXEC CICS                                                   00000690
+                 RETURN TRANSID('T214')                                 00000700
+            END-EXEC.                                                   00000710
+                                                                        00000720
+      *---------------------------------------------------              00000730
+       0000-99-FIM.                                EXIT.                00000740
+      *----------------------------------------------------             00000750
+       1000-INICIALIZAR                         SECTION.                00000760
+      *----------------------------------------------------             00000770
+                                                                        00000780
+            EXEC CICS RECEIVE                                           00000790
+                  MAPSET('F21CIM2')                                     00000800
+                  MAP('MAPA02')                                         00000810
+                  INTO(MAPA02I)                                         00000820
+                  RESP(WRK-STATUS-MAP)                                  00000830
+            END-EXEC.                                                   00000840
+                                                                        00000850
+            IF WRK-STATUS-MAP EQUAL DFHRESP(MAPFAIL)                    00000860
+               MOVE 2 TO WRK-FLAG                                       00000870
+            ELSE                                                        00000880
+               MOVE 1 TO WRK-FLAG                                       00000890
+            END-IF.                                                     00000900
+                                                                        00000910
+      *---------------------------------------------------              00000920
+       1000-99-FIM.                                EXIT.                00000930
+      *----------------------------------------------------             00000940
+      *-----------------------------------------------------            00000950
+       2000-PROCESSAR                            SECTION.               00000960
+      *-----------------------------------------------------            00000970
+           INITIALIZE MAPA02O.                                          00000980
+           INITIALIZE MAPA02I.                                          00000990
+                                                                        00001000
+           EVALUATE TRUE                                                00001010
+               WHEN EIBAID = '5'                                        00001020
+                    PERFORM 2100-PESQUISAR                              00001030
+                                                                        00001040
+               WHEN EIBAID = '6'                                        00001050
+                    PERFORM 2400-VALIDACAO                              00001060
+                    IF WRK-POS EQUAL 7                                  00001070
+                       PERFORM 2200-INSERIR                             00001080
+                    END-IF                                              00001090
+                                                                        00001100
+               WHEN EIBAID = '7'                                        00001110
+                    PERFORM 2300-DELETAR                                00001120
+                                                                        00001130
+               WHEN EIBAID = '8'                                        00001140
+                    PERFORM 2400-VALIDACAO                              00001150
+                    IF WRK-POS EQUAL 7                                  00001160
+                       PERFORM 2500-UPDATE                              00001170
+                    END-IF                                              00001180
+                                                                        00001190
+               WHEN EIBAID = '9'                                        00001200
+                    PERFORM 2600-PROXIMO                                00001210
+                                                                        00001220
+               WHEN EIBAID = ':'                                        00001230
+                    PERFORM 2700-ANTERIOR                               00001240
+                                                                        00001250
+      *                      SAIR DO PROGRAMA                           00001260
+               WHEN EIBAID = '3'                                        00001270
+                    EXEC CICS SEND                                      00001280
+                         FROM(WRK-SAIDA)                                00001290
+                         ERASE                                          00001300
+                    END-EXEC                                            00001310
+                                                                        00001320
+                    EXEC CICS                                           00001330
+                         RETURN                                         00001340
+                    END-EXEC                                            00001350
+                                                                        00001360
+      *                      LIMPAR A TELA                              00001370
+               WHEN EIBAID = ''''                                       00001380
+                    INITIALIZE MAPA02O                                  00001390
+                    INITIALIZE MAPA02I                                  00001400
+                                                                        00001410
+            END-EVALUATE.                                               00001420
+                                                                        00001430
+      *---------------------------------------------------              00001440
+       2000-99-FIM.                                EXIT.                00001450
+      *----------------------------------------------------             00001460
+      *--------------------------------------------------               00001470
+       2100-PESQUISAR                            SECTION.               00001480
+      *--------------------------------------------------               00001490
+                                                                        00001500
+              MOVE IDSETORI TO DB2-IDSETOR.                             00001510
+                EXEC SQL                                                00001520
+                  SELECT IDSETOR,DESCSETOR                              00001530
+                  INTO  :DB2-IDSETOR,                                   00001540
+                        :DB2-DESCSETOR                                  00001550
+                  FROM IVAN.SETOR                                       00001560
+                   WHERE IDSETOR =:DB2-IDSETOR                          00001570
+                   FETCH FIRST ROW ONLY                                 00001580
+                END-EXEC.                                               00001590
+                                                                        00001600
+           EVALUATE TRUE                                                00001610
+           WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                    00001620
+                (SQLWARN0 EQUAL 'W')                                    00001630
+                                                                        00001640
+              MOVE SQLCODE TO WRK-SQLCODE                               00001650
+              MOVE    'ERRO NA LEITURA ' TO MSGO                        00001660
+                                                                        00001670
+           WHEN (SQLCODE EQUAL 100)                                     00001680
+               INITIALIZE MAPA02O                                       00001690
+               INITIALIZE MAPA02I                                       00001700
+               MOVE    'SETOR: ' TO MSGO                                00001710
+               MOVE     DB2-IDSETOR  TO MSGO(8:4)                       00001720
+               MOVE    'NAO ENCONTRADO ' TO MSGO(13:15)                 00001730
+                                                                        00001740
+           WHEN (SQLCODE EQUAL 0)                                       00001750
+               MOVE    'ENCONTRADO     ' TO MSGO                        00001760
+              MOVE DB2-IDSETOR        TO IDSETORO                       00001770
+              MOVE DB2-DESCSETOR      TO DESCSETO                       00001780
+                                                                        00001790
+           END-EVALUATE.                                                00001800
+      *--------------------------------------------------               00001810
+       2100-99-FIM.                                 EXIT.               00001820
+      *---------------------------------------------------              00001830
+                                                                        00001840
+      *--------------------------------------------------               00001850
+       2200-INSERIR                              SECTION.               00001860
+      *--------------------------------------------------               00001870
+                                                                        00001880
+           MOVE  IDSETORI        TO DB2-IDSETOR.                        00001890
+           PERFORM 2210-VERIFICAR-DUPLICADO.                            00001900
+                                                                        00001910
+           IF WRK-SETOR-EXISTE EQUAL 'S'                                00001920
+              MOVE    'SETOR: ' TO MSGO                                 00001930
+              MOVE     DB2-IDSETOR  TO MSGO(8:4)                        00001940
+              MOVE    'JA EXISTE'  TO MSGO(13:9)                        00001950
+           ELSE                                                         00001960
+              MOVE  DESCSETI        TO DB2-DESCSETOR                    00001970
+                                                                        00001980
+              EXEC SQL                                                  00001990
+              INSERT INTO                                               00002000
+                     IVAN.SETOR(IDSETOR,DESCSETOR)                      00002010
+                     VALUES(:DB2-IDSETOR,                               00002020
+                            :DB2-DESCSETOR)                             00002030
+                   END-EXEC                                             00002040
+                                                                        00002050
+              EVALUATE TRUE                                             00002060
+              WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                 00002070
+                   (SQLWARN0 EQUAL 'W')                                 00002080
+                                                                        00002090
+                 MOVE SQLCODE TO WRK-SQLCODE                            00002100
+                 MOVE 'ERRO NA GRAVACAO: ' TO MSGO                      00002110
+                 MOVE WRK-SQLCODE TO MSGO(19:4)                         00002120
+                                                                        00002130
+              WHEN (SQLCODE EQUAL 0)                                    00002140
+                 EXEC SQL                                               00002150
+                      COMMIT                                            00002160
+                 END-EXEC                                               00002170
+                 MOVE    'SETOR: ' TO MSGO                              00002180
+                 MOVE     DB2-IDSETOR  TO MSGO(8:4)                     00002190
+                 MOVE    'INCLUIDO'   TO MSGO(13:8)                     00002200
+                                                                        00002210
+              END-EVALUATE                                              00002220
+           END-IF.                                                      00002230
+                                                                        00002240
+      *--------------------------------------------------               00002250
+       2200-99-FIM.                                 EXIT.               00002260
+      *---------------------------------------------------              00002270
+                                                                        00002280
+      *--------------------------------------------------               00002290
+       2210-VERIFICAR-DUPLICADO                 SECTION.                00002300
+      *--------------------------------------------------               00002310
+                                                                        00002320
+           MOVE 'N' TO WRK-SETOR-EXISTE.                                00002330
+                                                                        00002340
+           EXEC SQL                                                     00002350
+               SELECT IDSETOR                                           00002360
+                 INTO :DB2-IDSETOR                                      00002370
+                 FROM IVAN.SETOR                                        00002380
+                WHERE IDSETOR = :DB2-IDSETOR                            00002390
+                FETCH FIRST ROW ONLY                                    00002400
+           END-EXEC.                                                    00002410
+                                                                        00002420
+           IF SQLCODE EQUAL 0                                           00002430
+              MOVE 'S' TO WRK-SETOR-EXISTE                              00002440
+           END-IF.                                                      00002450
+                                                                        00002460
+      *--------------------------------------------------               00002470
+       2210-99-FIM.                                 EXIT.               00002480
+      *---------------------------------------------------              00002490
+                                                                        00002500
+      *--------------------------------------------------               00002510
+       2300-DELETAR                              SECTION.               00002520
+      *--------------------------------------------------               00002530
+                                                                        00002540
+           MOVE IDSETORI  TO  DB2-IDSETOR.                              00002550
+                                                                        00002560
+           EXEC SQL                                                     00002570
+               DELETE FROM IVAN.SETOR WHERE IDSETOR = :DB2-IDSETOR      00002580
+           END-EXEC.                                                    00002590
+                                                                        00002600
+           EVALUATE SQLCODE                                             00002610
+              WHEN 0                                                    00002620
+                   EXEC SQL                                             00002630
+                        COMMIT                                          00002640
+                   END-EXEC                                             00002650
+                   MOVE    'SETOR: ' TO MSGO                            00002660
+                 MOVE     DB2-IDSETOR  TO MSGO(8:4)                     00002670
+                 MOVE    'DELETADO'   TO MSGO(13:8)                     00002680
+            WHEN 100                                                    00002690
+                 MOVE    'SETOR: ' TO MSGO                              00002700
+                 MOVE     DB2-IDSETOR  TO MSGO(8:4)                     00002710
+                 MOVE    'NAO ENCONTRADO ' TO MSGO(13:15)               00002720
+            WHEN OTHER                                                  00002730
+                 MOVE SQLCODE TO WRK-SQLCODE                            00002740
+                 MOVE WRK-SQLCODE TO MSGO                               00002750
+           END-EVALUATE.                                                00002760
+                                                                        00002770
+      *--------------------------------------------------               00002780
+       2300-99-FIM.                                 EXIT.               00002790
+      *---------------------------------------------------              00002800
+                                                                        00002810
+      *--------------------------------------------------               00002820
+       2400-VALIDACAO                            SECTION.               00002830
+      *--------------------------------------------------               00002840
+           MOVE 7 TO WRK-POS.                                           00002850
+           MOVE 'ERRO: ' TO MSGO.                                       00002860
+                                                                        00002870
+           IF IDSETORL EQUAL 0 OR IDSETORI EQUAL SPACES                 00002880
+              MOVE 'SETOR,' TO MSGO(WRK-POS:6)                          00002890
+              ADD 6 TO WRK-POS                                          00002900
+           END-IF.                                                      00002910
+                                                                        00002920
+           IF DESCSETL EQUAL 0 OR DESCSETI EQUAL SPACES                 00002930
+              MOVE 'DESCRICAO,' TO MSGO(WRK-POS:10)                     00002940
+              ADD 10 TO WRK-POS                                         00002950
+           END-IF.                                                      00002960
+                                                                        00002970
+           IF WRK-POS NOT EQUAL 7                                       00002980
+              SUBTRACT 1 FROM WRK-POS                                   00002990
+              MOVE '.' TO MSGO(WRK-POS:1)                               00003000
+              ADD 1 TO WRK-POS                                          00003010
+           END-IF.                                                      00003020
+                                                                        00003030
+      *---------------------------------------------------              00003040
+       2400-99-FIM.                                 EXIT.               00003050
+      *---------------------------------------------------              00003060
+                                                                        00003070
+      *--------------------------------------------------               00003080
+       2500-UPDATE                               SECTION.               00003090
+      *--------------------------------------------------               00003100
+                                                                        00003110
+            MOVE  IDSETORI        TO DB2-IDSETOR.                       00003120
+            MOVE  DESCSETI        TO DB2-DESCSETOR.                     00003130
+                                                                        00003140
+            EXEC SQL                                                    00003150
+                 UPDATE IVAN.SETOR SET DESCSETOR = :DB2-DESCSETOR       00003160
+                                 WHERE IDSETOR= :DB2-IDSETOR            00003170
+            END-EXEC.                                                   00003180
+                                                                        00003190
+            EVALUATE TRUE                                               00003200
+            WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                   00003210
+                 (SQLWARN0 EQUAL 'W')                                   00003220
+                                                                        00003230
+            MOVE SQLCODE TO WRK-SQLCODE                                 00003240
+            MOVE WRK-SQLCODE TO MSGO(19:4)                              00003250
+                                                                        00003260
+            WHEN (SQLCODE EQUAL 100)                                    00003270
+            MOVE    'SETOR: ' TO MSGO                                   00003280
+            MOVE     DB2-IDSETOR   TO MSGO(8:4)                         00003290
+            MOVE    'NAO ENCONTRADO ' TO MSGO(13:15)                    00003300
+                                                                        00003310
+            WHEN (SQLCODE EQUAL 0)                                      00003320
+                 EXEC SQL                                               00003330
+                      COMMIT                                            00003340
+                 END-EXEC                                               00003350
+            MOVE    'SETOR: '     TO MSGO                               00003360
+            MOVE     DB2-IDSETOR  TO MSGO(8:4)                          00003370
+            MOVE    'ATUALIZADO ' TO MSGO(13:11)                        00003380
+                                                                        00003390
+            END-EVALUATE.                                               00003400
+                                                                        00003410
+      *--------------------------------------------------               00003420
+       2500-99-FIM.                                 EXIT.               00003430
+                                                                        00003440
+      *--------------------------------------------------               00003450
+       2600-PROXIMO                               SECTION.              00003460
+      *--------------------------------------------------               00003470
+                                                                        00003480
+           MOVE IDSETORI TO DB2-IDSETOR.                                00003485
+           EXEC SQL                                                     00003490
+             SELECT IDSETOR,DESCSETOR                                   00003500
+             INTO  :DB2-IDSETOR,                                        00003510
+                   :DB2-DESCSETOR                                       00003520
+             FROM IVAN.SETOR                                            00003530
+              WHERE IDSETOR > :DB2-IDSETOR                              00003540
+              ORDER BY IDSETOR                                          00003550
+              FETCH FIRST ROW ONLY                                      00003560
+           END-EXEC.                                                    00003570
+                                                                        00003580
+           EVALUATE TRUE                                                00003590
+           WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                    00003600
+                (SQLWARN0 EQUAL 'W')                                    00003610
+                                                                        00003620
+              MOVE SQLCODE TO WRK-SQLCODE                               00003630
+              MOVE    'ERRO NA LEITURA ' TO MSGO                        00003640
+                                                                        00003650
+           WHEN (SQLCODE EQUAL 100)                                     00003660
+              MOVE    'FIM DA LISTA - NAO HA PROXIMO ' TO MSGO          00003670
+                                                                        00003680
+           WHEN (SQLCODE EQUAL 0)                                       00003690
+              MOVE    'ENCONTRADO     ' TO MSGO                         00003700
+              MOVE DB2-IDSETOR        TO IDSETORO                       00003710
+              MOVE DB2-DESCSETOR      TO DESCSETO                       00003720
+                                                                        00003730
+           END-EVALUATE.                                                00003740
+      *--------------------------------------------------               00003750
+       2600-99-FIM.                                 EXIT.               00003760
+      *---------------------------------------------------              00003770
+                                                                        00003780
+      *--------------------------------------------------               00003790
+       2700-ANTERIOR                             SECTION.               00003800
+      *--------------------------------------------------               00003810
+                                                                        00003820
+           MOVE IDSETORI TO DB2-IDSETOR.                                00003815
+           EXEC SQL                                                     00003830
+             SELECT IDSETOR,DESCSETOR                                   00003840
+             INTO  :DB2-IDSETOR,                                        00003850
+                   :DB2-DESCSETOR                                       00003860
+             FROM IVAN.SETOR                                            00003870
+              WHERE IDSETOR < :DB2-IDSETOR                              00003880
+              ORDER BY IDSETOR DESC                                     00003890
+              FETCH FIRST ROW ONLY                                      00003900
+           END-EXEC.                                                    00003910
+                                                                        00003920
+           EVALUATE TRUE                                                00003930
+           WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                    00003940
+                (SQLWARN0 EQUAL 'W')                                    00003950
+                                                                        00003960
+              MOVE SQLCODE TO WRK-SQLCODE                               00003970
+              MOVE    'ERRO NA LEITURA ' TO MSGO                        00003980
+                                                                        00003990
+           WHEN (SQLCODE EQUAL 100)                                     00004000
+              MOVE    'INICIO DA LISTA - SEM ANTERIOR' TO MSGO          00004010
+                                                                        00004020
+           WHEN (SQLCODE EQUAL 0)                                       00004030
+              MOVE    'ENCONTRADO     ' TO MSGO                         00004040
+              MOVE DB2-IDSETOR        TO IDSETORO                       00004050
+              MOVE DB2-DESCSETOR      TO DESCSETO                       00004060
+                                                                        00004070
+           END-EVALUATE.                                                00004080
+      *--------------------------------------------------               00004090
+       2700-99-FIM.                                 EXIT.               00004100
+      *---------------------------------------------------              00004110
+                                                                        00004120
+      *--------------------------------------------------               00004130
+       3000-FINALIZAR                            SECTION.               00004140
+      *--------------------------------------------------               00004150
+                                                                        00004160
+           IF WRK-FLAG EQUAL 2                                          00004170
+              EXEC CICS SEND                                            00004180
+                   MAPSET('F21CIM2')                                    00004190
+                   MAP('MAPA02')                                        00004200
+                   ERASE                                                00004210
+                   MAPONLY                                              00004220
+              END-EXEC                                                  00004230
+           ELSE                                                         00004240
+              EXEC CICS SEND                                            00004250
+                   MAPSET('F21CIM2')                                    00004260
+                   MAP('MAPA02')                                        00004270
+                   DATAONLY                                             00004280
+                   FROM(MAPA02O)                                        00004290
+              END-EXEC                                                  00004300
+           END-IF.                                                      00004310
+                                                                        00004320
+      *--------------------------------------------------               00004330
+       3000-99-FIM.                                 EXIT.               00004340
