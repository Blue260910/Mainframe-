@@ -15,8 +15,16 @@
       *   ARQUIVOS:                                                   *
       *   DDNAME......                                                *
       *    DDNAME              I/O                 INCLUDE/BOOK       *
+      *    ARQVSAM             I-O                                    *
+      *    ARQTRAN             I      (SOMENTE NO MODO 'B')           *
       *---------------------------------------------------------------*
       *   MODULOS....:                             INCLUDE/BOOK       *
+      *---------------------------------------------------------------*
+      *   PARM.....: PIC X(01) - MODO DE OPERACAO (OPCIONAL)          *
+      *               'I' INCLUSAO INTERATIVA VIA SYSIN (DEFAULT)     *
+      *               'B' INCLUSAO EM LOTE A PARTIR DE ARQTRAN        *
+      *               'U' ATUALIZACAO INTERATIVA VIA SYSIN            *
+      *               'D' EXCLUSAO INTERATIVA VIA SYSIN               *
       *===============================================================*
 
       *===============================================================*
@@ -33,6 +41,9 @@
                 ACCESS MODE   IS DYNAMIC
                 RECORD KEY    IS ARQ-CHAVE
                 FILE STATUS   IS FS-ARQVSAM.
+
+             SELECT ARQTRAN  ASSIGN TO ARQTRAN
+                FILE STATUS   IS FS-ARQTRAN.
       *===============================================================*
        DATA                                                   DIVISION.
       *===============================================================*
@@ -47,11 +58,26 @@
            02 ARQ-DATAADM PIC X(10).
            02 ARQ-EMAIL   PIC X(40).
 
+        FD ARQTRAN
+            RECORDING  MODE IS F
+            BLOCK CONTAINS 0 RECORDS.
+
+        01 REG-ARQTRAN.
+           02 TRAN-CHAVE   PIC X(5).
+           02 TRAN-NOME    PIC X(30).
+           02 TRAN-SETOR   PIC X(04).
+           02 TRAN-SALARIO PIC X(10).
+           02 TRAN-DATAADM PIC X(10).
+           02 TRAN-EMAIL   PIC X(40).
+
       *===============================================================*
        WORKING-STORAGE                                        SECTION.
       *===============================================================*
 
        77 FS-ARQVSAM     PIC 9(2).
+       77 FS-ARQTRAN     PIC 9(2).
+
+       77 WRK-MODO       PIC X(01) VALUE 'I'.
 
        01 WRK-ARQVSAM.
           02 WRK-CHAVE   PIC X(5).
@@ -61,19 +87,40 @@
           02 WRK-DATAADM PIC X(10).
           02 WRK-EMAIL   PIC X(40).
 
+      *----------------------------------------------------------------
+       LINKAGE                                                 SECTION.
+      *----------------------------------------------------------------
 
-
+       01 LNK-ENTRADA.
+          05 LNK-LEN     PIC 9(04) COMP.
+          05 LNK-MODO    PIC X(01).
 
       *===============================================================*
-       PROCEDURE                                             DIVISION.
+       PROCEDURE                        DIVISION USING LNK-ENTRADA.
       *===============================================================*
 
       *----------------------------------------------------------------
        0000-PRINCIPAL                                         SECTION.
       *----------------------------------------------------------------
 
+            IF LNK-LEN NOT EQUAL ZERO
+               MOVE LNK-MODO TO WRK-MODO
+            END-IF.
+
             PERFORM 1000-INICIALIZAR.
-             PERFORM 2000-PROCESSAR.
+
+            EVALUATE WRK-MODO
+               WHEN 'B'
+                  PERFORM 2000-PROCESSAR-BATCH
+                     UNTIL FS-ARQTRAN EQUAL 10
+               WHEN 'U'
+                  PERFORM 2300-ATUALIZAR
+               WHEN 'D'
+                  PERFORM 2400-EXCLUIR
+               WHEN OTHER
+                  PERFORM 2000-PROCESSAR
+            END-EVALUATE.
+
               PERFORM 3000-FINALIZAR.
 
       *----------------------------------------------------------------
@@ -91,6 +138,16 @@
               PERFORM 3000-FINALIZAR
            END-IF.
 
+           IF WRK-MODO EQUAL 'B'
+              OPEN INPUT ARQTRAN
+              IF FS-ARQTRAN NOT EQUAL ZEROS
+                 DISPLAY 'ERRO NA ABERTURA DO ARQUIVO ARQTRAN'
+                 DISPLAY 'CODIGO ' FS-ARQTRAN
+                 PERFORM 3000-FINALIZAR
+              END-IF
+              READ ARQTRAN
+           END-IF.
+
       *----------------------------------------------------------------
        1000-99-FIM.                                              EXIT.
       *----------------------------------------------------------------
@@ -135,13 +192,113 @@
        2000-99-FIM.                                              EXIT.
       *----------------------------------------------------------------
 
+      *----------------------------------------------------------------
+       2000-PROCESSAR-BATCH                                   SECTION.
+      *----------------------------------------------------------------
+
+           MOVE   TRAN-CHAVE    TO ARQ-CHAVE.
+           MOVE   TRAN-NOME     TO ARQ-NOME.
+           MOVE   TRAN-SETOR    TO ARQ-SETOR.
+           MOVE   TRAN-SALARIO  TO ARQ-SALARIO.
+           MOVE   TRAN-DATAADM  TO ARQ-DATAADM.
+           MOVE   TRAN-EMAIL    TO ARQ-EMAIL.
+
+           READ ARQVSAM.
+
+            IF (FS-ARQVSAM EQUAL 0)
+                  DISPLAY 'REGISTRO ' ARQ-CHAVE ' JA EXISTENTE'
+                  DISPLAY 'FILESTATUS VSAM: ' FS-ARQVSAM
+                ELSE
+                  MOVE REG-ARQTRAN TO REG-ARQVSAM
+                  WRITE REG-ARQVSAM
+                  IF (FS-ARQVSAM NOT EQUAL 0)
+                    DISPLAY 'ERRO DURANTE GRAVACAO'
+                    DISPLAY 'FILESTATUS VSAM: ' FS-ARQVSAM
+                  ELSE
+                    DISPLAY 'REGISTRO ' ARQ-CHAVE ' CADASTRADO'
+                  END-IF
+                END-IF.
+
+           READ ARQTRAN.
+
+      *----------------------------------------------------------------
+       2000-PROCESSAR-BATCH-99-FIM.                               EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       2300-ATUALIZAR                                         SECTION.
+      *----------------------------------------------------------------
+
+           ACCEPT WRK-CHAVE    FROM SYSIN.
+           ACCEPT WRK-NOME     FROM SYSIN.
+           ACCEPT WRK-SETOR    FROM SYSIN.
+           ACCEPT WRK-SALARIO  FROM SYSIN.
+           ACCEPT WRK-DATAADM  FROM SYSIN.
+           ACCEPT WRK-EMAIL    FROM SYSIN.
+
+           MOVE   WRK-CHAVE    TO ARQ-CHAVE.
+
+           READ ARQVSAM.
+
+            IF (FS-ARQVSAM NOT EQUAL 0)
+                  DISPLAY 'REGISTRO ' ARQ-CHAVE ' NAO ENCONTRADO'
+                  DISPLAY 'FILESTATUS VSAM: ' FS-ARQVSAM
+                ELSE
+                  MOVE   WRK-NOME     TO ARQ-NOME
+                  MOVE   WRK-SETOR    TO ARQ-SETOR
+                  MOVE   WRK-SALARIO  TO ARQ-SALARIO
+                  MOVE   WRK-DATAADM  TO ARQ-DATAADM
+                  MOVE   WRK-EMAIL    TO ARQ-EMAIL
+                  REWRITE REG-ARQVSAM
+                  IF (FS-ARQVSAM NOT EQUAL 0)
+                    DISPLAY 'ERRO DURANTE REGRAVACAO'
+                    DISPLAY 'FILESTATUS VSAM: ' FS-ARQVSAM
+                  ELSE
+                    DISPLAY 'REGISTRO ' ARQ-CHAVE ' ATUALIZADO'
+                  END-IF
+                END-IF.
+
+      *----------------------------------------------------------------
+       2300-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       2400-EXCLUIR                                           SECTION.
+      *----------------------------------------------------------------
+
+           ACCEPT WRK-CHAVE    FROM SYSIN.
+
+           MOVE   WRK-CHAVE    TO ARQ-CHAVE.
+
+           READ ARQVSAM.
+
+            IF (FS-ARQVSAM NOT EQUAL 0)
+                  DISPLAY 'REGISTRO ' ARQ-CHAVE ' NAO ENCONTRADO'
+                  DISPLAY 'FILESTATUS VSAM: ' FS-ARQVSAM
+                ELSE
+                  DELETE ARQVSAM
+                  IF (FS-ARQVSAM NOT EQUAL 0)
+                    DISPLAY 'ERRO DURANTE EXCLUSAO'
+                    DISPLAY 'FILESTATUS VSAM: ' FS-ARQVSAM
+                  ELSE
+                    DISPLAY 'REGISTRO ' ARQ-CHAVE ' EXCLUIDO'
+                  END-IF
+                END-IF.
+
+      *----------------------------------------------------------------
+       2400-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
       *----------------------------------------------------------------
        3000-FINALIZAR                                         SECTION.
       *----------------------------------------------------------------
 
            CLOSE ARQVSAM.
+           IF WRK-MODO EQUAL 'B'
+              CLOSE ARQTRAN
+           END-IF.
            DISPLAY REG-ARQVSAM
-           DISPLAY 'REGISTRO INCLUIDO '.
+           DISPLAY 'FIM DE PROCESSAMENTO '.
            GOBACK.
 
       *----------------------------------------------------------------
