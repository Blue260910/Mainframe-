@@ -38,6 +38,12 @@
        FILE-CONTROL.                                                    00010300
             SELECT SRELBENE ASSIGN TO SRELBENE                          00010437
                 FILE STATUS IS WRK-FS-SRELBENE.                         00010537
+                                                                        00010550
+            SELECT SNOBENEF ASSIGN TO SNOBENEF                          00010560
+                FILE STATUS IS WRK-FS-SNOBENEF.                         00010570
+                                                                        00010561
+            SELECT SCOTEXC ASSIGN TO SCOTEXC                            00010562
+                FILE STATUS IS WRK-FS-SCOTEXC.                          00010563
                                                                         00010600
       *=============================================================*   00010700
        DATA                                      DIVISION.              00010800
@@ -53,6 +59,24 @@
                                                                         00011804
        01 FD-SRELBENE PIC X(68).                                        00011937
                                                                         00012010
+      *--------LRECL 40---------------------------------------------*   00012020
+                                                                        00012030
+       FD SNOBENEF                                                      00012040
+           RECORDING MODE IS F                                          00012050
+           LABEL RECORD IS STANDARD                                     00012060
+           BLOCK CONTAINS 0 RECORDS.                                    00012070
+                                                                        00012080
+       01 FD-SNOBENEF PIC X(40).                                        00012090
+                                                                        00012011
+      *--------LRECL 40---------------------------------------------*   00012012
+                                                                        00012013
+       FD SCOTEXC                                                       00012014
+           RECORDING MODE IS F                                          00012015
+           LABEL RECORD IS STANDARD                                     00012016
+           BLOCK CONTAINS 0 RECORDS.                                    00012017
+                                                                        00012018
+       01 FD-SCOTEXC PIC X(40).                                         00012019
+                                                                        00012010
       *=============================================================*   00012600
        WORKING-STORAGE                             SECTION.             00012700
       *=============================================================*   00012800
@@ -75,6 +99,14 @@
                 FROM IVAN.FUNC F , IVAN.BENEF B                         00016137
                 WHERE F.ID = B.IDFUNC                                   00016237
            END-EXEC.                                                    00018000
+                                                                        00018100
+           EXEC SQL                                                     00018200
+              DECLARE CNOBENEF CURSOR FOR                               00018300
+               SELECT F.ID, F.NOME FROM IVAN.FUNC F                     00018400
+                WHERE NOT EXISTS                                        00018500
+                 (SELECT 1 FROM IVAN.BENEF B                            00018600
+                         WHERE B.IDFUNC = F.ID)                         00018700
+           END-EXEC.                                                    00018800
                                                                         00019000
       *----------------VARIAVEIS DE APOIO---------------------------*   00019140
        01 FILLER                                      PIC X(64) VALUE   00019240
@@ -87,6 +119,9 @@
        77 WRK-SAL-ACUM        PIC S9(08)V9(2) COMP.                     00022018
                                                                         00022121
        77 WRK-SAL-ACUM-EDT    PIC ZZ.ZZZ.ZZ9,99.                        00022226
+                                                                        00022227
+       77 WRK-COTAS-MIN        PIC 9(03) VALUE 001.                     00022228
+       77 WRK-COTAS-MAX        PIC 9(03) VALUE 300.                     00022229
                                                                         00023010
        77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00024400
                                                                         00024540
@@ -97,6 +132,14 @@
        77 WRK-SQLCODE         PIC -999.                                 00025240
                                                                         00025320
        77 WRK-FS-SRELBENE     PIC 9(02).                                00025440
+                                                                        00025450
+       77 WRK-FS-SNOBENEF     PIC 9(02).                                00025460
+                                                                        00025461
+       77 WRK-FS-SCOTEXC     PIC 9(02).                                 00025462
+                                                                        00025470
+       77 WRK-SEM-BENEF       PIC 9(03).                                00025480
+                                                                        00025481
+       77 WRK-SUSPEITOS       PIC 9(03).                                00025482
                                                                         00025540
       *----------------WRK-SRELBENE-TAMANHO 68----------------------*   00025640
        01 FILLER                                     PIC X(64) VALUE    00025740
@@ -109,6 +152,21 @@
           05 WRK-PLANMED           PIC X(10).                           00026437
           05 WRK-PLANDENT          PIC X(10).                           00026537
           05 WRK-COTAS             PIC 9(03).                           00026637
+                                                                        00026650
+      *----------------WRK-SNOBENEF-TAMANHO 40------------------------* 00026660
+       01 WRK-SNOBENEF.                                                 00026670
+          05 WRK-SB-ID            PIC 99999.                            00026680
+          05 FILLER               PIC X(01).                            00026690
+          05 WRK-SB-NOME          PIC X(30).                            00026700
+          05 FILLER               PIC X(04).                            00026710
+                                                                        00026711
+      *----------------WRK-SCOTEXC-TAMANHO 40--------------------------*00026712
+       01 WRK-SCOTEXC.                                                  00026713
+          05 WRK-SX-ID            PIC 99999.                            00026714
+          05 FILLER               PIC X(01).                            00026715
+          05 WRK-SX-NOME          PIC X(30).                            00026716
+          05 FILLER               PIC X(01).                            00026717
+          05 WRK-SX-COTAS         PIC 999.                              00026718
                                                                         00026728
       *=============================================================*   00026828
        PROCEDURE DIVISION.                                              00026928
@@ -119,6 +177,8 @@
                                                                         00027528
             PERFORM  1000-INICIAR.                                      00027628
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00027728
+            PERFORM  2600-SEM-BENEF-INICIAR.                            00027740
+            PERFORM  2700-SEM-BENEF-PROCESSAR UNTIL SQLCODE EQUAL 100.  00027750
             PERFORM  3000-FINALIZAR.                                    00027828
             STOP RUN.                                                   00027928
                                                                         00028128
@@ -133,8 +193,12 @@
             END-EXEC.                                                   00029000
                                                                         00029300
             OPEN OUTPUT SRELBENE.                                       00029437
+            OPEN OUTPUT SNOBENEF.                                       00029450
+            OPEN OUTPUT SCOTEXC.                                        00029451
                                                                         00029515
             PERFORM  1100-TESTAR-STATUS1.                               00029620
+            PERFORM  1150-TESTAR-STATUS2.                               00029630
+            PERFORM  1175-TESTAR-STATUS3.                               00029625
             PERFORM  1200-TESTAR-SQL.                                   00029723
                                                                         00029820
        1000-99-FIM.                                            EXIT.    00029940
@@ -150,6 +214,25 @@
                                                                         00030902
        1100-99-FIM.                                            EXIT.    00032140
       *-------------------------------------------------------------*   00032200
+      *-------------------------------------------------------------*   00031950
+       1150-TESTAR-STATUS2                                  SECTION.    00031960
+                                                                        00031970
+            IF WRK-FS-SNOBENEF NOT EQUAL 0                              00031980
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO SNOBENEF'          00031990
+                  STOP RUN                                              00032000
+            END-IF.                                                     00032010
+                                                                        00032020
+       1150-99-FIM.                                            EXIT.    00032030
+                                                                        00032031
+      *-------------------------------------------------------------*   00032032
+       1175-TESTAR-STATUS3                                  SECTION.    00032033
+                                                                        00032034
+            IF WRK-FS-SCOTEXC NOT EQUAL 0                               00032035
+               DISPLAY ' ERRO NA ABERTURA DO ARQUIVO SCOTEXC'           00032036
+                  STOP RUN                                              00032037
+            END-IF.                                                     00032038
+                                                                        00032039
+       1175-99-FIM.                                            EXIT.    00032040
                                                                         00032320
       *-------------------------------------------------------------*   00032423
        1200-TESTAR-SQL                                      SECTION.    00032540
@@ -179,8 +262,17 @@
                MOVE DB2-PLANMED   TO WRK-PLANMED.                       00035137
                MOVE DB2-PLANDENT  TO WRK-PLANDENT.                      00035237
                MOVE DB2-COTAS     TO WRK-COTAS.                         00035337
-               WRITE FD-SRELBENE FROM WRK-SRELBENE.                     00035938
-               ADD 1             TO WRK-GRAVADOS.                       00036037
+               IF WRK-COTAS LESS WRK-COTAS-MIN                          00035338
+                  OR WRK-COTAS GREATER WRK-COTAS-MAX                    00035339
+                  MOVE WRK-ID        TO WRK-SX-ID                       00035340
+                  MOVE WRK-NOME      TO WRK-SX-NOME                     00035341
+                  MOVE WRK-COTAS     TO WRK-SX-COTAS                    00035342
+                  WRITE FD-SCOTEXC FROM WRK-SCOTEXC                     00035343
+                  ADD 1              TO WRK-SUSPEITOS                   00035344
+               ELSE                                                     00035345
+                  WRITE FD-SRELBENE FROM WRK-SRELBENE                   00035346
+                  ADD 1              TO WRK-GRAVADOS                    00035347
+               END-IF.                                                  00035348
                PERFORM 2500-LER-FUNCIONARIO.                            00036137
                                                                         00036237
        2000-99-FIM.                                            EXIT.    00036340
@@ -212,6 +304,48 @@
                                                                         00039032
        2500-99-FIM.                                            EXIT.    00039140
       *-------------------------------------------------------------*   00039232
+      *-------------------------------------------------------------*   00039150
+       2600-SEM-BENEF-INICIAR                               SECTION.    00039160
+                                                                        00039170
+            EXEC SQL                                                    00039180
+               OPEN CNOBENEF                                            00039190
+            END-EXEC.                                                   00039200
+                                                                        00039210
+            PERFORM 2750-LER-SEM-BENEF.                                 00039220
+                                                                        00039230
+       2600-99-FIM.                                            EXIT.    00039240
+      *-------------------------------------------------------------*   00039250
+       2700-SEM-BENEF-PROCESSAR                             SECTION.    00039260
+                                                                        00039270
+               INITIALIZE WRK-SNOBENEF.                                 00039280
+                                                                        00039290
+               MOVE DB2-ID   TO WRK-SB-ID.                              00039300
+               MOVE DB2-NOME TO WRK-SB-NOME.                            00039310
+               WRITE FD-SNOBENEF FROM WRK-SNOBENEF.                     00039320
+               ADD 1         TO WRK-SEM-BENEF.                          00039330
+               PERFORM 2750-LER-SEM-BENEF.                              00039340
+                                                                        00039350
+       2700-99-FIM.                                            EXIT.    00039360
+      *-------------------------------------------------------------*   00039370
+       2750-LER-SEM-BENEF                                   SECTION.    00039380
+                                                                        00039390
+            EXEC SQL                                                    00039400
+             FETCH CNOBENEF                                             00039410
+              INTO :DB2-ID,                                             00039420
+                   :DB2-NOME                                            00039430
+            END-EXEC.                                                   00039440
+                                                                        00039450
+            EVALUATE SQLCODE                                            00039460
+             WHEN 0                                                     00039470
+               CONTINUE                                                 00039480
+             WHEN 100                                                   00039490
+              DISPLAY ' FIM DA LISTA SEM BENEFICIO'                     00039500
+             WHEN OTHER                                                 00039510
+               MOVE SQLCODE TO WRK-SQLCODE                              00039520
+               DISPLAY 'ERRO NA LEITURA ' WRK-SQLCODE                   00039530
+             END-EVALUATE.                                              00039540
+                                                                        00039550
+       2750-99-FIM.                                            EXIT.    00039560
                                                                         00039332
       *-------------------------------------------------------------*   00039432
        3000-FINALIZAR                                       SECTION.    00039540
@@ -219,12 +353,20 @@
               EXEC SQL                                                  00039732
                 CLOSE CFUNC                                             00039832
               END-EXEC.                                                 00039932
+                                                                        00039760
+              EXEC SQL                                                  00039770
+                CLOSE CNOBENEF                                          00039780
+              END-EXEC.                                                 00039790
                                                                         00040032
               CLOSE SRELBENE.                                           00040137
+              CLOSE SNOBENEF.                                           00040170
+              CLOSE SCOTEXC.                                            00040171
                                                                         00040232
               DISPLAY ' -----FIM DO PROGRAMA----- '.                    00040332
               DISPLAY ' REGISTROS LIDOS.......' WRK-REGLIDOS.           00040432
               DISPLAY ' REGISTROS GRAVADOS....' WRK-GRAVADOS.           00040532
+              DISPLAY ' SEM BENEFICIO.........' WRK-SEM-BENEF.          00040540
+              DISPLAY ' COTAS SUSPEITAS.......' WRK-SUSPEITOS.          00040541
               MOVE WRK-SAL-ACUM TO WRK-SAL-ACUM-EDT.                    00040632
               DISPLAY ' SALARIO ACUMULADO.....' WRK-SAL-ACUM-EDT.       00041021
                                                                         00041100
