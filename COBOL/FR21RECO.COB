@@ -0,0 +1,295 @@
+      *=============================================================*   00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=============================================================*   00000030
+                                                                        00000040
+       PROGRAM-ID. FR21RECO.                                            00000050
+      *=============================================================*   00000060
+      *   AUTOR....:VICTOR ARANDA                                   *   00000070
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000080
+      *   DATA ....:08/08/2026                                      *   00000090
+      *-------------------------------------------------------------*   00000100
+      *   OBJETIVO:RECONCILIAR IVAN.FUNC (DB2) CONTRA O ARQUIVO     *   00000110
+      *            VSAM FUNC, COMPARANDO POR ID E REPORTANDO        *   00000120
+      *            REGISTROS EXCLUSIVOS DE UM LADO E DIVERGENCIAS   *   00000130
+      *            DE CONTEUDO NOS REGISTROS PRESENTES NOS DOIS.    *   00000140
+      *-------------------------------------------------------------*   00000150
+      *   BASE DE DADOS:                                                00000160
+      *   TABELA.DB2..         I/O                                  *   00000170
+      *                                           INCLUDE/BOOK      *   00000180
+      *   IVAN.FUNC             I                  #BKFUNC----      *   00000190
+      *-------------------------------------------------------------*   00000200
+      *   ARQUIVOS:                                                 *   00000210
+      *    DDNAME              I/O                  COPY/BOOK       *   00000220
+      *   ARQVSAM              I                  -----------       *   00000230
+      *   RELDIF               O                  -----------       *   00000240
+      *=============================================================*   00000250
+                                                                        00000260
+      *=============================================================*   00000270
+       ENVIRONMENT                               DIVISION.              00000280
+      *=============================================================*   00000290
+       CONFIGURATION                               SECTION.             00000300
+       SPECIAL-NAMES.                                                   00000310
+           DECIMAL-POINT IS COMMA.                                      00000320
+                                                                        00000330
+       INPUT-OUTPUT                                SECTION.             00000340
+       FILE-CONTROL.                                                    00000350
+            SELECT ARQVSAM ASSIGN TO ARQVSAM                            00000360
+                ORGANIZATION  IS INDEXED                                00000370
+                ACCESS MODE   IS SEQUENTIAL                             00000380
+                RECORD KEY    IS ARQ-CHAVE                              00000390
+                FILE STATUS   IS FS-ARQVSAM.                            00000400
+                                                                        00000410
+            SELECT RELDIF  ASSIGN TO RELDIF                             00000420
+                FILE STATUS IS WRK-FS-RELDIF.                           00000430
+                                                                        00000440
+      *=============================================================*   00000450
+       DATA                                      DIVISION.              00000460
+      *=============================================================*   00000470
+       FILE                                       SECTION.              00000480
+                                                                        00000490
+        FD ARQVSAM.                                                     00000500
+                                                                        00000510
+        01 REG-ARQVSAM.                                                 00000520
+           02 ARQ-CHAVE   PIC X(5).                                     00000530
+           02 ARQ-NOME    PIC X(30).                                    00000540
+           02 ARQ-SETOR   PIC X(04).                                    00000550
+           02 ARQ-SALARIO PIC X(10).                                    00000560
+           02 ARQ-DATAADM PIC X(10).                                    00000570
+           02 ARQ-EMAIL   PIC X(40).                                    00000580
+           02 ARQ-STATUS  PIC X(01).                                    00000581
+           02 ARQ-VERSAO  PIC 9(10).                                    00000582
+                                                                        00000590
+       FD RELDIF                                                        00000600
+           RECORDING MODE IS F                                          00000610
+           LABEL RECORD IS STANDARD                                     00000620
+           BLOCK CONTAINS 0 RECORDS.                                    00000630
+                                                                        00000640
+      *--------LRECL 99-----------------------------------------------  00000650
+                                                                        00000660
+       01 FD-RELDIF PIC X(99).                                          00000670
+                                                                        00000680
+      *=============================================================*   00000690
+       WORKING-STORAGE                             SECTION.             00000700
+      *=============================================================*   00000710
+                                                                        00000720
+           EXEC SQL                                                     00000730
+              INCLUDE #BKFUNC                                           00000740
+           END-EXEC.                                                    00000750
+                                                                        00000760
+           EXEC SQL                                                     00000770
+              INCLUDE SQLCA                                             00000780
+           END-EXEC.                                                    00000790
+                                                                        00000800
+           EXEC SQL                                                     00000810
+              DECLARE CFUNC CURSOR FOR                                  00000820
+               SELECT * FROM IVAN.FUNC                                  00000830
+                ORDER BY ID                                             00000840
+           END-EXEC.                                                    00000850
+                                                                        00000860
+       77 FS-ARQVSAM          PIC 9(02).                                00000870
+       77 WRK-FS-RELDIF       PIC 9(02).                                00000880
+                                                                        00000890
+       77 WRK-SQLCODE         PIC -999.                                 00000900
+       77 WRK-NULL-EMAIL      PIC S9(4) COMP.                           00000910
+                                                                        00000920
+       77 WRK-POS             PIC 9(02).                                00000930
+                                                                        00000940
+       77 WRK-LIDOS-DB2       PIC 9(05) VALUE 0.                        00000950
+       77 WRK-LIDOS-VSAM      PIC 9(05) VALUE 0.                        00000960
+       77 WRK-SO-DB2          PIC 9(05) VALUE 0.                        00000970
+       77 WRK-SO-VSAM         PIC 9(05) VALUE 0.                        00000980
+       77 WRK-DIVERGENTES     PIC 9(05) VALUE 0.                        00000990
+                                                                        00001000
+      *------------CAMPOS DB2 CONVERTIDOS PARA COMPARACAO-------------  00001010
+       01 WRK-DB2-SALARIO     PIC 9999999999.                           00001020
+       01 WRK-DB2-DATAADM     PIC X(10).                                00001030
+       01 WRK-DB2-EMAIL       PIC X(40).                                00001040
+       01 WRK-VSAM-SALARIO    PIC 9999999999.                           00001050
+                                                                        00001060
+      *------------------GRAVACAO---------------------------------------00001070
+       01 WRK-RELDIF.                                                   00001080
+          05 WRK-R-ID         PIC X(05).                                00001090
+          05 FILLER           PIC X(02) VALUE SPACES.                   00001100
+          05 WRK-R-TIPO       PIC X(20).                                00001110
+          05 FILLER           PIC X(02) VALUE SPACES.                   00001120
+          05 WRK-R-DETALHE    PIC X(70).                                00001130
+                                                                        00001140
+      *=============================================================*   00001150
+       PROCEDURE                                  DIVISION.             00001160
+      *=============================================================*   00001170
+      *-------------------------------------------------------------*   00001180
+       0000-PRINCIPAL                             SECTION.              00001190
+      *-------------------------------------------------------------*   00001200
+                                                                        00001210
+            PERFORM 1000-INICIAR.                                       00001220
+            PERFORM 2000-PROCESSAR                                      00001230
+               UNTIL FS-ARQVSAM EQUAL 10 AND SQLCODE EQUAL 100.         00001240
+            PERFORM 3000-FINALIZAR.                                     00001250
+            STOP RUN.                                                   00001260
+                                                                        00001270
+       0000-99-FIM.              EXIT.                                  00001280
+      *-------------------------------------------------------------*   00001290
+       1000-INICIAR                               SECTION.              00001300
+      *-------------------------------------------------------------*   00001310
+                                                                        00001320
+            OPEN INPUT  ARQVSAM.                                        00001330
+            IF FS-ARQVSAM NOT EQUAL ZEROS                               00001340
+               DISPLAY 'ERRO NA ABERTURA DO ARQVSAM - STATUS '          00001350
+                       FS-ARQVSAM                                       00001360
+               STOP RUN                                                 00001370
+            END-IF.                                                     00001380
+                                                                        00001390
+            OPEN OUTPUT RELDIF.                                         00001400
+            IF WRK-FS-RELDIF NOT EQUAL ZEROS                            00001410
+               DISPLAY 'ERRO NA ABERTURA DO RELDIF'                     00001420
+               STOP RUN                                                 00001430
+            END-IF.                                                     00001440
+                                                                        00001450
+            EXEC SQL                                                    00001460
+               OPEN CFUNC                                               00001470
+            END-EXEC.                                                   00001480
+            IF SQLCODE NOT EQUAL ZERO                                   00001490
+               MOVE SQLCODE TO WRK-SQLCODE                              00001500
+               DISPLAY 'ERRO ' WRK-SQLCODE ' NO OPEN DO CURSOR.'        00001510
+               STOP RUN                                                 00001520
+            END-IF.                                                     00001530
+                                                                        00001540
+            PERFORM 2600-LER-VSAM.                                      00001550
+            PERFORM 2500-LER-DB2.                                       00001560
+                                                                        00001570
+       1000-99-FIM.              EXIT.                                  00001580
+      *-------------------------------------------------------------*   00001590
+       2000-PROCESSAR                             SECTION.              00001600
+      *-------------------------------------------------------------*   00001610
+                                                                        00001620
+            EVALUATE TRUE                                               00001630
+                                                                        00001640
+              WHEN ARQ-CHAVE LESS DB2-ID                                00001650
+                   MOVE ARQ-CHAVE           TO WRK-R-ID                 00001660
+                   MOVE 'SO EXISTE NO VSAM'  TO WRK-R-TIPO              00001670
+                   MOVE SPACES              TO WRK-R-DETALHE            00001680
+                   WRITE FD-RELDIF FROM WRK-RELDIF                      00001690
+                   ADD 1 TO WRK-SO-VSAM                                 00001700
+                   PERFORM 2600-LER-VSAM                                00001710
+                                                                        00001720
+              WHEN ARQ-CHAVE EQUAL DB2-ID                               00001730
+                   PERFORM 2100-COMPARAR-CAMPOS                         00001740
+                   PERFORM 2600-LER-VSAM                                00001750
+                   PERFORM 2500-LER-DB2                                 00001760
+                                                                        00001770
+              WHEN ARQ-CHAVE GREATER DB2-ID                             00001780
+                   MOVE DB2-ID              TO WRK-R-ID                 00001790
+                   MOVE 'SO EXISTE NO DB2'   TO WRK-R-TIPO              00001800
+                   MOVE SPACES              TO WRK-R-DETALHE            00001810
+                   WRITE FD-RELDIF FROM WRK-RELDIF                      00001820
+                   ADD 1 TO WRK-SO-DB2                                  00001830
+                   PERFORM 2500-LER-DB2                                 00001840
+                                                                        00001850
+            END-EVALUATE.                                               00001860
+                                                                        00001870
+       2000-99-FIM.              EXIT.                                  00001880
+      *-------------------------------------------------------------*   00001890
+       2100-COMPARAR-CAMPOS                       SECTION.              00001900
+      *-------------------------------------------------------------*   00001910
+                                                                        00001920
+            MOVE DB2-SALARIO TO WRK-DB2-SALARIO.                        00001930
+            MOVE DB2-DATAADM TO WRK-DB2-DATAADM.                        00001940
+            IF WRK-NULL-EMAIL EQUAL -1                                  00001950
+               MOVE SPACES   TO WRK-DB2-EMAIL                           00001960
+            ELSE                                                        00001970
+               MOVE DB2-EMAIL TO WRK-DB2-EMAIL                          00001980
+            END-IF.                                                     00001990
+            MOVE ARQ-SALARIO TO WRK-VSAM-SALARIO.                       00002000
+                                                                        00002010
+            MOVE 1      TO WRK-POS.                                     00002020
+            MOVE SPACES TO WRK-R-DETALHE.                               00002030
+                                                                        00002040
+            IF DB2-NOME NOT EQUAL ARQ-NOME                              00002050
+               MOVE 'NOME,'    TO WRK-R-DETALHE(WRK-POS:5)              00002060
+               ADD 5 TO WRK-POS                                         00002070
+            END-IF.                                                     00002080
+            IF DB2-SETOR NOT EQUAL ARQ-SETOR                            00002090
+               MOVE 'SETOR,'   TO WRK-R-DETALHE(WRK-POS:6)              00002100
+               ADD 6 TO WRK-POS                                         00002110
+            END-IF.                                                     00002120
+            IF WRK-DB2-SALARIO NOT EQUAL WRK-VSAM-SALARIO               00002130
+               MOVE 'SALARIO,' TO WRK-R-DETALHE(WRK-POS:8)              00002140
+               ADD 8 TO WRK-POS                                         00002150
+            END-IF.                                                     00002160
+            IF WRK-DB2-DATAADM NOT EQUAL ARQ-DATAADM                    00002170
+               MOVE 'DATAADM,' TO WRK-R-DETALHE(WRK-POS:8)              00002180
+               ADD 8 TO WRK-POS                                         00002190
+            END-IF.                                                     00002200
+            IF WRK-DB2-EMAIL NOT EQUAL ARQ-EMAIL                        00002210
+               MOVE 'EMAIL,'   TO WRK-R-DETALHE(WRK-POS:6)              00002220
+               ADD 6 TO WRK-POS                                         00002230
+            END-IF.                                                     00002240
+                                                                        00002250
+            IF WRK-POS GREATER 1                                        00002260
+               MOVE ARQ-CHAVE    TO WRK-R-ID                            00002270
+               MOVE 'DIVERGENTE' TO WRK-R-TIPO                          00002280
+               WRITE FD-RELDIF FROM WRK-RELDIF                          00002290
+               ADD 1 TO WRK-DIVERGENTES                                 00002300
+            END-IF.                                                     00002310
+                                                                        00002320
+       2100-99-FIM.              EXIT.                                  00002330
+      *-------------------------------------------------------------*   00002340
+       2500-LER-DB2                                SECTION.             00002350
+      *-------------------------------------------------------------*   00002360
+                                                                        00002370
+            EXEC SQL                                                    00002380
+             FETCH CFUNC                                                00002390
+              INTO :DB2-ID,                                             00002400
+                   :DB2-NOME,                                           00002410
+                   :DB2-SETOR,                                          00002420
+                   :DB2-SALARIO,                                        00002430
+                   :DB2-DATAADM,                                        00002440
+                   :DB2-EMAIL     :WRK-NULL-EMAIL                       00002450
+            END-EXEC.                                                   00002460
+                                                                        00002470
+            EVALUATE SQLCODE                                            00002480
+             WHEN 0                                                     00002490
+               ADD 1 TO WRK-LIDOS-DB2                                   00002500
+             WHEN 100                                                   00002510
+               MOVE 99999 TO DB2-ID                                     00002520
+             WHEN OTHER                                                 00002530
+               MOVE SQLCODE TO WRK-SQLCODE                              00002540
+               DISPLAY 'ERRO NA LEITURA DB2 ' WRK-SQLCODE               00002550
+            END-EVALUATE.                                               00002560
+                                                                        00002570
+       2500-99-FIM.              EXIT.                                  00002580
+      *-------------------------------------------------------------*   00002590
+       2600-LER-VSAM                               SECTION.             00002600
+      *-------------------------------------------------------------*   00002610
+                                                                        00002620
+            READ ARQVSAM.                                               00002630
+                                                                        00002640
+            IF FS-ARQVSAM EQUAL ZEROS                                   00002650
+               ADD 1 TO WRK-LIDOS-VSAM                                  00002660
+            ELSE                                                        00002670
+               IF FS-ARQVSAM EQUAL 10                                   00002680
+                  MOVE HIGH-VALUES TO ARQ-CHAVE                         00002690
+               END-IF                                                   00002700
+            END-IF.                                                     00002710
+                                                                        00002720
+       2600-99-FIM.              EXIT.                                  00002730
+      *-------------------------------------------------------------*   00002740
+       3000-FINALIZAR                              SECTION.             00002750
+      *-------------------------------------------------------------*   00002760
+                                                                        00002770
+            EXEC SQL                                                    00002780
+               CLOSE CFUNC                                              00002790
+            END-EXEC.                                                   00002800
+                                                                        00002810
+            CLOSE ARQVSAM.                                              00002820
+            CLOSE RELDIF.                                               00002830
+                                                                        00002840
+            DISPLAY ' -----FIM DA RECONCILIACAO----- '.                 00002850
+            DISPLAY ' REGISTROS LIDOS DB2........' WRK-LIDOS-DB2.       00002860
+            DISPLAY ' REGISTROS LIDOS VSAM.......' WRK-LIDOS-VSAM.      00002870
+            DISPLAY ' SOMENTE NO DB2.............' WRK-SO-DB2.          00002880
+            DISPLAY ' SOMENTE NO VSAM............' WRK-SO-VSAM.         00002890
+            DISPLAY ' DIVERGENTES................' WRK-DIVERGENTES.     00002900
+                                                                        00002910
+       3000-99-FIM.              EXIT.                                  00002920
+      *-------------------------------------------------------------*   00002930
