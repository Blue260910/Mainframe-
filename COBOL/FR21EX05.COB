@@ -0,0 +1,252 @@
+      *=============================================================*   00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=============================================================*   00000030
+                                                                        00000040
+       PROGRAM-ID. FR21EX05.                                            00000050
+                                                                        00000060
+      *=============================================================*   00000070
+      *   AUTOR...........: VICTOR ARANDA                           *   00000080
+      *   DATA ...........: 08/08/2026                              *   00000090
+      *---------------------------------------------------------------* 00000100
+      *   OBJETIVO........: LER A GERACAO MAIS RECENTE DO GDG           00000110
+      *                     GR.FOUR021.EXCSAIDA E EMITIR UM RESUMO      00000120
+      *                     DAS EXCECOES AGRUPADO POR MOTIVO, ALEM DE   00000130
+      *                     GRAVAR OS REGISTROS DE MOVIMENTACAO NUM     00000140
+      *                     EXTRATO PRONTO PARA REPROCESSAMENTO APOS    00000150
+      *                     A CORRECAO.                                 00000160
+      *=============================================================*   00000170
+      *   ARQUIVOS.....:                                                00000180
+      *                                                                 00000190
+      *   DDNAME              I/O                                       00000200
+      *                                                                 00000210
+      *   EXCSAIDA             I        (GDG MAIS RECENTE - GERACAO 0)  00000220
+      *   RELEXC               O        RESUMO POR MOTIVO               00000230
+      *   EXCREPRO             O        EXTRATO PARA REPROCESSAMENTO    00000240
+      *=============================================================*   00000250
+       ENVIRONMENT                               DIVISION.              00000260
+      *=============================================================*   00000270
+                                                                        00000280
+      *-------------------------------------------------------------*   00000290
+       CONFIGURATION                                        SECTION.    00000300
+      *-------------------------------------------------------------*   00000310
+       SPECIAL-NAMES.                                                   00000320
+           DECIMAL-POINT IS COMMA.                                      00000330
+                                                                        00000340
+       INPUT-OUTPUT                                         SECTION.    00000350
+       FILE-CONTROL.                                                    00000360
+           SELECT EXCSAIDA ASSIGN TO EXCSAIDA                           00000370
+               FILE STATUS  IS WRK-FS-EXCSAIDA.                         00000380
+                                                                        00000390
+           SELECT RELEXC   ASSIGN TO RELEXC                             00000400
+               FILE STATUS  IS WRK-FS-RELEXC.                           00000410
+                                                                        00000420
+           SELECT EXCREPRO ASSIGN TO EXCREPRO                           00000430
+               FILE STATUS  IS WRK-FS-EXCREPRO.                         00000440
+                                                                        00000450
+      *=============================================================*   00000460
+       DATA                                                DIVISION.    00000470
+      *=============================================================*   00000480
+       FILE                                                 SECTION.    00000490
+      *=============================================================*   00000500
+                                                                        00000510
+      *-------------------------------------------------------------*   00000520
+      *       ARQUIVO DE ENTRADA EXCSAIDA  LRECL = 40                *  00000530
+      *-------------------------------------------------------------*   00000540
+       FD EXCSAIDA                                                      00000550
+           RECORDING  MODE IS F                                         00000560
+           BLOCK CONTAINS 0 RECORDS.                                    00000570
+                                                                        00000580
+       01 FD-REG-EXCSAIDA.                                              00000590
+          05 FD-EXC-MOTIVO       PIC X(21).                             00000600
+          05 FD-EXC-REGISTRO     PIC X(19).                             00000610
+                                                                        00000620
+      *-------------------------------------------------------------*   00000630
+      *       ARQUIVO DE SAIDA   RELEXC    LRECL = 80                *  00000640
+      *-------------------------------------------------------------*   00000650
+       FD RELEXC                                                        00000660
+           RECORDING  MODE IS F                                         00000670
+           BLOCK CONTAINS 0 RECORDS.                                    00000680
+                                                                        00000690
+       01 FD-RELEXC        PIC X(80).                                   00000700
+                                                                        00000710
+      *-------------------------------------------------------------*   00000720
+      *       ARQUIVO DE SAIDA   EXCREPRO  LRECL = 19                *  00000730
+      *-------------------------------------------------------------*   00000740
+       FD EXCREPRO                                                      00000750
+           RECORDING  MODE IS F                                         00000760
+           BLOCK CONTAINS 0 RECORDS.                                    00000770
+                                                                        00000780
+       01 FD-EXCREPRO      PIC X(19).                                   00000790
+                                                                        00000800
+      *=============================================================*   00000810
+       WORKING-STORAGE                                      SECTION.    00000820
+      *=============================================================*   00000830
+                                                                        00000840
+       77 WRK-FS-EXCSAIDA  PIC 9(02).                                   00000850
+       77 WRK-FS-RELEXC    PIC 9(02).                                   00000860
+       77 WRK-FS-EXCREPRO  PIC 9(02).                                   00000870
+                                                                        00000880
+       77 WRK-TOT-LIDOS    PIC 9(05) VALUE 0.                           00000890
+       77 WRK-TOT-REPRO    PIC 9(05) VALUE 0.                           00000900
+                                                                        00000910
+       77 WRK-IND          PIC 9(02).                                   00000920
+       77 WRK-ACHOU        PIC X(01).                                   00000930
+                                                                        00000940
+      *-------------------------------------------------------------*   00000950
+      *       TABELA DE RESUMO POR MOTIVO                            *  00000960
+      *-------------------------------------------------------------*   00000970
+       01 WRK-TAB-RESUMO.                                               00000980
+          05 WRK-TAB-QTD          PIC 9(02) VALUE 0.                    00000990
+          05 WRK-TAB-OCR OCCURS 20 TIMES.                               00001000
+             10 WRK-TAB-MOTIVO    PIC X(21).                            00001010
+             10 WRK-TAB-QTDE      PIC 9(05) VALUE 0.                    00001020
+                                                                        00001030
+       77 WRK-MSG-FINAL    PIC X(17) VALUE 'FINAL DE PROGRAMA'.         00001040
+       77 WRK-SEPARACAO    PIC X(37) VALUE ALL '-'.                     00001050
+                                                                        00001060
+      *-------------------------------------------------------------*   00001070
+      *       LAYOUT DAS LINHAS DO RELATORIO                         *  00001080
+      *-------------------------------------------------------------*   00001090
+       01 WRK-CABEC1.                                                   00001100
+          05 FILLER         PIC X(45) VALUE                             00001110
+              'RESUMO DE EXCECOES - EXCSAIDA (GDG ATUAL)'.              00001120
+          05 FILLER         PIC X(35) VALUE SPACES.                     00001130
+                                                                        00001140
+       01 WRK-CABEC2.                                                   00001150
+          05 FILLER         PIC X(21) VALUE 'MOTIVO'.                   00001160
+          05 FILLER         PIC X(03) VALUE SPACES.                     00001170
+          05 FILLER         PIC X(05) VALUE 'QTDE'.                     00001180
+          05 FILLER         PIC X(51) VALUE SPACES.                     00001190
+                                                                        00001200
+       01 WRK-DETALHE.                                                  00001210
+          05 WRK-DET-MOTIVO   PIC X(21).                                00001220
+          05 FILLER           PIC X(03) VALUE SPACES.                   00001230
+          05 WRK-DET-QTDE     PIC ZZZZ9.                                00001240
+          05 FILLER           PIC X(51) VALUE SPACES.                   00001250
+                                                                        00001260
+       01 WRK-RESUMO1.                                                  00001270
+          05 FILLER         PIC X(21) VALUE                             00001280
+              'TOTAL DE EXCECOES..: '.                                  00001290
+          05 WRK-RES-LIDOS  PIC ZZZZ9.                                  00001300
+          05 FILLER         PIC X(54) VALUE SPACES.                     00001310
+                                                                        00001320
+       01 WRK-RESUMO2.                                                  00001330
+          05 FILLER         PIC X(21) VALUE                             00001340
+              'TOTAL REPROCESSADOS: '.                                  00001350
+          05 WRK-RES-REPRO  PIC ZZZZ9.                                  00001360
+          05 FILLER         PIC X(54) VALUE SPACES.                     00001370
+                                                                        00001380
+      *=============================================================*   00001390
+       PROCEDURE DIVISION.                                              00001400
+      *=============================================================*   00001410
+                                                                        00001420
+             PERFORM 1000-INICIAR.                                      00001430
+             PERFORM 2000-PROCESSAR UNTIL WRK-FS-EXCSAIDA EQUAL 10.     00001440
+             PERFORM 3000-FINALIZAR.                                    00001450
+                                                                        00001460
+       0000-99-FIM.                                            EXIT.    00001470
+      *=============================================================*   00001480
+                                                                        00001490
+      *=============================================================*   00001500
+       1000-INICIAR                                       SECTION.      00001510
+                                                                        00001520
+             OPEN INPUT  EXCSAIDA.                                      00001530
+             OPEN OUTPUT RELEXC.                                        00001540
+             OPEN OUTPUT EXCREPRO.                                      00001550
+                                                                        00001560
+             PERFORM 1100-TESTARSTATUS.                                 00001570
+                                                                        00001580
+             READ EXCSAIDA.                                             00001590
+                                                                        00001600
+       1000-99-FIM.                                            EXIT.    00001610
+      *=============================================================*   00001620
+                                                                        00001630
+      *=============================================================*   00001640
+       1100-TESTARSTATUS                                  SECTION.      00001650
+                                                                        00001660
+             IF WRK-FS-EXCSAIDA NOT EQUAL ZEROS                         00001670
+                DISPLAY 'ERRO OPEN EXCSAIDA ' WRK-FS-EXCSAIDA           00001680
+                PERFORM 9000-TRATAERROS                                 00001690
+             END-IF.                                                    00001700
+                                                                        00001710
+             IF WRK-FS-RELEXC NOT EQUAL ZEROS                           00001720
+                DISPLAY 'ERRO OPEN RELEXC   ' WRK-FS-RELEXC             00001730
+                PERFORM 9000-TRATAERROS                                 00001740
+             END-IF.                                                    00001750
+                                                                        00001760
+             IF WRK-FS-EXCREPRO NOT EQUAL ZEROS                         00001770
+                DISPLAY 'ERRO OPEN EXCREPRO ' WRK-FS-EXCREPRO           00001780
+                PERFORM 9000-TRATAERROS                                 00001790
+             END-IF.                                                    00001800
+                                                                        00001810
+       1100-99-FIM.                                            EXIT.    00001820
+      *=============================================================*   00001830
+                                                                        00001840
+      *=============================================================*   00001850
+       2000-PROCESSAR                                     SECTION.      00001860
+                                                                        00001870
+             ADD 1 TO WRK-TOT-LIDOS.                                    00001880
+                                                                        00001890
+             MOVE 'N' TO WRK-ACHOU.                                     00001900
+             PERFORM VARYING WRK-IND FROM 1 BY 1                        00001910
+                     UNTIL WRK-IND > WRK-TAB-QTD OR WRK-ACHOU = 'S'     00001920
+                IF WRK-TAB-MOTIVO(WRK-IND) EQUAL FD-EXC-MOTIVO          00001930
+                   MOVE 'S' TO WRK-ACHOU                                00001940
+                END-IF                                                  00001950
+             END-PERFORM.                                               00001960
+                                                                        00001970
+             IF WRK-ACHOU EQUAL 'N'                                     00001980
+                ADD 1 TO WRK-TAB-QTD                                    00001990
+                MOVE WRK-TAB-QTD TO WRK-IND                             00002000
+                MOVE FD-EXC-MOTIVO TO WRK-TAB-MOTIVO(WRK-IND)           00002010
+             END-IF.                                                    00002020
+                                                                        00002030
+             ADD 1 TO WRK-TAB-QTDE(WRK-IND).                            00002040
+                                                                        00002050
+             MOVE FD-EXC-REGISTRO TO FD-EXCREPRO.                       00002060
+             WRITE FD-EXCREPRO.                                         00002070
+             ADD 1 TO WRK-TOT-REPRO.                                    00002080
+                                                                        00002090
+             READ EXCSAIDA.                                             00002100
+                                                                        00002110
+       2000-99-FIM.                                            EXIT.    00002120
+      *=============================================================*   00002130
+                                                                        00002140
+      *=============================================================*   00002150
+       3000-FINALIZAR                                     SECTION.      00002160
+                                                                        00002170
+             WRITE FD-RELEXC FROM WRK-CABEC1.                           00002180
+             WRITE FD-RELEXC FROM WRK-CABEC2.                           00002190
+                                                                        00002200
+             PERFORM VARYING WRK-IND FROM 1 BY 1                        00002210
+                     UNTIL WRK-IND > WRK-TAB-QTD                        00002220
+                MOVE WRK-TAB-MOTIVO(WRK-IND) TO WRK-DET-MOTIVO          00002230
+                MOVE WRK-TAB-QTDE(WRK-IND)   TO WRK-DET-QTDE            00002240
+                WRITE FD-RELEXC FROM WRK-DETALHE                        00002250
+             END-PERFORM.                                               00002260
+                                                                        00002270
+             MOVE WRK-TOT-LIDOS TO WRK-RES-LIDOS.                       00002280
+             MOVE WRK-TOT-REPRO TO WRK-RES-REPRO.                       00002290
+             WRITE FD-RELEXC FROM WRK-RESUMO1.                          00002300
+             WRITE FD-RELEXC FROM WRK-RESUMO2.                          00002310
+                                                                        00002320
+             DISPLAY 'EXCECOES LIDAS...... ' WRK-TOT-LIDOS.             00002330
+             DISPLAY 'GRAVADAS P/REPROC... ' WRK-TOT-REPRO.             00002340
+             DISPLAY WRK-MSG-FINAL.                                     00002350
+                                                                        00002360
+             CLOSE EXCSAIDA.                                            00002370
+             CLOSE RELEXC.                                              00002380
+             CLOSE EXCREPRO.                                            00002390
+                                                                        00002400
+             STOP RUN.                                                  00002410
+                                                                        00002420
+       3000-99-FIM.                                            EXIT.    00002430
+      *=============================================================*   00002440
+                                                                        00002450
+      *=============================================================*   00002460
+       9000-TRATAERROS                                    SECTION.      00002470
+                                                                        00002480
+             STOP RUN.                                                  00002490
+                                                                        00002500
+       9000-99-FIM.                                            EXIT.    00002510
+      *=============================================================*   00002520
