@@ -75,7 +75,7 @@
            BLOCK CONTAINS 0 RECORDS.                                    00463045
                                                                         00463158
                                                                         00464158
-       01 FD-ARQUIOUT     PIC X(67).                                    00465051
+       01 FD-ARQUIOUT     PIC X(108).                                   00465051
                                                                         00466045
                                                                         00467045
                                                                         00468045
@@ -90,11 +90,21 @@
            05 WRK-SECAO     PIC X(04).                                  00493030
            05 WRK-MENSAGEM  PIC X(30).                                  00494030
            05 WRK-STATUS    PIC X(02).                                  00495030
+           05 WRK-SEVERIDADE PIC X(01).                                 00495530
+           05 FILLER        PIC X(14).                                  00495830
                                                                         00496030
       *------------------CABECALHO----------------------------------*   00500031
                                                                         00500130
            COPY '#CAB'.                                                 00500443
                                                                         00500558
+      *------------------DB2 SETOR-----------------------------------*  00500444
+                                                                        00500445
+           EXEC SQL INCLUDE #BKSETOR END-EXEC.                          00500446
+           EXEC SQL INCLUDE SQLCA    END-EXEC.                          00500447
+                                                                        00500448
+       77 WRK-DESCSETOR-ATUAL  PIC X(40) VALUE SPACES.                  00500449
+       77 WRK-SQLCODE          PIC -999.                                00500450
+                                                                        00500451
       *--------------------LOGICA-----------------------------------*   00502034
                                                                         00503034
        77 WRK-LINHAS          PIC 9(03) VALUE 1.                        00530044
@@ -104,6 +114,9 @@
        77 WRK-ACUM-SALARIO    PIC 9(08).                                00530439
                                                                         00530558
        77 WRK-ACUM-LIDOS      PIC 9(02).                                00530658
+                                                                        00530659
+       77 WRK-ACUM-SETOR      PIC 9(04) VALUE 0.                        00530660
+       77 WRK-ACUM-GERAL      PIC 9(08) VALUE 0.                        00530661
                                                                         00531031
       *--------------------STATUS-----------------------------------*   00540031
                                                                         00541031
@@ -123,6 +136,8 @@
           05 WRK-SETOR-SAIDA     PIC X(04).                             00595040
           05 FILLER              PIC X(07).                             00595137
           05 WRK-SALARIO-ED      PIC ZZZ.ZZZ,ZZ.                        00596037
+          05 FILLER              PIC X(02).                             00596038
+          05 WRK-DESCSETOR-SAIDA PIC X(40).                             00596039
                                                                         00597047
       *--------------------LAYOUT SAIDA-----------------------------*   00599545
                                                                         00599645
@@ -131,10 +146,19 @@
           05 WRK-SETOR-ATUAL-A   PIC X(04).                             00599958
           05 FILLER              PIC X(02) VALUE ': '.                  00600058
           05 WRK-SALARIO-ED-A    PIC ZZZ.ZZZ,ZZ.                        00600158
+          05 FILLER              PIC X(08) VALUE ' QTDE: '.             00600159
+          05 WRK-QTDE-ED-A       PIC ZZ9.                               00600160
+          05 FILLER              PIC X(02).                             00600161
+          05 WRK-DESCSETOR-ATUAL-A PIC X(40).                           00600162
                                                                         00600260
        01 WRK-MSG-FINAL.                                                00600547
           05 FILLER       PIC X(16) VALUE 'FINAL DE ARQUIVO'.           00600658
                                                                         00600760
+       01 WRK-TOTGERAL.                                                 00600659
+          05 FILLER              PIC X(20) VALUE                        00600660
+             'SALARIO TOTAL GERAL:'.                                    00600661
+          05 WRK-SALARIO-ED-GERAL PIC ZZZ.ZZZ,ZZ.                       00600662
+                                                                        00600663
        01 WRK-MSG-LIDOS.                                                00600858
           05 FILLER       PIC X(09) VALUE 'LIDOS... '.                  00600958
                                                                         00601060
@@ -144,7 +168,7 @@
        LINKAGE                                              SECTION.    00610010
       *-------------------------------------------------------------*   00620010
                                                                         00630010
-       01 LNK-INFO-DATA    PIC X(31).                                   00640010
+       01 LNK-INFO-DATA    PIC X(44).                                   00640010
                                                                         00650010
       *=============================================================*   00690001
        PROCEDURE DIVISION USING LNK-INFO-DATA.                          00700009
@@ -155,7 +179,7 @@
                                                                         00750031
                                                                         00760001
             PERFORM 1000-INICIAR.                                       00770000
-            PERFORM 1500-PRE-PROCESSAR.                                 00771058
+            PERFORM 1100-PRE-PROCESSAR.                                 00771058
             PERFORM 2000-PROCESSAR UNTIL WRK-FS-ARQUIIN EQUAL 10.       00780032
             PERFORM 3000-FINALIZAR.                                     00790000
             STOP RUN.                                                   00800000
@@ -185,6 +209,7 @@
               IF WRK-FS-ARQUIIN EQUAL ZERO                              01008258
               PERFORM 1300-CABEC                                        01009058
               MOVE FD-SETOR TO WRK-SETOR-ATUAL                          01009158
+              PERFORM 1350-BUSCAR-DESCSETOR                             01009159
               ELSE                                                      01009258
               DISPLAY WRK-MSG-FINAL                                     01009358
               STOP RUN                                                  01009458
@@ -221,6 +246,28 @@
                ADD 4 TO WRK-LINHAS.                                     01188031
                                                                         01189031
        1300-99-FIM.                                            EXIT.    01189658
+      *=============================================================*   01189700
+       1350-BUSCAR-DESCSETOR                                SECTION.    01189710
+                                                                        01189720
+               EXEC SQL                                                 01189730
+                    SELECT DESCSETOR                                    01189740
+                      INTO :DB2-DESCSETOR                               01189750
+                      FROM IVAN.SETOR                                   01189760
+                     WHERE IDSETOR = :WRK-SETOR-ATUAL                   01189770
+               END-EXEC.                                                01189780
+                                                                        01189790
+               EVALUATE SQLCODE                                         01189800
+                WHEN 0                                                  01189810
+                     MOVE DB2-DESCSETOR          TO WRK-DESCSETOR-ATUAL 01189820
+                WHEN 100                                                01189830
+                     MOVE 'SETOR NAO CADASTRADO' TO WRK-DESCSETOR-ATUAL 01189840
+                WHEN OTHER                                              01189850
+                     MOVE SQLCODE                TO WRK-SQLCODE         01189860
+                     DISPLAY 'ERRO ' WRK-SQLCODE ' NA BUSCA DE SETOR'   01189870
+                     MOVE SPACES                 TO WRK-DESCSETOR-ATUAL 01189880
+               END-EVALUATE.                                            01189890
+                                                                        01189900
+       1350-99-FIM.                                            EXIT.    01189910
       *=============================================================*   01189745
                                                                         01190001
       *=============================================================*   01200001
@@ -233,15 +280,19 @@
                  MOVE WRK-ACUM-SALARIO TO WRK-SALARIO-ED                01220658
                  MOVE WRK-SALARIO-ED TO WRK-SALARIO-ED-A                01220758
                  MOVE WRK-SETOR-ATUAL TO WRK-SETOR-ATUAL-A              01220858
+                 MOVE WRK-DESCSETOR-ATUAL TO WRK-DESCSETOR-ATUAL-A      01220859
+                 MOVE WRK-ACUM-SETOR TO WRK-QTDE-ED-A                   01220868
                   WRITE FD-ARQUIOUT FROM WRK-LINHA-VAZIA                01220958
                   WRITE FD-ARQUIOUT FROM WRK-TOTSAL                     01221558
                   WRITE FD-ARQUIOUT FROM WRK-LINHA-VAZIA                01221658
                  MOVE 0 TO WRK-ACUM-SALARIO                             01221758
+                 MOVE 0 TO WRK-ACUM-SETOR                               01221768
                  ADD 1 TO WRK-PAG                                       01221858
                  MOVE 1 TO WRK-LINHAS                                   01221958
                   WRITE FD-ARQUIOUT FROM WRK-LINHA-VAZIA                01222058
-                 PERFORM 1200-CABEC                                     01222158
+                 PERFORM 1300-CABEC                                     01222158
                  MOVE FD-SETOR TO WRK-SETOR-ATUAL                       01222258
+                 PERFORM 1350-BUSCAR-DESCSETOR                          01222259
               END-IF.                                                   01222338
                                                                         01222458
       *                 COMPUTACAO DE LINHAS                            01222558
@@ -261,11 +312,14 @@
                  MOVE FD-CODIGO   TO  WRK-CODIGO-SAIDA                  01226038
                  MOVE FD-NOME     TO  WRK-NOME-SAIDA                    01227038
                  MOVE FD-SETOR    TO  WRK-SETOR-SAIDA                   01228038
+                 MOVE WRK-DESCSETOR-ATUAL TO WRK-DESCSETOR-SAIDA        01228039
                  MOVE FD-SALARIO  TO  WRK-SALARIO-ED                    01230038
                  MOVE WRK-LINHAS  TO  WRK-LINHAS-SAIDA                  01231052
                   WRITE FD-ARQUIOUT FROM  WRK-SAIDA                     01240058
                  ADD 1 TO WRK-LINHAS                                    01240238
                  ADD FD-SALARIO TO WRK-ACUM-SALARIO                     01240339
+                 ADD 1 TO WRK-ACUM-SETOR                                01240349
+                 ADD FD-SALARIO TO WRK-ACUM-GERAL                       01240359
               END-IF.                                                   01243038
                                                                         01244058
               READ ARQUIIN.                                             01250038
@@ -282,9 +336,13 @@
                MOVE WRK-ACUM-SALARIO TO WRK-SALARIO-ED.                 01790057
                MOVE WRK-SALARIO-ED TO WRK-SALARIO-ED-A.                 01791057
                MOVE WRK-SETOR-ATUAL TO WRK-SETOR-ATUAL-A.               01791157
+               MOVE WRK-DESCSETOR-ATUAL TO WRK-DESCSETOR-ATUAL-A.       01791158
+               MOVE WRK-ACUM-SETOR TO WRK-QTDE-ED-A.                    01791159
                 WRITE FD-ARQUIOUT FROM WRK-LINHA-VAZIA.                 01791258
                 WRITE FD-ARQUIOUT FROM WRK-TOTSAL.                      01792058
                 WRITE FD-ARQUIOUT FROM WRK-LINHA-VAZIA.                 01793058
+               MOVE WRK-ACUM-GERAL TO WRK-SALARIO-ED-GERAL.             01792559
+               WRITE FD-ARQUIOUT FROM WRK-TOTGERAL.                     01792659
                                                                         01793258
                                                                         01793358
       *                 FECHAMENTO DE ARQUIVOS                          01794058
@@ -314,7 +372,7 @@
       *=============================================================*   01910001
        9000-TRATARERROS                                     SECTION.    01920001
                                                                         01930031
-                                                                        01940001
+             MOVE 'E' TO WRK-SEVERIDADE.                                01935031
              CALL 'GRAVALOG' USING WRK-DADOS.                           01950000
                  GOBACK.                                                01960000
                                                                         01970001
