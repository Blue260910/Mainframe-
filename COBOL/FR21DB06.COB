@@ -21,6 +21,10 @@
       *   ARQUIVOS:                                                 *   00008501
       *    DDNAME              I/O                  COPY/BOOK       *   00008701
       *   RELDB2                O                  -----------      *   00008801
+      *-------------------------------------------------------------*   00008600
+      *   PARM.....: SETOR      PIC X(04) (SPACES = SEM FILTRO)         00008610
+      *               SAL-INICIO PIC 9(10) (OPCIONAL)                   00008620
+      *               SAL-FIM    PIC 9(10) (0 = SEM FILTRO)             00008630
       *=============================================================*   00009000
                                                                         00009100
       *=============================================================*   00009200
@@ -47,9 +51,9 @@
            LABEL RECORD IS STANDARD                                     00011300
            BLOCK CONTAINS 0 RECORDS.                                    00011400
                                                                         00011504
-      *--------LRECL 99---------------------------------------------*   00011600
+      *--------LRECL 102--------------------------------------------*   00011600
                                                                         00011704
-       01 FD-RELDB2 PIC X(99).                                          00011810
+       01 FD-RELDB2 PIC X(102).                                         00011810
                                                                         00011910
       *=============================================================*   00012600
        WORKING-STORAGE                             SECTION.             00012700
@@ -66,10 +70,19 @@
            EXEC SQL                                                     00014000
               DECLARE CFUNC CURSOR FOR                                  00015000
                SELECT * FROM IVAN.FUNC                                  00016000
+                WHERE (:WRK-FILTRO-SETOR = SPACES OR                    00016100
+                       SETOR = :WRK-FILTRO-SETOR)                       00016200
+                  AND (:WRK-FILTRO-SAL-FIM = 0 OR                       00016300
+                       SALARIO BETWEEN :WRK-FILTRO-SAL-INI              00016400
+                                   AND :WRK-FILTRO-SAL-FIM)             00016500
                 ORDER BY ID                                             00017000
            END-EXEC.                                                    00018000
                                                                         00019000
        77 WRK-FS-RELDB2       PIC 9(02).                                00019102
+                                                                        00019120
+       77 WRK-FILTRO-SETOR     PIC X(04) VALUE SPACES.                  00019130
+       77 WRK-FILTRO-SAL-INI   PIC 9(10) VALUE 0.                       00019140
+       77 WRK-FILTRO-SAL-FIM   PIC 9(10) VALUE 0.                       00019150
                                                                         00019210
        77 WRK-REGLIDOS        PIC 9(03).                                00020000
                                                                         00020110
@@ -91,15 +104,30 @@
           05 WRK-SALARIO           PIC 9999999999.                      00025110
           05 WRK-DATAADM           PIC X(10).                           00025210
           05 WRK-EMAIL             PIC X(40).                           00025310
+          05 WRK-IDADE             PIC 999.                             00025315
                                                                         00025421
       *=============================================================*   00025500
-       PROCEDURE DIVISION.                                              00025600
+      *=============================================================*   00025510
+       LINKAGE                                   SECTION.               00025520
+      *=============================================================*   00025530
+       01 LNK-ENTRADA.                                                  00025540
+          05 LNK-LEN            PIC 9(04) COMP.                         00025550
+          05 LNK-SETOR          PIC X(04).                              00025560
+          05 LNK-SAL-INI        PIC 9(10).                              00025570
+          05 LNK-SAL-FIM        PIC 9(10).                              00025580
+       PROCEDURE DIVISION USING LNK-ENTRADA.                            00025600
       *=============================================================*   00025700
                                                                         00025800
       *-------------------------------------------------------------*   00025900
        0000-PRINCIPAL                           SECTION.                00026000
       *-------------------------------------------------------------*   00026100
                                                                         00026200
+            IF LNK-LEN NOT EQUAL ZERO                                   00026310
+               MOVE LNK-SETOR   TO WRK-FILTRO-SETOR                     00026320
+               MOVE LNK-SAL-INI TO WRK-FILTRO-SAL-INI                   00026330
+               MOVE LNK-SAL-FIM TO WRK-FILTRO-SAL-FIM                   00026340
+            END-IF.                                                     00026350
+                                                                        00026360
             PERFORM  1000-INICIAR.                                      00026300
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00026408
             PERFORM  3000-FINALIZAR.                                    00026500
@@ -165,6 +193,7 @@
                  ELSE                                                   00035414
                   MOVE DB2-EMAIL    TO WRK-EMAIL                        00035514
                  END-IF.                                                00035614
+               MOVE DB2-IDADEFUNC   TO WRK-IDADE.                       00035615
                WRITE FD-RELDB2 FROM WRK-RELDB2.                         00035711
                ADD 1             TO WRK-GRAVADOS.                       00035811
                PERFORM 2500-LER-FUNCIONARIO.                            00035911
@@ -182,7 +211,8 @@
                   :DB2-SETOR,                                           00037104
                   :DB2-SALARIO,                                         00037204
                   :DB2-DATAADM,                                         00037304
-                  :DB2-EMAIL     :WRK-NULL-EMAIL                        00037404
+                  :DB2-EMAIL     :WRK-NULL-EMAIL,                       00037404
+                  :DB2-IDADEFUNC                                        00037405
             END-EXEC.                                                   00037504
                                                                         00037604
             EVALUATE SQLCODE                                            00037704
