@@ -0,0 +1,255 @@
+      *=============================================================*   00010000
+       IDENTIFICATION                            DIVISION.              00020000
+      *=============================================================*   00030000
+       PROGRAM-ID. FR21LOGR.                                            00040000
+      *=============================================================*   00050000
+      *   AUTOR....:VICTOR ARANDA                                   *   00051000
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00052000
+      *   DATA ....:08/08/2026                                      *   00053000
+      *-------------------------------------------------------------*   00054000
+      *   OBJETIVO:LER LOGERROS E EMITIR RESUMO DE OCORRENCIAS          00055000
+      *             AGRUPADO POR PROGRAMA/SECAO, SEPARANDO ERRO DE      00056000
+      *             INFORMATIVO (LNK-SEVERIDADE)                    *   00057000
+      *-------------------------------------------------------------*   00058000
+      *   ARQUIVOS:                                                 *   00060000
+      *    DDNAME              I/O                  COPY/BOOK       *   00070000
+      *    LOGERROS             I                                   *   00080000
+      *    RELLOG               O                                   *   00081000
+      *=============================================================*   00090000
+                                                                        00100000
+      *=============================================================*   00101000
+       ENVIRONMENT                               DIVISION.              00102000
+      *=============================================================*   00103000
+       CONFIGURATION                             SECTION.               00104000
+       SPECIAL-NAMES.                                                   00104200
+           DECIMAL-POINT IS COMMA.                                      00104300
+                                                                        00104400
+       INPUT-OUTPUT                               SECTION.              00104500
+       FILE-CONTROL.                                                    00104700
+           SELECT LOGERROS ASSIGN TO LOGERROS                           00104800
+               FILE STATUS  IS WRK-FS-LOGERROS.                         00104900
+                                                                        00105000
+           SELECT RELLOG   ASSIGN TO RELLOG                             00105400
+               FILE STATUS  IS WRK-FS-RELLOG.                           00105500
+                                                                        00105600
+      *=============================================================*   00106000
+       DATA                                      DIVISION.              00107000
+      *=============================================================*   00108000
+       FILE                                      SECTION.               00109000
+      *=============================================================*   00110000
+                                                                        00110100
+      *-------------------------------------------------------------*   00110200
+      *       ARQUIVO DE ENTRADA LOGERROS  LRECL = 59                *  00110300
+      *-------------------------------------------------------------*   00110400
+       FD LOGERROS                                                      00110500
+           RECORDING  MODE IS F                                         00110600
+           BLOCK CONTAINS 0 RECORDS.                                    00110700
+                                                                        00110800
+       01 FD-LOGERROS.                                                  00110900
+          05 FD-PROGRAMA    PIC X(08).                                  00111000
+          05 FD-SECAO       PIC X(04).                                  00111100
+          05 FD-MENSAGEM    PIC X(30).                                  00111200
+          05 FD-STATUS      PIC X(02).                                  00111300
+          05 FD-SEVERIDADE  PIC X(01).                                  00111400
+          05 FD-DATA        PIC 9(08).                                  00111500
+          05 FD-HORA        PIC 9(06).                                  00111600
+                                                                        00111700
+      *-------------------------------------------------------------*   00111800
+      *       ARQUIVO DE SAIDA   RELLOG   LRECL = 80                 *  00111900
+      *-------------------------------------------------------------*   00112000
+       FD RELLOG                                                        00112100
+           RECORDING  MODE IS F                                         00112200
+           BLOCK CONTAINS 0 RECORDS.                                    00112300
+                                                                        00112400
+       01 FD-RELLOG        PIC X(80).                                   00112500
+                                                                        00112600
+      *=============================================================*   00112700
+       WORKING-STORAGE                           SECTION.               00112800
+      *=============================================================*   00112900
+                                                                        00113000
+       77 WRK-FS-LOGERROS  PIC 9(02).                                   00113100
+       77 WRK-FS-RELLOG    PIC 9(02).                                   00113200
+                                                                        00113300
+       77 WRK-TOT-LIDOS    PIC 9(05) VALUE 0.                           00113400
+       77 WRK-TOT-ERRO     PIC 9(05) VALUE 0.                           00113500
+       77 WRK-TOT-INFO     PIC 9(05) VALUE 0.                           00113600
+                                                                        00113700
+       77 WRK-IND          PIC 9(02).                                   00113800
+       77 WRK-ACHOU        PIC X(01).                                   00113900
+                                                                        00114000
+      *-------------------------------------------------------------*   00114100
+      *       TABELA DE RESUMO POR PROGRAMA/SECAO                    *  00114200
+      *-------------------------------------------------------------*   00114300
+       01 WRK-TAB-RESUMO.                                               00114400
+          05 WRK-TAB-QTD          PIC 9(02) VALUE 0.                    00114500
+          05 WRK-TAB-OCR OCCURS 50 TIMES.                               00114600
+             10 WRK-TAB-PROGRAMA  PIC X(08).                            00114700
+             10 WRK-TAB-SECAO     PIC X(04).                            00114800
+             10 WRK-TAB-QTDE-ERRO PIC 9(05) VALUE 0.                    00114900
+             10 WRK-TAB-QTDE-INFO PIC 9(05) VALUE 0.                    00115000
+                                                                        00115100
+       77 WRK-MSG-FINAL    PIC X(17) VALUE 'FINAL DE PROGRAMA'.         00115200
+       77 WRK-LINHA-VAZIA  PIC X(01) VALUE SPACE.                       00115300
+                                                                        00115400
+      *-------------------------------------------------------------*   00115500
+      *       LAYOUT DAS LINHAS DO RELATORIO                         *  00115600
+      *-------------------------------------------------------------*   00115700
+       01 WRK-CABEC1.                                                   00115800
+          05 FILLER         PIC X(40) VALUE                             00115900
+              'RESUMO DE OCORRENCIAS - LOGERROS'.                       00116000
+          05 FILLER         PIC X(40) VALUE SPACES.                     00116100
+                                                                        00116200
+       01 WRK-CABEC2.                                                   00116300
+          05 FILLER         PIC X(08) VALUE 'PROGRAMA'.                 00116400
+          05 FILLER         PIC X(03) VALUE SPACES.                     00116500
+          05 FILLER         PIC X(05) VALUE 'SECAO'.                    00116600
+          05 FILLER         PIC X(03) VALUE SPACES.                     00116700
+          05 FILLER         PIC X(05) VALUE 'ERROS'.                    00116800
+          05 FILLER         PIC X(03) VALUE SPACES.                     00116900
+          05 FILLER         PIC X(05) VALUE 'INFOS'.                    00117000
+          05 FILLER         PIC X(43) VALUE SPACES.                     00117100
+                                                                        00117200
+       01 WRK-DETALHE.                                                  00117300
+          05 WRK-DET-PROGRAMA PIC X(08).                                00117400
+          05 FILLER           PIC X(03) VALUE SPACES.                   00117500
+          05 WRK-DET-SECAO    PIC X(04).                                00117600
+          05 FILLER           PIC X(04) VALUE SPACES.                   00117700
+          05 WRK-DET-ERRO     PIC ZZZZ9.                                00117800
+          05 FILLER           PIC X(03) VALUE SPACES.                   00117900
+          05 WRK-DET-INFO     PIC ZZZZ9.                                00118000
+          05 FILLER           PIC X(44) VALUE SPACES.                   00118100
+                                                                        00118200
+       01 WRK-RESUMO1.                                                  00118300
+          05 FILLER         PIC X(21) VALUE                             00118400
+              'TOTAL DE REGISTROS.: '.                                  00118500
+          05 WRK-RES-LIDOS  PIC ZZZZ9.                                  00118600
+          05 FILLER         PIC X(54) VALUE SPACES.                     00118700
+                                                                        00118800
+       01 WRK-RESUMO2.                                                  00118900
+          05 FILLER         PIC X(21) VALUE                             00119000
+              'TOTAL DE ERROS.....: '.                                  00119100
+          05 WRK-RES-ERRO   PIC ZZZZ9.                                  00119200
+          05 FILLER         PIC X(54) VALUE SPACES.                     00119300
+                                                                        00119400
+       01 WRK-RESUMO3.                                                  00119500
+          05 FILLER         PIC X(23) VALUE                             00119600
+              'TOTAL DE INFORMATIVOS: '.                                00119700
+          05 WRK-RES-INFO   PIC ZZZZ9.                                  00119800
+          05 FILLER         PIC X(52) VALUE SPACES.                     00119900
+                                                                        00120000
+      *=============================================================*   00120100
+       PROCEDURE DIVISION.                                              00120200
+      *=============================================================*   00120300
+                                                                        00120400
+            PERFORM 1000-INICIAR.                                       00120500
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-LOGERROS EQUAL 10.      00120600
+            PERFORM 3000-FINALIZAR.                                     00120700
+                                                                        00120800
+       0000-99-FIM.                                            EXIT.    00120900
+      *=============================================================*   00121000
+                                                                        00121100
+      *=============================================================*   00121200
+       1000-INICIAR                                       SECTION.      00121300
+                                                                        00121400
+            OPEN INPUT  LOGERROS.                                       00121500
+            OPEN OUTPUT RELLOG.                                         00121600
+                                                                        00121700
+            PERFORM 1100-TESTARSTATUS.                                  00121800
+                                                                        00121900
+            READ LOGERROS.                                              00122000
+                                                                        00122100
+       1000-99-FIM.                                            EXIT.    00122200
+      *=============================================================*   00122300
+                                                                        00122400
+      *=============================================================*   00122500
+       1100-TESTARSTATUS                                  SECTION.      00122600
+                                                                        00122700
+            IF WRK-FS-LOGERROS NOT EQUAL ZEROS                          00122800
+               DISPLAY 'ERRO OPEN LOGERROS ' WRK-FS-LOGERROS            00122900
+               PERFORM 9000-TRATAERROS                                  00123000
+            END-IF.                                                     00123100
+                                                                        00123200
+            IF WRK-FS-RELLOG NOT EQUAL ZEROS                            00123300
+               DISPLAY 'ERRO OPEN RELLOG   ' WRK-FS-RELLOG              00123400
+               PERFORM 9000-TRATAERROS                                  00123500
+            END-IF.                                                     00123600
+                                                                        00123700
+       1100-99-FIM.                                            EXIT.    00123800
+      *=============================================================*   00123900
+                                                                        00124000
+      *=============================================================*   00124100
+       2000-PROCESSAR                                     SECTION.      00124200
+                                                                        00124300
+            ADD 1 TO WRK-TOT-LIDOS.                                     00124400
+                                                                        00124500
+            MOVE 'N' TO WRK-ACHOU.                                      00124600
+            PERFORM VARYING WRK-IND FROM 1 BY 1                         00124700
+                    UNTIL WRK-IND > WRK-TAB-QTD OR WRK-ACHOU = 'S'      00124800
+               IF WRK-TAB-PROGRAMA(WRK-IND) EQUAL FD-PROGRAMA AND       00124900
+                  WRK-TAB-SECAO(WRK-IND)    EQUAL FD-SECAO              00125000
+                  MOVE 'S' TO WRK-ACHOU                                 00125100
+               END-IF                                                   00125200
+            END-PERFORM.                                                00125300
+                                                                        00125400
+            IF WRK-ACHOU EQUAL 'N'                                      00125500
+               ADD 1 TO WRK-TAB-QTD                                     00125600
+               MOVE WRK-TAB-QTD TO WRK-IND                              00125700
+               MOVE FD-PROGRAMA TO WRK-TAB-PROGRAMA(WRK-IND)            00125800
+               MOVE FD-SECAO    TO WRK-TAB-SECAO(WRK-IND)               00125900
+            END-IF.                                                     00126000
+                                                                        00126100
+            IF FD-SEVERIDADE EQUAL 'E'                                  00126200
+               ADD 1 TO WRK-TAB-QTDE-ERRO(WRK-IND)                      00126300
+               ADD 1 TO WRK-TOT-ERRO                                    00126400
+            ELSE                                                        00126500
+               ADD 1 TO WRK-TAB-QTDE-INFO(WRK-IND)                      00126600
+               ADD 1 TO WRK-TOT-INFO                                    00126700
+            END-IF.                                                     00126800
+                                                                        00126900
+            READ LOGERROS.                                              00127000
+                                                                        00127100
+       2000-99-FIM.                                            EXIT.    00127200
+      *=============================================================*   00127300
+                                                                        00127400
+      *=============================================================*   00127500
+       3000-FINALIZAR                                     SECTION.      00127600
+                                                                        00127700
+            WRITE FD-RELLOG FROM WRK-CABEC1.                            00127800
+            WRITE FD-RELLOG FROM WRK-CABEC2.                            00127900
+                                                                        00128000
+            PERFORM VARYING WRK-IND FROM 1 BY 1                         00128100
+                    UNTIL WRK-IND > WRK-TAB-QTD                         00128200
+               MOVE WRK-TAB-PROGRAMA(WRK-IND)  TO WRK-DET-PROGRAMA      00128300
+               MOVE WRK-TAB-SECAO(WRK-IND)     TO WRK-DET-SECAO         00128400
+               MOVE WRK-TAB-QTDE-ERRO(WRK-IND) TO WRK-DET-ERRO          00128500
+               MOVE WRK-TAB-QTDE-INFO(WRK-IND) TO WRK-DET-INFO          00128600
+               WRITE FD-RELLOG FROM WRK-DETALHE                         00128700
+            END-PERFORM.                                                00128800
+                                                                        00128900
+            MOVE WRK-TOT-LIDOS TO WRK-RES-LIDOS.                        00129000
+            MOVE WRK-TOT-ERRO  TO WRK-RES-ERRO.                         00129100
+            MOVE WRK-TOT-INFO  TO WRK-RES-INFO.                         00129200
+            WRITE FD-RELLOG FROM WRK-RESUMO1.                           00129300
+            WRITE FD-RELLOG FROM WRK-RESUMO2.                           00129400
+            WRITE FD-RELLOG FROM WRK-RESUMO3.                           00129500
+                                                                        00129600
+            DISPLAY 'LIDOS... ' WRK-TOT-LIDOS.                          00129700
+            DISPLAY 'ERROS... ' WRK-TOT-ERRO.                           00129800
+            DISPLAY 'INFOS... ' WRK-TOT-INFO.                           00129900
+            DISPLAY WRK-MSG-FINAL.                                      00130000
+                                                                        00130100
+            CLOSE LOGERROS.                                             00130200
+            CLOSE RELLOG.                                               00130300
+                                                                        00130400
+            STOP RUN.                                                   00130500
+                                                                        00130600
+       3000-99-FIM.                                            EXIT.    00130700
+      *=============================================================*   00130800
+                                                                        00130810
+      *=============================================================*   00130820
+       9000-TRATAERROS                                    SECTION.      00130830
+                                                                        00130840
+            STOP RUN.                                                   00130850
+                                                                        00130860
+       9000-99-FIM.                                            EXIT.    00130870
+      *=============================================================*   00130880
