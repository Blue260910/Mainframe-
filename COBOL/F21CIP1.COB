@@ -47,12 +47,15 @@
            COPY DFHAID.                                                 00045715
                                                                         00046115
         77 WRK-ID            PIC 9(05) VALUE ZEROS.                     00046229
+        77 WRK-ID-EXISTE    PIC X(01).                                  00395010
         77 WRK-SQLCODE       PIC -999.                                  00046329
         77 WRK-NULL-EMAIL    PIC S9(4) COMP.                            00046429
         77 WRK-POS           PIC 9(02).                                 00047046
         77 WRK-STATUS-MAP    PIC S9(04) COMP.                           00047154
         77 WRK-FLAG          PIC 9(1).                                  00047254
         77 WRK-SAIDA         PIC X(30) VALUE 'FIM DE PROGRAMA'.         00047354
+    77 WRK-IDADE-MINIMA   PIC 9(03) VALUE 016.                          00047387
+    77 WRK-IDADE-MAXIMA   PIC 9(03) VALUE 080.                          00047420
                                                                         00047454
         77 WRK-SALARIO       PIC ZZ.ZZZ.ZZ9,99.                         00047839
                                                                         00047930
@@ -62,6 +65,15 @@
            05 WRK-MES    PIC X(02).                                     00048337
            05 FILLER     PIC X(01) VALUE '-'.                           00048437
            05 WRK-DIA    PIC X(02).                                     00048530
+                                                                        00048560
+        77 WRK-DATA-VALIDA   PIC X(01).                                 00048570
+        77 WRK-DIAS-MES      PIC 9(02).                                 00048580
+        77 WRK-EMAIL-VALIDO  PIC X(01).                                 00048590
+        77 WRK-LEN-EMAIL     PIC 9(02).                                 00048600
+        77 WRK-POS-ARROBA    PIC 9(02).                                 00048610
+        77 WRK-POS-PONTO     PIC 9(02).                                 00048620
+        77 WRK-CONT-ARROBA   PIC 9(02).                                 00048630
+        77 WRK-I             PIC 9(02).                                 00048640
                                                                         00048630
       *===================================================              00048830
        PROCEDURE                                 DIVISION.              00048930
@@ -127,6 +139,12 @@
                     IF WRK-POS EQUAL 7                                  00062661
                        PERFORM 2500-UPDATE                              00062761
                     END-IF                                              00062861
+                                                                        00062873
+               WHEN EIBAID = '9'                                        00062885
+                    PERFORM 2600-PROXIMO                                00062897
+                                                                        00062909
+               WHEN EIBAID = ':'                                        00062921
+                    PERFORM 2700-ANTERIOR                               00062933
                                                                         00062961
                                                                         00063061
       *                      SAIR DO PROGRAMA                           00063137
@@ -157,13 +175,14 @@
                                                                         00065637
               MOVE IDI TO DB2-ID.                                       00065737
                 EXEC SQL                                                00065837
-                  SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL            00065937
+                  SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,IDADEFUNC  00065937
                   INTO  :DB2-ID,                                        00066037
                         :DB2-NOME,                                      00066137
                         :DB2-SETOR,                                     00066237
                         :DB2-SALARIO,                                   00066337
                         :DB2-DATAADM,                                   00066437
                         :DB2-EMAIL  :WRK-NULL-EMAIL                     00066537
+                        :DB2-IDADEFUNC                                  00066587
                   FROM IVAN.FUNC                                        00066637
                    WHERE ID =:DB2-ID                                    00066737
                    FETCH FIRST ROW ONLY                                 00066837
@@ -194,6 +213,7 @@
               MOVE WRK-DIA            TO DATADIAO                       00069340
               MOVE WRK-MES            TO DATAMESO                       00069440
               MOVE WRK-ANO            TO DATAANOO                       00069540
+              MOVE DB2-IDADEFUNC      TO IDADEO                         00069588
                                                                         00069637
            IF WRK-NULL-EMAIL = 0                                        00069737
                  MOVE DB2-EMAIL       TO EMAILO                         00069840
@@ -206,53 +226,86 @@
        2100-99-FIM.                                 EXIT.               00070537
       *---------------------------------------------------              00070637
                                                                         00070737
-      *--------------------------------------------------               00070837
-       2200-INSERIR                              SECTION.               00070937
-      *--------------------------------------------------               00071037
-                                                                        00072043
-           MOVE  IDI             TO DB2-ID.                             00073037
-           MOVE  NOMEI           TO DB2-NOME.                           00074037
-           MOVE  SETORI          TO DB2-SETOR.                          00075037
-           MOVE  SALARIOI        TO DB2-SALARIO.                        00076037
-           MOVE  DATADIAI        TO WRK-DIA.                            00076137
-           MOVE  DATAMESI        TO WRK-MES.                            00076237
-           MOVE  DATAANOI        TO WRK-ANO.                            00076337
-           MOVE  WRK-DATA        TO DB2-DATAADM.                        00077037
-           MOVE  EMAILI          TO DB2-EMAIL.                          00078037
-                                                                        00078137
-           EXEC SQL                                                     00078237
-           INSERT INTO                                                  00078337
-                  IVAN.FUNC(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL)        00079037
-                  VALUES(:DB2-ID,                                       00079137
-                         :DB2-NOME,                                     00079237
-                         :DB2-SETOR,                                    00079337
-                         :DB2-SALARIO,                                  00079437
-                         :DB2-DATAADM,                                  00079537
-                         :DB2-EMAIL)                                    00080037
-                END-EXEC.                                               00090037
-                                                                        00100037
-           EVALUATE TRUE                                                00100138
-           WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                    00100238
-                (SQLWARN0 EQUAL 'W')                                    00100338
-                                                                        00100438
-              MOVE SQLCODE TO WRK-SQLCODE                               00100538
-              MOVE 'ERRO NA GRAVACAO: ' TO MSGO                         00100648
-              MOVE WRK-SQLCODE TO MSGO(19:4)                            00100748
-                                                                        00101238
-           WHEN (SQLCODE EQUAL 0)                                       00101338
-              EXEC SQL                                                  00101461
-                   COMMIT                                               00102061
-              END-EXEC                                                  00103061
-              MOVE    'REGISTRO: ' TO MSGO                              00104061
-              MOVE     DB2-ID      TO MSGO(11:5)                        00105061
-              MOVE    'INSERIDO'   TO MSGO(17:8)                        00106061
-                                                                        00106141
-           END-EVALUATE.                                                00107045
-                                                                        00108043
-                                                                        00120045
-      *--------------------------------------------------               00130037
-       2200-99-FIM.                                 EXIT.               00140037
-      *---------------------------------------------------              00150037
+      *--------------------------------------------------               00396010
+       2200-INSERIR                              SECTION.               00396020
+      *--------------------------------------------------               00396030
+                                                                        00396040
+           MOVE  IDI             TO DB2-ID.                             00396050
+           PERFORM 2210-VERIFICAR-DUPLICADO.                            00396060
+                                                                        00396070
+           IF WRK-ID-EXISTE EQUAL 'S'                                   00396080
+              MOVE    'REGISTRO: ' TO MSGO                              00396090
+              MOVE     DB2-ID      TO MSGO(11:5)                        00396100
+              MOVE    'JA EXISTE'  TO MSGO(17:9)                        00396110
+           ELSE                                                         00396120
+              MOVE  NOMEI           TO DB2-NOME                         00396130
+              MOVE  SETORI          TO DB2-SETOR                        00396140
+              MOVE  SALARIOI        TO DB2-SALARIO                      00396150
+              MOVE  DATADIAI        TO WRK-DIA                          00396160
+              MOVE  DATAMESI        TO WRK-MES                          00396170
+              MOVE  DATAANOI        TO WRK-ANO                          00396180
+              MOVE  WRK-DATA        TO DB2-DATAADM                      00396190
+              MOVE  EMAILI          TO DB2-EMAIL                        00396200
+              MOVE  IDADEI           TO DB2-IDADEFUNC                   00396205
+                                                                        00396210
+              EXEC SQL                                                  00396220
+              INSERT INTO                                               00396230
+                     IVAN.FUNC(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,     00396240
+                                IDADEFUNC)                              00396245
+                     VALUES(:DB2-ID,                                    00396250
+                            :DB2-NOME,                                  00396260
+                            :DB2-SETOR,                                 00396270
+                            :DB2-SALARIO,                               00396280
+                            :DB2-DATAADM,                               00396290
+                            :DB2-EMAIL,                                 00396300
+                            :DB2-IDADEFUNC)                             00396305
+                   END-EXEC                                             00396310
+                                                                        00396320
+              EVALUATE TRUE                                             00396330
+              WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                 00396340
+                   (SQLWARN0 EQUAL 'W')                                 00396350
+                                                                        00396360
+                 MOVE SQLCODE TO WRK-SQLCODE                            00396370
+                 MOVE 'ERRO NA GRAVACAO: ' TO MSGO                      00396380
+                 MOVE WRK-SQLCODE TO MSGO(19:4)                         00396390
+                                                                        00396400
+              WHEN (SQLCODE EQUAL 0)                                    00396410
+                 EXEC SQL                                               00396420
+                      COMMIT                                            00396430
+                 END-EXEC                                               00396440
+                 MOVE    'REGISTRO: ' TO MSGO                           00396450
+                 MOVE     DB2-ID      TO MSGO(11:5)                     00396460
+                 MOVE    'INSERIDO'   TO MSGO(17:8)                     00396470
+                                                                        00396480
+              END-EVALUATE                                              00396490
+           END-IF.                                                      00396500
+                                                                        00396510
+                                                                        00396520
+      *--------------------------------------------------               00396530
+       2200-99-FIM.                                 EXIT.               00396540
+      *---------------------------------------------------              00396550
+                                                                        00396560
+      *--------------------------------------------------               00396570
+       2210-VERIFICAR-DUPLICADO                 SECTION.                00396580
+      *--------------------------------------------------               00396590
+                                                                        00396600
+           MOVE 'N' TO WRK-ID-EXISTE.                                   00396610
+                                                                        00396620
+           EXEC SQL                                                     00396630
+               SELECT ID                                                00396640
+                 INTO :DB2-ID                                           00396650
+                 FROM IVAN.FUNC                                         00396660
+                WHERE ID = :DB2-ID                                      00396670
+                FETCH FIRST ROW ONLY                                    00396680
+           END-EXEC.                                                    00396690
+                                                                        00396700
+           IF SQLCODE EQUAL 0                                           00396710
+              MOVE 'S' TO WRK-ID-EXISTE                                 00396720
+           END-IF.                                                      00396730
+                                                                        00396740
+      *--------------------------------------------------               00396750
+       2210-99-FIM.                                 EXIT.               00396760
+      *---------------------------------------------------              00396770
                                                                         00160037
       *--------------------------------------------------               00170037
        2300-DELETAR                              SECTION.               00180041
@@ -265,8 +318,11 @@
            END-EXEC.                                                    00214042
                                                                         00215041
            EVALUATE SQLCODE                                             00216042
-            WHEN 0                                                      00217041
-                 MOVE    'REGISTRO: ' TO MSGO                           00218041
+              WHEN 0                                                    00394010
+                   EXEC SQL                                             00394020
+                        COMMIT                                          00394030
+                   END-EXEC                                             00394040
+                   MOVE    'REGISTRO: ' TO MSGO                         00394050
                  MOVE     DB2-ID      TO MSGO(11:5)                     00218141
                  MOVE    'DELETADO'   TO MSGO(17:8)                     00218241
             WHEN 100                                                    00219041
@@ -290,31 +346,73 @@
            MOVE 'ERRO: ' TO MSGO.                                       00330043
                                                                         00350043
            IF IDL EQUAL 0 OR  IDI EQUAL ZEROES                          00351061
-              MOVE 'ID,' TO MSGO(WRK-POS:3)                             00352061
-              ADD 3 TO WRK-POS                                          00353061
+              IF WRK-POS NOT GREATER THAN 38                            00351161
+                 MOVE 'ID,' TO MSGO(WRK-POS:3)                          00352061
+                 ADD 3 TO WRK-POS                                       00353061
+              END-IF                                                    00353161
            END-IF.                                                      00354061
                                                                         00355043
            IF NOMEL EQUAL 0 OR  NOMEI  EQUAL SPACES                     00356061
-              MOVE 'NOME,' TO MSGO(WRK-POS:5)                           00357043
-              ADD 5 TO WRK-POS                                          00358043
+              IF WRK-POS NOT GREATER THAN 36                            00356161
+                 MOVE 'NOME,' TO MSGO(WRK-POS:5)                        00357043
+                 ADD 5 TO WRK-POS                                       00358043
+              END-IF                                                    00358143
            END-IF.                                                      00359043
                                                                         00359143
            IF SETORL EQUAL 0 OR SETORI  EQUAL SPACES                    00360061
-              MOVE 'SETOR,' TO MSGO(WRK-POS:6)                          00370043
-              ADD 6 TO WRK-POS                                          00380043
+              IF WRK-POS NOT GREATER THAN 35                            00360161
+                 MOVE 'SETOR,' TO MSGO(WRK-POS:6)                       00370043
+                 ADD 6 TO WRK-POS                                       00380043
+              END-IF                                                    00380063
            END-IF.                                                      00380143
+           IF IDADEL EQUAL 0 OR IDADEI EQUAL ZEROES                     00380152
+              IF WRK-POS NOT GREATER THAN 35                            00380155
+                 MOVE 'IDADE,' TO MSGO(WRK-POS:6)                       00380161
+                 ADD 6 TO WRK-POS                                       00380170
+              END-IF                                                    00380174
+           ELSE                                                         00380179
+              IF IDADEI < WRK-IDADE-MINIMA OR                           00380188
+                 IDADEI > WRK-IDADE-MAXIMA                              00380197
+                 IF WRK-POS NOT GREATER THAN 35                         00380201
+                    MOVE 'IDADE,' TO MSGO(WRK-POS:6)                    00380206
+                    ADD 6 TO WRK-POS                                    00380215
+                 END-IF                                                 00380219
+              END-IF                                                    00380224
+           END-IF.                                                      00380233
                                                                         00380243
            IF SALARIOL EQUAL 0 OR SALARIOI EQUAL ZEROES                 00380361
-              MOVE 'SALARIO,' TO MSGO(WRK-POS:8)                        00380443
-              ADD 8 TO WRK-POS                                          00381043
+              IF WRK-POS NOT GREATER THAN 33                            00380401
+                 MOVE 'SALARIO,' TO MSGO(WRK-POS:8)                     00380443
+                 ADD 8 TO WRK-POS                                       00381043
+              END-IF                                                    00381143
            END-IF.                                                      00382043
                                                                         00383043
            IF DATAANOL EQUAL ZERO OR DATAMESL EQUAL ZERO                00384061
                                   OR DATADIAL EQUAL ZERO                00385061
-              MOVE 'DATAADM,'  TO MSGO(WRK-POS:8)                       00386047
-              ADD 8 TO WRK-POS                                          00387043
+              IF WRK-POS NOT GREATER THAN 33                            00386001
+                 MOVE 'DATAADM,'  TO MSGO(WRK-POS:8)                    00386047
+                 ADD 8 TO WRK-POS                                       00387043
+              END-IF                                                    00387083
+           ELSE                                                         00387143
+              PERFORM 2410-VALIDAR-DATA                                 00387243
+              IF WRK-DATA-VALIDA EQUAL 'N'                              00387343
+                 IF WRK-POS NOT GREATER THAN 33                         00387383
+                    MOVE 'DATAADM,'  TO MSGO(WRK-POS:8)                 00387443
+                    ADD 8 TO WRK-POS                                    00387543
+                 END-IF                                                 00387583
+              END-IF                                                    00387643
            END-IF.                                                      00390043
                                                                         00390143
+           IF EMAILI NOT EQUAL SPACES                                   00390180
+              PERFORM 2420-VALIDAR-EMAIL                                00390190
+              IF WRK-EMAIL-VALIDO EQUAL 'N'                             00390200
+                 IF WRK-POS NOT GREATER THAN 35                         00390204
+                    MOVE 'EMAIL,' TO MSGO(WRK-POS:6)                    00390210
+                    ADD 6 TO WRK-POS                                    00390220
+                 END-IF                                                 00390226
+              END-IF                                                    00390230
+           END-IF.                                                      00390240
+                                                                        00390143
            IF WRK-POS NOT EQUAL 7                                       00390243
               SUBTRACT 1 FROM WRK-POS                                   00390343
               MOVE '.' TO MSGO(WRK-POS:1)                               00390443
@@ -324,6 +422,78 @@
       *---------------------------------------------------              00391043
        2400-99-FIM.                                 EXIT.               00400043
       *---------------------------------------------------              00410041
+      *--------------------------------------------------               00391050
+       2410-VALIDAR-DATA                         SECTION.               00391060
+      *--------------------------------------------------               00391070
+           MOVE 'S' TO WRK-DATA-VALIDA.                                 00391080
+           IF DATAMESI < 1 OR DATAMESI > 12                             00391090
+              MOVE 'N' TO WRK-DATA-VALIDA                               00391100
+           ELSE                                                         00391110
+              EVALUATE DATAMESI                                         00391120
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11                           00391130
+                    MOVE 30 TO WRK-DIAS-MES                             00391140
+                 WHEN 2                                                 00391150
+                    IF (FUNCTION MOD(DATAANOI, 4) EQUAL 0 AND           00391160
+                        FUNCTION MOD(DATAANOI, 100) NOT EQUAL 0)        00391170
+                        OR FUNCTION MOD(DATAANOI, 400) EQUAL 0          00391180
+                       MOVE 29 TO WRK-DIAS-MES                          00391190
+                    ELSE                                                00391200
+                       MOVE 28 TO WRK-DIAS-MES                          00391210
+                    END-IF                                              00391220
+                 WHEN OTHER                                             00391230
+                    MOVE 31 TO WRK-DIAS-MES                             00391240
+              END-EVALUATE                                              00391250
+              IF DATADIAI < 1 OR DATADIAI > WRK-DIAS-MES                00391260
+                 MOVE 'N' TO WRK-DATA-VALIDA                            00391270
+              END-IF                                                    00391280
+           END-IF.                                                      00391290
+      *--------------------------------------------------               00391300
+       2410-99-FIM.                                 EXIT.               00391310
+      *---------------------------------------------------              00391320
+                                                                        00391330
+      *--------------------------------------------------               00391340
+       2420-VALIDAR-EMAIL                        SECTION.               00391350
+      *--------------------------------------------------               00391360
+           MOVE 'S' TO WRK-EMAIL-VALIDO.                                00391370
+           MOVE ZEROS TO WRK-POS-ARROBA WRK-POS-PONTO                   00391380
+                         WRK-CONT-ARROBA WRK-LEN-EMAIL.                 00391390
+                                                                        00391400
+           PERFORM VARYING WRK-I FROM 40 BY -1 UNTIL WRK-I < 1          00391410
+              IF WRK-LEN-EMAIL EQUAL ZEROS AND                          00391420
+                 EMAILI(WRK-I:1) NOT EQUAL SPACE                        00391430
+                 MOVE WRK-I TO WRK-LEN-EMAIL                            00391440
+              END-IF                                                    00391450
+           END-PERFORM.                                                 00391460
+                                                                        00391470
+           PERFORM VARYING WRK-I FROM 1 BY 1                            00391480
+                   UNTIL WRK-I > WRK-LEN-EMAIL                          00391490
+              IF EMAILI(WRK-I:1) EQUAL '@'                              00391500
+                 ADD 1 TO WRK-CONT-ARROBA                               00391510
+                 MOVE WRK-I TO WRK-POS-ARROBA                           00391520
+              END-IF                                                    00391530
+           END-PERFORM.                                                 00391540
+                                                                        00391550
+           IF WRK-POS-ARROBA > 0                                        00391560
+              PERFORM VARYING WRK-I FROM WRK-POS-ARROBA BY 1            00391570
+                      UNTIL WRK-I > WRK-LEN-EMAIL                       00391580
+                 IF EMAILI(WRK-I:1) EQUAL '.'                           00391590
+                    MOVE WRK-I TO WRK-POS-PONTO                         00391600
+                 END-IF                                                 00391610
+              END-PERFORM                                               00391620
+           END-IF.                                                      00391630
+                                                                        00391640
+           IF WRK-LEN-EMAIL EQUAL ZEROS                                 00391650
+              OR WRK-CONT-ARROBA NOT EQUAL 1                            00391660
+              OR WRK-POS-ARROBA EQUAL 1                                 00391670
+              OR WRK-POS-PONTO EQUAL ZEROS                              00391680
+              OR WRK-POS-PONTO EQUAL WRK-POS-ARROBA + 1                 00391690
+              OR WRK-POS-PONTO EQUAL WRK-LEN-EMAIL                      00391700
+              MOVE 'N' TO WRK-EMAIL-VALIDO                              00391710
+           END-IF.                                                      00391720
+      *--------------------------------------------------               00391730
+       2420-99-FIM.                                 EXIT.               00391740
+      *---------------------------------------------------              00391750
+                                                                        00391760
       *--------------------------------------------------               00411060
        2500-UPDATE                               SECTION.               00412060
       *--------------------------------------------------               00413060
@@ -337,6 +507,7 @@
             MOVE  DATAANOI        TO WRK-ANO.                           00414761
             MOVE  WRK-DATA        TO DB2-DATAADM.                       00414861
             MOVE  EMAILI          TO DB2-EMAIL.                         00414961
+            MOVE  IDADEI          TO DB2-IDADEFUNC.                     00417560
                                                                         00420160
                                                                         00420261
             EXEC SQL                                                    00420361
@@ -344,7 +515,8 @@
                                       SETOR   = :DB2-SETOR,             00420561
                                       SALARIO = :DB2-SALARIO,           00420661
                                       DATAADM = :DB2-DATAADM,           00420761
-                                      EMAIL   = :DB2-EMAIL              00420861
+                                      EMAIL   = :DB2-EMAIL,             00420861
+                                      IDADEFUNC = :DB2-IDADEFUNC        00420911
                                  WHERE ID= :DB2-ID                      00420961
             END-EXEC.                                                   00421061
                                                                         00421161
@@ -369,6 +541,115 @@
       *--------------------------------------------------               00423860
        2500-99-FIM.                                 EXIT.               00423960
                                                                         00424043
+                                                                        00424100
+      *--------------------------------------------------               00424157
+       2600-PROXIMO                               SECTION.              00424214
+      *--------------------------------------------------               00424271
+                                                                        00424328
+           MOVE IDI TO DB2-ID.                                          00424360
+           EXEC SQL                                                     00424385
+             SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,IDADEFUNC       00424442
+             INTO  :DB2-ID,                                             00424499
+                   :DB2-NOME,                                           00424556
+                   :DB2-SETOR,                                          00424613
+                   :DB2-SALARIO,                                        00424670
+                   :DB2-DATAADM,                                        00424727
+                   :DB2-EMAIL  :WRK-NULL-EMAIL                          00424784
+                   :DB2-IDADEFUNC                                       00424812
+             FROM IVAN.FUNC                                             00424841
+              WHERE ID > :DB2-ID                                        00424898
+              ORDER BY ID                                               00424955
+              FETCH FIRST ROW ONLY                                      00425012
+           END-EXEC.                                                    00425069
+                                                                        00425126
+           EVALUATE TRUE                                                00425183
+           WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                    00425240
+                (SQLWARN0 EQUAL 'W')                                    00425297
+                                                                        00425354
+              MOVE SQLCODE TO WRK-SQLCODE                               00425411
+              MOVE    'ERRO NA LEITURA ' TO MSGO                        00425468
+                                                                        00425525
+           WHEN (SQLCODE EQUAL 100)                                     00425582
+              MOVE    'FIM DA LISTA - NAO HA PROXIMO ' TO MSGO          00425639
+                                                                        00425696
+           WHEN (SQLCODE EQUAL 0)                                       00425753
+              MOVE    'ENCONTRADO     ' TO MSGO                         00425810
+              MOVE DB2-ID             TO IDO                            00425867
+              MOVE DB2-NOME           TO NOMEO                          00425924
+              MOVE DB2-SETOR          TO SETORO                         00425981
+              MOVE DB2-SALARIO        TO WRK-SALARIO                    00426038
+              MOVE WRK-SALARIO        TO SALARIOO                       00426095
+              MOVE DB2-DATAADM        TO WRK-DATA                       00426152
+              MOVE WRK-DIA            TO DATADIAO                       00426209
+              MOVE WRK-MES            TO DATAMESO                       00426266
+              MOVE WRK-ANO            TO DATAANOO                       00426323
+              MOVE DB2-IDADEFUNC       TO IDADEO                        00426351
+                                                                        00426380
+              IF WRK-NULL-EMAIL = 0                                     00426437
+                    MOVE DB2-EMAIL       TO EMAILO                      00426494
+              ELSE                                                      00426551
+                    MOVE 'EMAIL NULO'    TO EMAILO                      00426608
+              END-IF                                                    00426665
+                                                                        00426722
+           END-EVALUATE.                                                00426779
+      *--------------------------------------------------               00426836
+       2600-99-FIM.                                 EXIT.               00426893
+      *---------------------------------------------------              00426950
+                                                                        00427007
+      *--------------------------------------------------               00427064
+       2700-ANTERIOR                             SECTION.               00427121
+      *--------------------------------------------------               00427178
+                                                                        00427235
+           MOVE IDI TO DB2-ID.                                          00427260
+           EXEC SQL                                                     00427292
+             SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,IDADEFUNC       00427349
+             INTO  :DB2-ID,                                             00427406
+                   :DB2-NOME,                                           00427463
+                   :DB2-SETOR,                                          00427520
+                   :DB2-SALARIO,                                        00427577
+                   :DB2-DATAADM,                                        00427634
+                   :DB2-EMAIL  :WRK-NULL-EMAIL                          00427691
+                   :DB2-IDADEFUNC                                       00427719
+             FROM IVAN.FUNC                                             00427748
+              WHERE ID < :DB2-ID                                        00427805
+              ORDER BY ID DESC                                          00427862
+              FETCH FIRST ROW ONLY                                      00427919
+           END-EXEC.                                                    00427976
+                                                                        00428033
+           EVALUATE TRUE                                                00428090
+           WHEN (SQLCODE NOT EQUAL ZEROS AND 100) OR                    00428147
+                (SQLWARN0 EQUAL 'W')                                    00428204
+                                                                        00428261
+              MOVE SQLCODE TO WRK-SQLCODE                               00428318
+              MOVE    'ERRO NA LEITURA ' TO MSGO                        00428375
+                                                                        00428432
+           WHEN (SQLCODE EQUAL 100)                                     00428489
+              MOVE    'INICIO DA LISTA - SEM ANTERIOR' TO MSGO          00428546
+                                                                        00428603
+           WHEN (SQLCODE EQUAL 0)                                       00428660
+              MOVE    'ENCONTRADO     ' TO MSGO                         00428717
+              MOVE DB2-ID             TO IDO                            00428774
+              MOVE DB2-NOME           TO NOMEO                          00428831
+              MOVE DB2-SETOR          TO SETORO                         00428888
+              MOVE DB2-SALARIO        TO WRK-SALARIO                    00428945
+              MOVE WRK-SALARIO        TO SALARIOO                       00429002
+              MOVE DB2-DATAADM        TO WRK-DATA                       00429059
+              MOVE WRK-DIA            TO DATADIAO                       00429116
+              MOVE WRK-MES            TO DATAMESO                       00429173
+              MOVE WRK-ANO            TO DATAANOO                       00429230
+              MOVE DB2-IDADEFUNC       TO IDADEO                        00429258
+                                                                        00429287
+              IF WRK-NULL-EMAIL = 0                                     00429344
+                    MOVE DB2-EMAIL       TO EMAILO                      00429401
+              ELSE                                                      00429458
+                    MOVE 'EMAIL NULO'    TO EMAILO                      00429515
+              END-IF                                                    00429572
+                                                                        00429629
+           END-EVALUATE.                                                00429686
+      *--------------------------------------------------               00429743
+       2700-99-FIM.                                 EXIT.               00429800
+      *---------------------------------------------------              00429857
+                                                                        00429914
       *--------------------------------------------------               00430043
        3000-FINALIZAR                            SECTION.               00440043
       *--------------------------------------------------               00450043
