@@ -0,0 +1,178 @@
+      *===============================================================*
+       IDENTIFICATION                                        DIVISION.
+      *===============================================================*
+       PROGRAM-ID. MD022105.
+      *===============================================================*
+      *   AUTOR....:VICTOR ARANDA                                     *
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR        *
+      *   DATA ....:08/08/2026                                        *
+      *---------------------------------------------------------------*
+      *   OBJETIVO:PERCORRER O EVSA0407 SEQUENCIALMENTE, CONTAR OS    *
+      *             REGISTROS GRAVADOS E COMPARAR COM A CAPACIDADE    *
+      *             ESTIMADA DO CLUSTER (TRK(2 1) DEFINIDO EM         *
+      *             CRIAVSAM), EMITINDO ALERTA QUANDO O PERCENTUAL    *
+      *             DE OCUPACAO ATINGIR O LIMITE DE ATENCAO.          *
+      *---------------------------------------------------------------*
+      *   ARQUIVOS:                                 INCLUDE/BOOK      *
+      *   DDNAME......         I/O                   FR21W040         *
+      *    EVSA0407             I                                     *
+      *---------------------------------------------------------------*
+      *   MODULOS....:                                                *
+      *===============================================================*
+
+      *===============================================================*
+       ENVIRONMENT                                            DIVISION.
+      *===============================================================*
+       CONFIGURATION                                           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                                            SECTION.
+        FILE-CONTROL.
+             SELECT EVSA0407 ASSIGN TO EVSA0407
+                ORGANIZATION  IS INDEXED
+                ACCESS MODE   IS SEQUENTIAL
+                RECORD KEY    IS ARQ-CHAVE
+                FILE STATUS   IS FS-EVSA0407.
+
+      *===============================================================*
+       DATA                                                   DIVISION.
+      *===============================================================*
+       FILE SECTION.
+       FD EVSA0407.
+
+       COPY 'FR21W040'.
+
+      *=====================LRECL 19===================================*
+
+      *===============================================================*
+       WORKING-STORAGE                                        SECTION.
+      *===============================================================*
+
+       01 FILLER                                       PIC X(70) VALUE
+           '---------VARIAVEIS DE STATUS-------------------'.
+
+      *==============VARIAVEIS DE STATUS==============================*
+
+       77 FS-EVSA0407             PIC 9(2).
+
+      *===============================================================*
+
+       01 FILLER                                       PIC X(70) VALUE
+           '---------VARIAVEIS DE APOIO--------------------'.
+
+      *==============VARIAVEIS DE APOIO===============================*
+
+       77 WRK-CONT-LIDOS          PIC 9(06) VALUE 0.
+       77 WRK-CONT-LIDOS-ED       PIC ZZZ.ZZ9.
+
+      *---------------------------------------------------------------*
+      *   WRK-CAPACIDADE-MAX E UMA ESTIMATIVA DE QUANTOS REGISTROS DE *
+      *   19 BYTES (RECORDSIZE(19 19)) CABEM NAS 2 TRACKS PRIMARIAS   *
+      *   DEFINIDAS EM CRIAVSAM (TRK(2 1)), DESCONTANDO A FREESPACE   *
+      *   (04 04) RESERVADA NO CI E NA CA. AJUSTAR ESTE VALOR SE O    *
+      *   CLUSTER FOR REALOCADO/REORGANIZADO COM OUTRO TAMANHO.       *
+      *---------------------------------------------------------------*
+       77 WRK-CAPACIDADE-MAX      PIC 9(06) VALUE 002600.
+       77 WRK-CAPACIDADE-MAX-ED   PIC ZZZ.ZZ9.
+
+       77 WRK-PCT-OCUPADO         PIC 999V99 VALUE 0.
+       77 WRK-PCT-OCUPADO-ED      PIC ZZ9,99.
+
+      *---------------------------------------------------------------*
+      *   PERCENTUAL A PARTIR DO QUAL O CLUSTER E CONSIDERADO PROXIMO *
+      *   DA CAPACIDADE MAXIMA, SINALIZANDO A NECESSIDADE DE REORG/   *
+      *   RESIZE ANTES DE UM ABEND POR CLUSTER CHEIO.                 *
+      *---------------------------------------------------------------*
+       77 WRK-PCT-ALERTA          PIC 999V99 VALUE 080,00.
+
+      *===============================================================*
+       PROCEDURE DIVISION.
+      *===============================================================*
+
+      *----------------------------------------------------------------
+       0000-PRINCIPAL                                         SECTION.
+      *----------------------------------------------------------------
+
+           PERFORM 1000-INICIALIZAR.
+           PERFORM 2000-PROCESSAR UNTIL FS-EVSA0407 EQUAL 10.
+           PERFORM 3000-FINALIZAR.
+
+      *----------------------------------------------------------------
+       0000-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       1000-INICIALIZAR                                       SECTION.
+      *----------------------------------------------------------------
+
+           OPEN INPUT EVSA0407.
+           PERFORM 1200-TESTAR-STATUS.
+
+      *----------------------------------------------------------------
+       1000-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       1200-TESTAR-STATUS                                     SECTION.
+      *----------------------------------------------------------------
+
+           IF FS-EVSA0407 NOT EQUAL ZEROS
+              DISPLAY 'ERRO NA ABERTURA DO ARQUIVO EVSA0407'
+              DISPLAY 'CODIGO VSAM ' FS-EVSA0407
+              PERFORM 3000-FINALIZAR
+           ELSE
+              READ EVSA0407
+           END-IF.
+
+      *----------------------------------------------------------------
+       1200-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       2000-PROCESSAR                                         SECTION.
+      *----------------------------------------------------------------
+
+           ADD 1 TO WRK-CONT-LIDOS.
+
+           READ EVSA0407.
+
+      *----------------------------------------------------------------
+       2000-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
+
+      *----------------------------------------------------------------
+       3000-FINALIZAR                                         SECTION.
+      *----------------------------------------------------------------
+
+           CLOSE EVSA0407.
+
+           COMPUTE WRK-PCT-OCUPADO =
+              (WRK-CONT-LIDOS * 100) / WRK-CAPACIDADE-MAX.
+
+           MOVE WRK-CONT-LIDOS     TO WRK-CONT-LIDOS-ED.
+           MOVE WRK-CAPACIDADE-MAX TO WRK-CAPACIDADE-MAX-ED.
+           MOVE WRK-PCT-OCUPADO    TO WRK-PCT-OCUPADO-ED.
+
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' RELATORIO DE OCUPACAO - EVSA0407       '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' REGISTROS GRAVADOS..: ' WRK-CONT-LIDOS-ED.
+           DISPLAY ' CAPACIDADE ESTIMADA.: ' WRK-CAPACIDADE-MAX-ED.
+           DISPLAY ' PERCENTUAL OCUPADO..: ' WRK-PCT-OCUPADO-ED '%'.
+
+           IF WRK-PCT-OCUPADO IS GREATER THAN OR EQUAL TO WRK-PCT-ALERTA
+              DISPLAY '----------------------------------------'
+              DISPLAY ' ATENCAO: CLUSTER EVSA0407 PROXIMO DO '
+              DISPLAY ' LIMITE DE CAPACIDADE. SOLICITAR REORG '
+              DISPLAY ' OU RESIZE ANTES DO PROXIMO CICLO.     '
+           END-IF.
+
+           DISPLAY '----------------------------------------'.
+           DISPLAY ' FINAL DE PROCESSAMENTO '.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------
+       3000-99-FIM.                                              EXIT.
+      *----------------------------------------------------------------
