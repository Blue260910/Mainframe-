@@ -0,0 +1,33 @@
+F21CIM3 DFHMSD TYPE=MAP,MODE=INOUT,LANG=COBOL,CTRL=FREEKB,TIOAPFX=YES, *
+               MAPATTS=(COLOR)
+MAPA03  DFHMDI SIZE=(24,80)
+*--------------------------------------------------------------
+        DFHMDF POS=(01,23),LENGTH=34,INITIAL='----------------------------------',*
+               COLOR=TURQUOISE
+        DFHMDF POS=(02,23),LENGTH=34,INITIAL='|CONSULTA CONTAS (EVSA0407)     |',*
+               COLOR=YELLOW,ATTRB=PROT
+        DFHMDF POS=(03,23),LENGTH=34,INITIAL='----------------------------------',*
+               COLOR=TURQUOISE
+*--------------------------------------------------------------
+        DFHMDF POS=(05,15),LENGTH=10,INITIAL='AGENCIA..:',COLOR=NEUTRAL
+AGENCIA DFHMDF POS=(05,26),LENGTH=04,ATTRB=(UNPROT,IC)
+        DFHMDF POS=(05,31),LENGTH=01,ATTRB=ASKIP
+*--------------------------------------------------------------
+        DFHMDF POS=(07,15),LENGTH=10,INITIAL='CONTA....:',COLOR=NEUTRAL
+CONTA   DFHMDF POS=(07,26),LENGTH=05,ATTRB=UNPROT
+        DFHMDF POS=(07,32),LENGTH=01,ATTRB=PROT
+*--------------------------------------------------------------
+        DFHMDF POS=(09,15),LENGTH=10,INITIAL='SALARIO..:',COLOR=NEUTRAL
+SALARIO DFHMDF POS=(09,26),LENGTH=10,ATTRB=(PROT,NUM)
+        DFHMDF POS=(09,37),LENGTH=01,ATTRB=ASKIP
+*--------------------------------------------------------------
+        DFHMDF POS=(21,03),LENGTH=04,INITIAL='MSG:',COLOR=YELLOW
+MSG     DFHMDF POS=(21,08),LENGTH=40,ATTRB=PROT
+*--------------------------------------------------------------
+        DFHMDF POS=(23,10),LENGTH=60,                                  *
+               INITIAL='TAB-NAVEGACAO F5-CONSULTA F3-SAIDA',           *
+               COLOR=TURQUOISE
+
+*--------------------------------------------------------------
+        DFHMSD TYPE=FINAL
+        END
