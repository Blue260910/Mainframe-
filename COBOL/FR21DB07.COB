@@ -21,6 +21,9 @@
       *   ARQUIVOS:                                                 *   00008501
       *    DDNAME              I/O                  COPY/BOOK       *   00008701
       *   RELDB2                O                  -----------      *   00008801
+      *-------------------------------------------------------------*   00008600
+      *   PARM.....: DATA-INICIO PIC X(10) (SPACES = SEM FILTRO)        00008610
+      *               DATA-FIM   PIC X(10) (SPACES = SEM FILTRO)        00008620
       *=============================================================*   00009000
                                                                         00009100
       *=============================================================*   00009200
@@ -72,9 +75,15 @@
                SELECT ID,NOME,SALARIO,DATAADM,EMAIL,DESCSETOR           00016027
                 FROM IVAN.FUNC F , IVAN.SETOR S                         00016131
                 WHERE F.SETOR = S.IDSETOR                               00016227
+                  AND (:WRK-FILTRO-DATA-FIM = SPACES OR                 00016240
+                       F.DATAADM BETWEEN :WRK-FILTRO-DATA-INI           00016250
+                                     AND :WRK-FILTRO-DATA-FIM)          00016260
            END-EXEC.                                                    00018000
                                                                         00019000
        77 WRK-FS-RELDB2       PIC 9(02).                                00019102
+                                                                        00019120
+       77 WRK-FILTRO-DATA-INI   PIC X(10) VALUE SPACES.                 00019130
+       77 WRK-FILTRO-DATA-FIM   PIC X(10) VALUE SPACES.                 00019140
                                                                         00019210
        77 WRK-REGLIDOS        PIC 9(03).                                00020000
                                                                         00020110
@@ -98,13 +107,25 @@
           05 WRK-DATAADM           PIC X(10).                           00025535
                                                                         00025628
       *=============================================================*   00025728
-       PROCEDURE DIVISION.                                              00025828
+      *=============================================================*   00025810
+       LINKAGE                                   SECTION.               00025820
+      *=============================================================*   00025830
+       01 LNK-ENTRADA.                                                  00025840
+          05 LNK-LEN            PIC 9(04) COMP.                         00025850
+          05 LNK-DATA-INI       PIC X(10).                              00025860
+          05 LNK-DATA-FIM       PIC X(10).                              00025870
+       PROCEDURE DIVISION USING LNK-ENTRADA.                            00025900
       *=============================================================*   00025928
                                                                         00026028
       *-------------------------------------------------------------*   00026128
        0000-PRINCIPAL                           SECTION.                00026228
       *-------------------------------------------------------------*   00026328
                                                                         00026428
+            IF LNK-LEN NOT EQUAL ZERO                                   00026510
+               MOVE LNK-DATA-INI TO WRK-FILTRO-DATA-INI                 00026520
+               MOVE LNK-DATA-FIM TO WRK-FILTRO-DATA-FIM                 00026530
+            END-IF.                                                     00026540
+                                                                        00026550
             PERFORM  1000-INICIAR.                                      00026528
             PERFORM  2000-PROCESSAR UNTIL SQLCODE EQUAL 100.            00026628
             PERFORM  3000-FINALIZAR.                                    00026728
