@@ -0,0 +1,309 @@
+      *=============================================================*   00000010
+       IDENTIFICATION                            DIVISION.              00000020
+      *=============================================================*   00000030
+                                                                        00000040
+       PROGRAM-ID. FR21RELD.                                            00000050
+                                                                        00000060
+      *=============================================================*   00000070
+      *   AUTOR....:VICTOR ARANDA                                   *   00000080
+      *   ANALISTA.:IVAN PETRUCCI                  - INSTRUTOR      *   00000090
+      *   DATA ....:08/08/2026                                      *   00000100
+      *-------------------------------------------------------------*   00000110
+      *   OBJETIVO: LER O UNLOAD RELDB2 (GERADO POR FR21DB07) E     *   00000120
+      *      PRODUZIR UM RELATORIO PAGINADO, COM CABECALHO E        *   00000130
+      *      SUBTOTAIS POR SETOR, NOS MOLDES DO FR21RELB.           *   00000140
+      *-------------------------------------------------------------*   00000150
+      *   ARQUIVOS...:                                              *   00000160
+      *    DDNAME              I/O                 INCLUDE/BOOK     *   00000170
+      *    RELDB2               I                                   *   00000180
+      *    RELATDB2             O                  -----------      *   00000190
+      *-------------------------------------------------------------*   00000200
+      *   MODULOS....:                             INCLUDE/BOOK     *   00000210
+      *=============================================================*   00000220
+                                                                        00000230
+      *=============================================================*   00000240
+       ENVIRONMENT                                         DIVISION.    00000250
+      *=============================================================*   00000260
+                                                                        00000270
+      *=============================================================*   00000280
+       CONFIGURATION                                        SECTION.    00000290
+      *=============================================================*   00000300
+       SPECIAL-NAMES.                                                   00000310
+           DECIMAL-POINT IS COMMA.                                      00000320
+                                                                        00000330
+                                                                        00000340
+       INPUT-OUTPUT                                         SECTION.    00000350
+       FILE-CONTROL.                                                    00000360
+           SELECT RELDB2   ASSIGN TO RELDB2                             00000370
+               FILE STATUS  IS WRK-FS-RELDB2.                           00000380
+                                                                        00000390
+           SELECT RELATDB2 ASSIGN TO RELATDB2                           00000400
+               FILE STATUS  IS WRK-FS-RELATDB2.                         00000410
+      *=============================================================*   00000420
+       DATA                                                DIVISION.    00000430
+      *=============================================================*   00000440
+                                                                        00000450
+       FILE                                                 SECTION.    00000460
+      *-------------------LRECL 135------------------------------------*00000470
+       FD RELDB2                                                        00000480
+           RECORDING  MODE IS F                                         00000490
+           BLOCK CONTAINS 0 RECORDS.                                    00000500
+                                                                        00000510
+       01 FD-RELDB2.                                                    00000520
+          05 FD-ID                PIC 9(05).                            00000530
+          05 FD-NOME              PIC X(30).                            00000540
+          05 FD-DESCSETOR         PIC X(40).                            00000550
+          05 FD-EMAIL             PIC X(40).                            00000560
+          05 FD-SALARIO           PIC 9(10).                            00000570
+          05 FD-DATAADM           PIC X(10).                            00000580
+                                                                        00000590
+      *-------------------LRECL 98-------------------------------------*00000600
+       FD RELATDB2                                                      00000610
+           RECORDING  MODE IS F                                         00000620
+           BLOCK CONTAINS 0 RECORDS.                                    00000630
+                                                                        00000640
+       01 FD-RELATDB2             PIC X(98).                            00000650
+                                                                        00000660
+      *=============================================================*   00000670
+       WORKING-STORAGE                             SECTION.             00000680
+      *=============================================================*   00000690
+                                                                        00000700
+      *----------------WRK-DETALHE-TAMANHO 98--------------------------*00000710
+       01 WRK-DETALHE.                                                  00000720
+          05 WRK-D-ID          PIC X(05).                               00000730
+          05 FILLER            PIC X(03).                               00000740
+          05 WRK-D-NOME        PIC X(30).                               00000750
+          05 FILLER            PIC X(02).                               00000760
+          05 WRK-D-SETOR       PIC X(25).                               00000770
+          05 FILLER            PIC X(02).                               00000780
+          05 WRK-D-SALARIO     PIC ZZZ.ZZZ.ZZ9.                         00000790
+          05 FILLER            PIC X(02).                               00000800
+          05 WRK-D-DATAADM     PIC X(10).                               00000810
+          05 FILLER            PIC X(03).                               00000820
+          05 WRK-D-LINHA       PIC 9(02).                               00000830
+                                                                        00000840
+      *-----------------CABECALHO--------------------------------------*00000850
+       01 WRK-CABEC.                                                    00000860
+          05 WRK-CABEC1.                                                00000870
+            10 FILLER   PIC X(13).                                      00000880
+            10 FILLER   PIC X(40) VALUE                                 00000890
+               'RELATORIO DE FUNCIONARIOS POR SETOR PAG:'.              00000900
+            10 WRK-PAG  PIC 9(02) VALUE 1.                              00000910
+            10 FILLER   PIC X(43).                                      00000920
+          05 WRK-CABEC2.                                                00000930
+            10 FILLER   PIC X(02) VALUE 'ID'.                           00000940
+            10 FILLER   PIC X(06).                                      00000950
+            10 FILLER   PIC X(04) VALUE 'NOME'.                         00000960
+            10 FILLER   PIC X(31).                                      00000970
+            10 FILLER   PIC X(05) VALUE 'SETOR'.                        00000980
+            10 FILLER   PIC X(22).                                      00000990
+            10 FILLER   PIC X(07) VALUE 'SALARIO'.                      00001000
+            10 FILLER   PIC X(05).                                      00001010
+            10 FILLER   PIC X(07) VALUE 'DATAADM'.                      00001020
+            10 FILLER   PIC X(03).                                      00001030
+            10 FILLER   PIC X(03) VALUE '- '.                           00001040
+            10 WRK-LINHA PIC 9(02).                                     00001050
+                                                                        00001060
+      *-----------------STATUS DE ARQUIVOS-----------------------------*00001070
+       77 WRK-FS-RELDB2   PIC 9(02).                                    00001080
+                                                                        00001090
+       77 WRK-FS-RELATDB2 PIC 9(02).                                    00001100
+                                                                        00001110
+      *----------------ACUMULAR REGISTROS -----------------------------*00001120
+       77 WRK-ACUM-LIDOS    PIC 9(03).                                  00001130
+                                                                        00001140
+       77 WRK-ACUM-GRAVADOS PIC 9(03).                                  00001150
+                                                                        00001160
+       77 WRK-ACUM-SALARIO  PIC 9(12) VALUE 0.                          00001170
+       77 WRK-ACUM-SAL-ED   PIC ZZ.ZZZ.ZZZ.ZZ9.                         00001180
+                                                                        00001190
+      *----------------SUBTOTAIS POR SETOR-----------------------------*00001200
+       01 WRK-TAB-SETOR.                                                00001210
+          05 WRK-TAB-SETOR-QTD  PIC 9(02) VALUE 0.                      00001220
+          05 WRK-TAB-SETOR-OCR OCCURS 20 TIMES.                         00001230
+             10 WRK-ST-NOME     PIC X(40).                              00001240
+             10 WRK-ST-SALARIO  PIC 9(12) VALUE 0.                      00001250
+             10 WRK-ST-QTDE     PIC 9(03) VALUE 0.                      00001260
+                                                                        00001270
+       77 WRK-IND-ST        PIC 9(02).                                  00001280
+       77 WRK-ACHOU-ST      PIC X(01).                                  00001290
+                                                                        00001300
+       01 WRK-BRANCO.                                                   00001310
+          05 FILLER         PIC X(98) VALUE SPACES.                     00001320
+                                                                        00001330
+      *----------------LINHAS DE RESUMO--------------------------------*00001340
+       01 WRK-RESUMO1.                                                  00001350
+          05 FILLER              PIC X(21) VALUE                        00001360
+             'TOTAL DE REGISTROS.: '.                                   00001370
+          05 WRK-RESUMO-REGS     PIC ZZZ.                               00001380
+          05 FILLER              PIC X(74).                             00001390
+                                                                        00001400
+       01 WRK-RESUMO2.                                                  00001410
+          05 FILLER              PIC X(21) VALUE                        00001420
+             'TOTAL SALARIOS.....: '.                                   00001430
+          05 WRK-RESUMO-SAL-ED   PIC ZZ.ZZZ.ZZZ.ZZ9.                    00001440
+          05 FILLER              PIC X(62).                             00001450
+                                                                        00001460
+       01 WRK-RESUMO-SETOR.                                             00001470
+          05 FILLER              PIC X(21) VALUE                        00001480
+             'SUBTOTAL SETOR.....: '.                                   00001490
+          05 WRK-RESUMO-ST-NOME  PIC X(25).                             00001500
+          05 FILLER              PIC X(03) VALUE ' - '.                 00001510
+          05 WRK-RESUMO-ST-SAL   PIC ZZ.ZZZ.ZZZ.ZZ9.                    00001520
+          05 FILLER              PIC X(34).                             00001530
+      *=============================================================*   00001540
+       PROCEDURE DIVISION.                                              00001550
+      *=============================================================*   00001560
+                                                                        00001570
+      *-------------------------------------------------------------*   00001580
+       0000-PRINCIPAL                                       SECTION.    00001590
+                                                                        00001600
+           PERFORM 1000-INICIAR.                                        00001610
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-RELDB2 EQUAL 10.         00001620
+           PERFORM 3000-FINALIZAR.                                      00001630
+           STOP RUN.                                                    00001640
+                                                                        00001650
+       0000-99-FIM.                                            EXIT.    00001660
+      *-------------------------------------------------------------*   00001670
+                                                                        00001680
+      *-------------------------------------------------------------*   00001690
+       1000-INICIAR                                         SECTION.    00001700
+                                                                        00001710
+           OPEN INPUT  RELDB2.                                          00001720
+           OPEN OUTPUT RELATDB2.                                        00001730
+           PERFORM 1100-TESTARSTATUS.                                   00001740
+           PERFORM 1200-CABECALHO.                                      00001750
+                                                                        00001760
+       1000-99-FIM.                                            EXIT.    00001770
+      *-------------------------------------------------------------*   00001780
+                                                                        00001790
+      *-------------------------------------------------------------*   00001800
+       1100-TESTARSTATUS                                    SECTION.    00001810
+                                                                        00001820
+           IF WRK-FS-RELDB2 NOT EQUAL 0                                 00001830
+              DISPLAY 'ERRO DE OPEN'                                    00001840
+           END-IF.                                                      00001850
+                                                                        00001860
+       1100-99-FIM.                                            EXIT.    00001870
+      *-------------------------------------------------------------*   00001880
+                                                                        00001890
+      *-------------------------------------------------------------*   00001900
+       1200-CABECALHO                                       SECTION.    00001910
+                                                                        00001920
+           IF WRK-FS-RELDB2 EQUAL 0                                     00001930
+              WRITE FD-RELATDB2 FROM WRK-BRANCO                         00001940
+              ADD 2 TO WRK-LINHA                                        00001950
+                                                                        00001960
+              IF WRK-PAG EQUAL 1                                        00001970
+                 WRITE FD-RELATDB2 FROM WRK-CABEC1                      00001980
+              ELSE                                                      00001990
+                 WRITE FD-RELATDB2 FROM WRK-CABEC1 AFTER PAGE           00002000
+              END-IF                                                    00002010
+                                                                        00002020
+           ADD 2 TO WRK-LINHA                                           00002030
+           WRITE FD-RELATDB2 FROM WRK-BRANCO                            00002040
+           WRITE FD-RELATDB2 FROM WRK-CABEC2                            00002050
+           END-IF.                                                      00002060
+                                                                        00002070
+           READ RELDB2.                                                 00002080
+                                                                        00002090
+       1200-99-FIM.                                            EXIT.    00002100
+      *-------------------------------------------------------------*   00002110
+                                                                        00002120
+      *-------------------------------------------------------------*   00002130
+       2000-PROCESSAR                                       SECTION.    00002140
+                                                                        00002150
+           ADD 1 TO WRK-ACUM-LIDOS.                                     00002160
+           IF WRK-FS-RELDB2 NOT EQUAL 0                                 00002170
+              DISPLAY ' FINAL DE ARQUIVO'                               00002180
+           ELSE                                                         00002190
+              MOVE FD-ID         TO   WRK-D-ID                          00002200
+              MOVE FD-NOME       TO   WRK-D-NOME                        00002210
+              MOVE FD-DESCSETOR  TO   WRK-D-SETOR                       00002220
+              MOVE FD-SALARIO    TO   WRK-D-SALARIO                     00002230
+              MOVE FD-DATAADM    TO   WRK-D-DATAADM                     00002240
+              PERFORM 2100-ACUMULAR-RESUMO                              00002250
+              ADD  1             TO   WRK-LINHA                         00002260
+              MOVE WRK-LINHA     TO   WRK-D-LINHA                       00002270
+              WRITE FD-RELATDB2 FROM WRK-DETALHE                        00002280
+              ADD  1             TO   WRK-ACUM-GRAVADOS                 00002290
+           END-IF.                                                      00002300
+                                                                        00002310
+           IF WRK-LINHA EQUAL 10                                        00002320
+              MOVE 0 TO WRK-LINHA                                       00002330
+              ADD  1 TO WRK-PAG                                         00002340
+              PERFORM 1200-CABECALHO                                    00002350
+           ELSE                                                         00002360
+              READ RELDB2                                               00002370
+           END-IF.                                                      00002380
+                                                                        00002390
+       2000-99-FIM.                                            EXIT.    00002400
+      *-------------------------------------------------------------*   00002410
+      *-------------------------------------------------------------*   00002420
+       2100-ACUMULAR-RESUMO                                 SECTION.    00002430
+                                                                        00002440
+           ADD FD-SALARIO TO WRK-ACUM-SALARIO.                          00002450
+                                                                        00002460
+           MOVE 'N' TO WRK-ACHOU-ST.                                    00002470
+           MOVE ZEROS TO WRK-IND-ST.                                    00002480
+           PERFORM VARYING WRK-IND-ST FROM 1 BY 1 UNTIL                 00002490
+              WRK-IND-ST > WRK-TAB-SETOR-QTD OR WRK-ACHOU-ST = 'S'      00002500
+              IF FD-DESCSETOR EQUAL WRK-ST-NOME(WRK-IND-ST)             00002510
+                 MOVE 'S' TO WRK-ACHOU-ST                               00002520
+                 ADD FD-SALARIO TO WRK-ST-SALARIO(WRK-IND-ST)           00002530
+                 ADD 1          TO WRK-ST-QTDE(WRK-IND-ST)              00002540
+              END-IF                                                    00002550
+           END-PERFORM.                                                 00002560
+                                                                        00002570
+           IF WRK-ACHOU-ST NOT EQUAL 'S'                                00002580
+              ADD 1 TO WRK-TAB-SETOR-QTD                                00002590
+              MOVE FD-DESCSETOR TO WRK-ST-NOME(WRK-TAB-SETOR-QTD)       00002600
+              ADD FD-SALARIO    TO WRK-ST-SALARIO(WRK-TAB-SETOR-QTD)    00002610
+              ADD 1             TO WRK-ST-QTDE(WRK-TAB-SETOR-QTD)       00002620
+           END-IF.                                                      00002630
+                                                                        00002640
+       2100-99-FIM.                                            EXIT.    00002650
+                                                                        00002660
+      *-------------------------------------------------------------*   00002670
+       3000-FINALIZAR                                       SECTION.    00002680
+                                                                        00002690
+           PERFORM 3100-RESUMO.                                         00002700
+                                                                        00002710
+           CLOSE RELDB2.                                                00002720
+           CLOSE RELATDB2.                                              00002730
+                                                                        00002740
+           DISPLAY 'FINAL DE ARQUIVO'.                                  00002750
+           DISPLAY '---------------------------'.                       00002760
+           DISPLAY 'LIDOS.... ' WRK-ACUM-LIDOS.                         00002770
+           DISPLAY 'GRAVADOS. ' WRK-ACUM-GRAVADOS.                      00002780
+           MOVE WRK-ACUM-SALARIO TO WRK-ACUM-SAL-ED.                    00002790
+           DISPLAY 'SALARIOS.. ' WRK-ACUM-SAL-ED.                       00002800
+                                                                        00002810
+       3000-99-FIM.                                            EXIT.    00002820
+      *-------------------------------------------------------------*   00002830
+      *-------------------------------------------------------------*   00002840
+       3100-RESUMO                                           SECTION.   00002850
+                                                                        00002860
+           WRITE FD-RELATDB2 FROM WRK-BRANCO.                           00002870
+                                                                        00002880
+           MOVE WRK-ACUM-GRAVADOS TO WRK-RESUMO-REGS.                   00002890
+           WRITE FD-RELATDB2 FROM WRK-RESUMO1.                          00002900
+                                                                        00002910
+           MOVE WRK-ACUM-SALARIO TO WRK-RESUMO-SAL-ED.                  00002920
+           WRITE FD-RELATDB2 FROM WRK-RESUMO2.                          00002930
+                                                                        00002940
+           MOVE ZEROS TO WRK-IND-ST.                                    00002950
+           PERFORM VARYING WRK-IND-ST FROM 1 BY 1 UNTIL                 00002960
+              WRK-IND-ST > WRK-TAB-SETOR-QTD                            00002970
+              MOVE WRK-ST-NOME(WRK-IND-ST)    TO WRK-RESUMO-ST-NOME     00002980
+              MOVE WRK-ST-SALARIO(WRK-IND-ST) TO WRK-RESUMO-ST-SAL      00002990
+              WRITE FD-RELATDB2 FROM WRK-RESUMO-SETOR                   00003000
+           END-PERFORM.                                                 00003010
+                                                                        00003020
+       3100-99-FIM.                                            EXIT.    00003030
+                                                                        00003040
+      *-------------------------------------------------------------*   00003050
+       9000-TRATARERROS                                     SECTION.    00003060
+                                                                        00003070
+       9000-99-FIM.                                            EXIT.    00003080
+      *-------------------------------------------------------------*   00003090
