@@ -47,6 +47,7 @@
              10 WRK-DATAANO      PIC X(04).
           05 WRK-EMAIL        PIC X(40).
           05 WRK-STATUS       PIC X(01).
+          05 WRK-VERSAO      PIC 9(10).
 
        77 WK-RESP            PIC S9(04) COMP.
 
@@ -67,6 +68,8 @@
              10 LNK-DATAANO      PIC X(04).
           05 LNK-EMAIL        PIC X(40).
           05 LNK-STATUS       PIC X(01).
+          05 LNK-VERSAO       PIC 9(10).
+          05 LNK-ACAO         PIC X(01).
 
       *===============================================================*
        PROCEDURE                                 DIVISION.
@@ -93,6 +96,59 @@
        2000-PROCESSAR                                         SECTION.
       *---------------------------------------------------------------*
 
+               EVALUATE LNK-ACAO
+                WHEN 'A'
+                     PERFORM 2100-ATUALIZAR
+                WHEN OTHER
+                     PERFORM 2200-CONSULTAR
+               END-EVALUATE.
+       2000-99-FIM.                        EXIT.
+      *---------------------------------------------------------------*
+       2100-ATUALIZAR                                        SECTION.
+      *---------------------------------------------------------------*
+
+               EXEC CICS READ
+                      FILE('FUNC')
+                      RIDFLD(WRK-CHAVE)
+                      INTO(WRK-DADOS)
+                      UPDATE
+                      RESP(WK-RESP)
+               END-EXEC.
+             IF WK-RESP EQUAL DFHRESP(NORMAL)
+               IF WRK-VERSAO NOT EQUAL LNK-VERSAO
+                  EXEC CICS UNLOCK
+                       FILE('FUNC')
+                  END-EXEC
+                  MOVE '6' TO LNK-STATUS
+               ELSE
+                  MOVE LNK-NOME      TO WRK-NOME
+                  MOVE LNK-SETOR     TO WRK-SETOR
+                  MOVE LNK-SALARIO   TO WRK-SALARIO
+                  MOVE LNK-DATADIA   TO WRK-DATADIA
+                  MOVE LNK-DATAMES   TO WRK-DATAMES
+                  MOVE LNK-DATAANO   TO WRK-DATAANO
+                  MOVE LNK-EMAIL     TO WRK-EMAIL
+                  ADD 1 TO WRK-VERSAO
+                  EXEC CICS REWRITE
+                       FILE('FUNC')
+                       FROM(WRK-DADOS)
+                       RESP(WK-RESP)
+                  END-EXEC
+                  IF WK-RESP EQUAL DFHRESP(NORMAL)
+                     MOVE WRK-VERSAO    TO LNK-VERSAO
+                     MOVE '1'           TO LNK-STATUS
+                  ELSE
+                     MOVE '5' TO LNK-STATUS
+                  END-IF
+               END-IF
+             ELSE
+              MOVE '2' TO LNK-STATUS
+             END-IF.
+       2100-99-FIM.                        EXIT.
+      *---------------------------------------------------------------*
+       2200-CONSULTAR                                        SECTION.
+      *---------------------------------------------------------------*
+
                EXEC CICS READ
                       FILE('FUNC')
                       RIDFLD(WRK-CHAVE)
@@ -105,6 +161,8 @@
                  MOVE '3' TO LNK-STATUS
                 WHEN WRK-EMAIL EQUAL SPACES
                  MOVE '4' TO LNK-STATUS
+                WHEN WRK-SETOR EQUAL SPACES
+                 MOVE '7' TO LNK-STATUS
                 WHEN OTHER
                 MOVE WRK-NOME      TO LNK-NOME
                 MOVE WRK-SETOR     TO LNK-SETOR
@@ -113,12 +171,13 @@
                 MOVE WRK-DATAMES   TO LNK-DATAMES
                 MOVE WRK-DATAANO   TO LNK-DATAANO
                 MOVE WRK-EMAIL     TO LNK-EMAIL
+                MOVE WRK-VERSAO    TO LNK-VERSAO
                 MOVE '1'           TO LNK-STATUS
                END-EVALUATE
              ELSE
               MOVE '2' TO LNK-STATUS
              END-IF.
-       2000-99-FIM.                        EXIT.
+       2200-99-FIM.                        EXIT.
       *---------------------------------------------------------------*
        3000-FINALIZAR                                         SECTION.
       *---------------------------------------------------------------*
