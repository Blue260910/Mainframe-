@@ -21,6 +21,9 @@
                                                                         00210042
            SELECT SAIDACLI ASSIGN TO SAIDACLI                           00220043
                FILE STATUS     IS    WRK-STATUS-OUT.                    00221043
+                                                                        00221143
+           SELECT CLIREJ   ASSIGN TO CLIREJ                             00221244
+               FILE STATUS     IS    WRK-STATUS-REJ.                    00221344
                                                                         00222043
                                                                         00223043
       *-----------------------------------------------------------------00230042
@@ -47,6 +50,15 @@
         05 WRK-PRODUTO-NOME-OUT       PIC X(14).                        00371044
         05 WRK-VALOR-PROD-ED-OUT      PIC 9(05).                        00372044
         05 FILLER                     PIC X(37).                        00372144
+                                                                        00372244
+                                                                        00372344
+       FD CLIREJ                                                        00372444
+           RECORDING MODE IS F                                          00372544
+           BLOCK CONTAINS 0 RECORDS.                                    00372644
+                                                                        00372744
+       01 FD-CLIREJ.                                                    00372844
+        05 FD-CODIGO-REJ          PIC 9(02).                            00372944
+        05 FILLER                 PIC X(56).                            00373044
                                                                         00373044
                                                                         00374044
                                                                         00375044
@@ -91,6 +103,7 @@
        01 WRK-INFORMACAO.                                               00760042
           05 WRK-DATA-INFO            PIC X(23).                        00770042
           05 WRK-HORARIO-INFO         PIC X(08).                        00780042
+          05 WRK-DIA-SEMANA-INFO    PIC X(13).                          00785042
                                                                         00790042
                                                                         00800042
                                                                         00810042
@@ -108,6 +121,8 @@
        77 WRK-ACUM-PRODUTOS        PIC 9(02).                           00930042
                                                                         00940042
        77 WRK-ACUM-VALOR           PIC 9(08).                           00950042
+                                                                        00951042
+       77 WRK-CONT-REJEITADOS     PIC 9(02).                            00952042
                                                                         00960042
        01 WRK-TEMPO.                                                    00970042
           05 WRK-DATA                 PIC X(23).                        00980042
@@ -115,6 +130,7 @@
                                                                         01000042
        77 WRK-STATUS-IN               PIC 9(02).                        01010044
        77 WRK-STATUS-OUT              PIC 9(02).                        01011044
+       77 WRK-STATUS-REJ              PIC 9(02).                        01011144
       *-----------------------ERROS-------------------------------------01020042
                                                                         01030042
        01 COMMAREA.                                                     01040042
@@ -122,6 +138,7 @@
           05 WRK-PRGLOG-SECAO         PIC X(04).                        01060042
           05 WRK-PRGLOG-MENSAGEM      PIC X(30).                        01070042
           05 WRK-PRGLOG-STATUS        PIC X(02).                        01080042
+          05 WRK-PRGLOG-SEVERIDADE    PIC X(01).                        01085042
           05 FILLER                   PIC X(14).                        01090042
       *-----------------------MASCARA-----------------------------------01100042
                                                                         01110042
@@ -155,6 +172,7 @@
        1000-INICIAR                                             SECTION.01330042
            OPEN INPUT CLIENTES.                                         01340042
            OPEN OUTPUT SAIDACLI.                                        01341044
+           OPEN OUTPUT CLIREJ.                                          01341144
            PERFORM 9000-ERROS.                                          01342049
            READ CLIENTES.                                               01350042
                                                                         01360042
@@ -187,6 +205,9 @@
                                                                         01630042
            ELSE                                                         01640042
            DISPLAY 'NAO ENCONTRADO'                                     01650042
+           MOVE FD-CODIGO TO FD-CODIGO-REJ                              01650142
+           WRITE FD-CLIREJ                                              01650242
+           ADD 1 TO WRK-CONT-REJEITADOS                                 01650342
            END-IF.                                                      01660042
                                                                         01670042
            ADD 1 TO WRK-LIDOS.                                          01680042
@@ -206,6 +227,7 @@
            DISPLAY DISP-SEPARACAO.                                      01820047
            CALL 'DATAEXT' USING  WRK-INFORMACAO.                        01830042
            DISPLAY WRK-HORARIO-INFO WRK-DATA-INFO.                      01840042
+           DISPLAY WRK-DIA-SEMANA-INFO.                                 01845042
            DISPLAY DISP-SEPARACAO.                                      01850047
                                                                         01860042
                                                                         01870042
@@ -213,6 +235,7 @@
            DISPLAY DISP-MENSAGEM.                                       01890047
            DISPLAY 'TOTAL DE LIDOS   ' WRK-LIDOS.                       01900042
            DISPLAY 'TOTAL DE VALIDOS ' WRK-ACUM-PRODUTOS.               01910042
+           DISPLAY 'TOTAL DE REJEITADOS ' WRK-CONT-REJEITADOS.          01911042
            DISPLAY DISP-MENSAGEM.                                       01920047
            DISPLAY DISP-SEPARACAO.                                      01930048
            DISPLAY 'VALOR FINAL DA COMPRA ' WRK-ACUM-VALOR-ED.          01940042
@@ -241,6 +264,7 @@
                                                                         02110049
            CLOSE CLIENTES.                                              02190042
            CLOSE SAIDACLI.                                              02191044
+           CLOSE CLIREJ.                                                02191144
            STOP RUN.                                                    02200042
                                                                         02210042
        3000-99-FIM.                                             EXIT.   02220042
@@ -252,6 +276,7 @@
            MOVE '1000' TO WRK-PRGLOG-SECAO                              02253050
            MOVE 'ERRO DE OPEN INPUT' TO WRK-PRGLOG-MENSAGEM             02254050
            MOVE WRK-STATUS-IN TO  WRK-PRGLOG-STATUS                     02255050
+           MOVE 'E' TO WRK-PRGLOG-SEVERIDADE                            02255550
            CALL 'GRAVALOG' USING COMMAREA                               02256050
            DISPLAY COMMAREA                                             02257050
            END-IF.                                                      02258051
