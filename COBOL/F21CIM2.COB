@@ -0,0 +1,30 @@
+F21CIM2 DFHMSD TYPE=MAP,MODE=INOUT,LANG=COBOL,CTRL=FREEKB,TIOAPFX=YES, *
+               MAPATTS=(COLOR)
+MAPA02  DFHMDI SIZE=(24,80)
+*--------------------------------------------------------------
+        DFHMDF POS=(01,27),LENGTH=26,INITIAL='--------------------------',*
+               COLOR=TURQUOISE
+        DFHMDF POS=(02,27),LENGTH=26,INITIAL='|MANUTENCAO DE SETORES  |',*
+               COLOR=YELLOW,ATTRB=PROT
+        DFHMDF POS=(03,27),LENGTH=26,INITIAL='--------------------------',*
+               COLOR=TURQUOISE
+*--------------------------------------------------------------
+        DFHMDF POS=(05,15),LENGTH=10,INITIAL='SETOR....:',COLOR=NEUTRAL
+IDSETOR DFHMDF POS=(05,26),LENGTH=04,ATTRB=(UNPROT,IC)
+        DFHMDF POS=(05,31),LENGTH=01,ATTRB=ASKIP
+*--------------------------------------------------------------
+        DFHMDF POS=(07,15),LENGTH=10,INITIAL='DESCRICAO:',COLOR=NEUTRAL
+DESCSET DFHMDF POS=(07,26),LENGTH=40,ATTRB=UNPROT
+        DFHMDF POS=(07,67),LENGTH=01,ATTRB=PROT
+*--------------------------------------------------------------
+        DFHMDF POS=(21,03),LENGTH=04,INITIAL='MSG:',COLOR=YELLOW
+MSG     DFHMDF POS=(21,08),LENGTH=40,ATTRB=PROT
+*--------------------------------------------------------------
+        DFHMDF POS=(23,01),LENGTH=78,                                  *
+               INITIAL='TAB-NAVEGACAO F5-CONSULTA F6-INCLUSAO F7-EXCLUSA*
+               O F8-ALTERACAO F9-PROXIMO F10-ANTERIOR F3-SAIDA',       *
+               COLOR=TURQUOISE
+
+*--------------------------------------------------------------
+        DFHMSD TYPE=FINAL
+        END
