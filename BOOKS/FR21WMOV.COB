@@ -0,0 +1,7 @@
+      *=================LAYOUT DO ARQUIVO MOV1207=======================*
+       01 ARQ-MOV1207.
+          02 ARQ-MOV1207-CHAVE.
+             03 ARQ-MOV1207-AGENCIA  PIC X(04).
+             03 ARQ-MOV1207-CONTA    PIC X(05).
+          02 ARQ-MOV1207-SALARIO     PIC X(10).
+      *=====================LRECL 19====================================*
