@@ -0,0 +1,15 @@
+       01 WRK-CABEC1.
+          05 FILLER   PIC X(13).
+          05 FILLER   PIC X(27) VALUE
+             'RELATORIO DE FUNCIONARIOS'.
+          05 FILLER   PIC X(06) VALUE ' PAG: '.
+          05 WRK-PAG  PIC 9(02) VALUE 1.
+          05 FILLER   PIC X(19).
+       01 WRK-CABEC2.
+          05 FILLER   PIC X(02) VALUE 'ID'.
+          05 FILLER   PIC X(07).
+          05 FILLER   PIC X(04) VALUE 'NOME'.
+          05 FILLER   PIC X(27).
+          05 FILLER   PIC X(05) VALUE 'SETOR'.
+          05 FILLER   PIC X(02).
+          05 FILLER   PIC X(20) VALUE 'DESCRICAO SETOR'.
