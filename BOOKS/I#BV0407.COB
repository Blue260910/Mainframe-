@@ -0,0 +1,7 @@
+      *=================LAYOUT DO ARQUIVO SVSA0407======================*
+       01 WRK-CORPO.
+          05 WRK-SVSA0407-DADOS-AGENCIA   PIC X(04).
+          05 WRK-SVSA0407-DADOS-CONTA     PIC X(05).
+          05 WRK-SVSA0407-DADOS-SALARIO   PIC X(10).
+          05 WRK-SVSA0407-DADOS-DATA      PIC 9(08).
+      *=====================LRECL 27====================================*
