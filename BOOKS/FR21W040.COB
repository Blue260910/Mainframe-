@@ -0,0 +1,7 @@
+      *=================LAYOUT DO ARQUIVO EVSA0407=====================*
+       01 REG-EVSA0407.
+          02 ARQ-CHAVE.
+             03 ARQ-AGENCIA     PIC X(04).
+             03 ARQ-CONTA       PIC X(05).
+          02 ARQ-SALARIO        PIC X(10).
+      *=====================LRECL 19====================================*
