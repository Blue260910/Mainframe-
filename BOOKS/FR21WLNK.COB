@@ -10,3 +10,4 @@
           05 LNK-INFO-DATA.
              10 WRK-DIA-EXT       PIC X(23).
              10 WRK-HORA-EXT      PIC X(08).
+             10 WRK-DIA-SEMANA    PIC X(13).
