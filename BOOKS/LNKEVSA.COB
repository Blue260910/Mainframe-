@@ -0,0 +1,12 @@
+       01 LNK-ENTRADA.
+          05 LNK-LEN            PIC 9(04) COMP.
+          05 LNK-OPERACAO       PIC X(01).
+          05 LNK-CORPO.
+             10 LNK-CHAVE.
+                15 LNK-AGENCIA  PIC X(04).
+                15 LNK-CONTA    PIC X(05).
+             10 LNK-SALARIO     PIC X(10).
+          05 LNK-INFO-DATA.
+             10 WRK-DIA-EXT       PIC X(23).
+             10 WRK-HORA-EXT      PIC X(08).
+             10 WRK-DIA-SEMANA    PIC X(13).
