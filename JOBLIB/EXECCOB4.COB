@@ -0,0 +1,9 @@
+//FOUR021X JOB 'EXEC CO',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01)  00000010
+//*****************************************************************     00000020
+//* EXECUTAR PROGRAMA MD022105                                          00000030
+//*****************************************************************     00000031
+//*********************************123456789012345678*************      00000032
+//STEP1    EXEC PGM=MD022105                                            00000040
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR                           00000050
+//EVSA0407 DD   DSN=GR.FOUR021.EVSA0407,DISP=SHR                        00000060
+//SYSOUT   DD   SYSOUT=*                                                00000070
