@@ -0,0 +1,6 @@
+//FOUR021X JOB 'EXEC COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00010000
+//STEP01   EXEC PGM=FR21LOGR                                            00020000
+//STEPLIB  DD DSN=PR.FOUR021.OBJ,DISP=SHR                               00030000
+//LOGERROS DD DSN=PR.FOUR021.LOGERROS,DISP=SHR                          00040000
+//RELLOG   DD SYSOUT=*                                                  00050000
+//SYSOUT   DD SYSOUT=*                                                  00060000
