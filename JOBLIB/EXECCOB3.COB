@@ -8,5 +8,6 @@
 //EVSA0407 DD   DSN=GR.FOUR021.EVSA0407,DISP=SHR                        00060034
 //MOV1207  DD   DSN=GR.FOUR021.MOV1207,DISP=SHR                         00060135
 //EXCSAIDA DD   DSN=GR.FOUR021.EXCSAIDA(+1),DISP=(NEW,CATLG,DELETE),    00060237
-//         LIKE=GR.FOUR021.MOV1207                                      00060337
+//         DCB=(RECFM=FB,LRECL=40)                                      00060337
+//CHECKPT  DD   DSN=GR.FOUR021.CHECKPT,DISP=OLD                         00060437
 //SYSOUT   DD   SYSOUT=*                                                00070008
