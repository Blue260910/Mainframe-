@@ -19,5 +19,7 @@
 //CLIENTES DD DSN=PR.FOUR021.CLIENTES,DISP=SHR                          00040010
 //MOV0106  DD DSN=PR.FOUR021.MOV0106,DISP=SHR                           00040110
 //MOV0106A DD DSN=PR.FOUR021.MOV0106A,DISP=SHR                          00040210
+//MOV0106B DD DSN=PR.FOUR021.MOV0106B,DISP=SHR                          00040250
 //MOV0106C DD DSN=PR.FOUR021.MOV0106C,DISP=SHR                          00040310
+//MOVREJ   DD DSN=PR.FOUR021.MOVREJ,DISP=SHR                            00040410
 //LOGERROS DD DSN=PR.FOUR021.LOGERROS,DISP=SHR                          00041001
