@@ -0,0 +1,8 @@
+//FOUR021X JOB 'EXEC COB',MSGCLASS=X,CLASS=C,NOTIFY=&SYSUID,TIME=(0,01) 00000010
+//STEP01   EXEC PGM=FR21EX05                                            00000020
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR                           00000030
+//EXCSAIDA DD   DSN=GR.FOUR021.EXCSAIDA(0),DISP=SHR                     00000040
+//RELEXC   DD   SYSOUT=*                                                00000050
+//EXCREPRO DD   DSN=GR.FOUR021.EXCREPRO,DISP=(MOD,CATLG,CATLG),         00000060
+//         SPACE=(TRK,(1,1)),DCB=(RECFM=FB,LRECL=19)                    00000070
+//SYSOUT   DD   SYSOUT=*                                                00000080
